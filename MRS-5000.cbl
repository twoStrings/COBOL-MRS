@@ -8,13 +8,31 @@
            SELECT MRS-RENTAL-FILE
                ASSIGN TO UT-SYS-MRS-RENT
                ORGANIZATION IS INDEXED
-               ACCESS IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS MRS-RENT-ID.
            SELECT CGL-POSTING-CHECK-FILE
                ASSIGN TO UT-SYS-POST-CHECK
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Holds the last rental id that got successfully posted, so a
+      *    run that dies partway through can pick back up instead of
+      *    double-posting everything from the top on the rerun.
+           SELECT MRS-GL-RESTART-FILE
+               ASSIGN TO UT-SYS-RESTART
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT MRS-GL-CONTROL-RPT
+               ASSIGN TO UT-SYS-CONTROL-RPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+      *    Work file for the SORT in 150-PROCESS-CHECK-BATCHES - never
+      *    read or written outside of that SORT, so it carries no site-
+      *    configurable path of its own.
+           SELECT MRS-RENT-SORT-FILE ASSIGN TO "SORTWORK".
        data division.
-       FILE SECTION. 
+       FILE SECTION.
            FD MRS-GL-POST-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 65 CHARACTERS.
@@ -51,73 +69,302 @@
            05 MRS-JOURNAL-NUMBER           PIC X(10).
            05 MRS-READY-TO-SCHEDULE-FLAG   PIC X.
            05 MRS-RETURN-FLAG              PIC X.
+           FD MRS-GL-RESTART-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       01 MRS-GL-RESTART-REC.
+           05 RS-LAST-RENT-ID              PIC X(6).
+           05 RS-LAST-POSTNUM              PIC 9(3).
+           FD MRS-GL-CONTROL-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 MRS-GL-CONTROL-LINE               PIC X(80).
+      *    Work file used to hand MRS-RENTAL-FILE's still-unposted
+      *    rentals to the SORT verb in end-date order. MRS-RENT-ID is
+      *    movie-id+copy-id (see MRS-4100's WS-NEW-RENT-ID build), so
+      *    reading MRS-RENTAL-FILE by its own primary key does not
+      *    visit rentals in end-date order - a batch's cutoff date has
+      *    to be checked against rentals sorted by end date, not
+      *    against whatever end date the primary key happens to have
+      *    positioned the file on.
+           SD MRS-RENT-SORT-FILE.
+       01 MRS-RENT-SORT-REC.
+           05 SRT-END-DATE-NUM             PIC 9(8).
+           05 SRT-RENT-ID                  PIC X(6).
+       COPY "MRS-FILE-CFG.CPY".
        working-storage section.
        01 WS-FILENAMES.
          05 UT-SYS-POST      PIC X(50)
            VALUE "C:\COBOL\MRS-GL-POST-FILE.DAT".
          05 UT-SYS-MRS-RENT  PIC X(50)
-           VALUE "C:\COBOL\MRS-RENTAL.DAT". 
+           VALUE "C:\COBOL\MRS-RENTAL.DAT".
          05 UT-SYS-POST-CHECK PIC X(50)
            VALUE "C:\COBOL\POSTINGCHECK.DAT".
+         05 UT-SYS-RESTART   PIC X(50)
+           VALUE "C:\COBOL\MRS-GL-RESTART.DAT".
+         05 UT-SYS-CONTROL-RPT PIC X(50)
+           VALUE "C:\COBOL\MRS-GL-CONTROL.RPT".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
        COPY "DATETIME.CPY".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
               
        01 WS-POSTING. 
            05 WS-POSTNUM          PIC 9(3).
            05 ONE                 PIC 9 VALUE 1.
-           05 WS-ACCNUM           PIC 999 VALUE 100. 
+           05 WS-ACCNUM-RENTAL     PIC 999 VALUE 100.
+           05 WS-ACCNUM-RETURN     PIC 999 VALUE 110.
            05 WS-PREFIX           PIC X(4) VALUE 'MRS-'.
-           05 WS-DESC             PIC X(30) VALUE 
-           'THIS IS A HELPFUL DESCRIPTION.'.
-           05 WS-RENTAL-EOF       PIC X. 
+           05 WS-GL-DESC-BUILD.
+               10 PIC X(7)         VALUE 'RENTAL '.
+               10 WGD-RENT-ID      PIC X(6).
+               10 PIC X(7)         VALUE ' MOVIE '.
+               10 WGD-MOVIE-ID     PIC 9(4).
+               10 PIC X(6)         VALUE SPACES.
+           05 WS-RENTAL-EOF       PIC X.
                88 EOF             VALUE 'Y'.
+           05 WS-CHECK-EOF        PIC X.
+               88 CHECK-EOF       VALUE 'Y'.
            05 WS-DAYDIF           PIC 9(8) VALUE ZERO.
-           05 WS-EARLIER          PIC 9(8) VALUE ZERO. 
+           05 WS-EARLIER          PIC 9(8) VALUE ZERO.
            05 WS-LATER            PIC 9(8).
            05 WS-CURRENT          PIC 9(8).
            05 WS-CURRENT-DAY      PIC 9(8).
+           05 WS-CUR-END-NUM      PIC 9(8) VALUE ZERO.
+           05 WS-CUTOFF-NUM       PIC 9(8) VALUE ZERO.
+           05 WS-HAS-CUTOFF       PIC X VALUE 'N'.
+               88 HAS-CUTOFF     VALUE 'Y'.
+           05 WS-SORT-EOF         PIC X.
+               88 SORT-EOF       VALUE 'Y'.
+       01 WS-RESTART.
+           05 WS-RESTART-STATUS   PIC XX.
+           05 WS-LAST-POSTED-ID   PIC X(6).
+           05 WS-SINCE-CHECKPOINT PIC 9(5) VALUE ZERO.
+           05 WS-CHECKPT-INTERVAL PIC 9(3) VALUE 50.
+       01 WS-CONTROL-TOTALS.
+           05 WS-RENTAL-LINE-CNT  PIC 9(5) VALUE ZERO.
+           05 WS-RENTAL-AMT-TOT   PIC S9(7)V99 VALUE ZERO.
+           05 WS-RETURN-LINE-CNT  PIC 9(5) VALUE ZERO.
+           05 WS-RETURN-AMT-TOT   PIC S9(7)V99 VALUE ZERO.
+           05 WS-GRAND-LINE-CNT   PIC 9(5) VALUE ZERO.
+           05 WS-GRAND-AMT-TOT    PIC S9(7)V99 VALUE ZERO.
+
+       01 WS-RPT-HEADER.
+           05 PIC X(20) VALUE "MRS GL POSTING RUN -".
+           05 PIC X(1)  VALUE SPACES.
+           05 RH-MONTH            PIC Z9.
+           05 PIC X     VALUE "/".
+           05 RH-DAY              PIC Z9.
+           05 PIC X     VALUE "/".
+           05 RH-YEAR             PIC 9999.
+           05 PIC X(30) VALUE SPACES.
+
+       01 WS-RPT-DETAIL.
+           05 RD-LABEL             PIC X(30).
+           05 RD-COUNT             PIC ZZZZ9.
+           05 PIC X(3) VALUE SPACES.
+           05 RD-AMOUNT            PIC ---,---,--9.99.
+           05 PIC X(30) VALUE SPACES.
        procedure division.
-       100-MAIN. 
+       100-MAIN.
            PERFORM 900-INIT THRU 900-END.
            PERFORM 400-SCHEDULE-CHECK
-           PERFORM 200-POPULATE-POST THRU 200-END
-               UNTIL EOF. 
-           PERFORM 950-CLOSE-PAY THRU 950-END. 
-           GOBACK. 
+           PERFORM 150-PROCESS-CHECK-BATCHES THRU 150-END
+               UNTIL CHECK-EOF.
+           PERFORM 950-CLOSE-PAY THRU 950-END.
+           GOBACK.
        100-END.
-           STOP RUN. 
-      
+           STOP RUN.
+
       *****************************************************************
-      * Right now I am just taking the Journal number from the file 
-      * GL has made and writing to that Journal number to our
-      * post file. Should it be the rental file for our referance?
+      * CGL-POSTING-CHECK-FILE can carry more than one batch - corporate
+      * may drop several journal numbers at once if a prior run didn't
+      * happen. Each unposted batch claims rentals still left to post
+      * under its own journal number, up through PSTCK-CUTOFF-DATE if
+      * one was supplied, so a later batch record in the same file
+      * still has rentals left for it to claim instead of finding the
+      * file already exhausted. No cutoff on a batch still means it
+      * claims everything left, same as when only one batch is dropped.
+      * "Left to post" is sorted into end-date order by 210-BUILD-SORT-
+      * INPUT/220-APPLY-SORTED-BATCH before a batch's cutoff is ever
+      * checked, since MRS-RENT-ID (movie-id+copy-id) has no relation
+      * to a rental's end date and scanning the rental file by its own
+      * primary key would check the cutoff against records in no
+      * particular date order.
 
-       200-POPULATE-POST.
-      *Need a flag that will let me know to post or not for archiving?
-      *(RETURN-FLAG?) !JOURNAL-NUMBER test below!
+       150-PROCESS-CHECK-BATCHES.
            IF PSTCK-MRSFLAG = 'N'
                MOVE 'Y' TO PSTCK-MRSFLAG
                MOVE PSTCK-JNUM TO MRS-GL-JOURNAL-NUM
+               PERFORM 265-SET-BATCH-CUTOFF THRU 265-END
+               SORT MRS-RENT-SORT-FILE
+                   ON ASCENDING KEY SRT-END-DATE-NUM
+                   INPUT PROCEDURE 210-BUILD-SORT-INPUT THRU 210-END
+                   OUTPUT PROCEDURE 220-APPLY-SORTED-BATCH THRU 220-END
            END-IF
-           COMPUTE WS-POSTNUM = ONE + WS-POSTNUM 
+           READ CGL-POSTING-CHECK-FILE
+               AT END
+                   MOVE 'Y' TO WS-CHECK-EOF.
+       150-END.
+           EXIT.
+
+      *****************************************************************
+      * Feeds the sort every rental not yet posted to any journal
+      * (MRS-JOURNAL-NUMBER still ZEROES, the same value MRS-4100
+      * stamps on a brand-new rental) so the sorted output only ever
+      * contains this batch's real candidates, regardless of what
+      * order they sit in on the indexed file.
+
+       210-BUILD-SORT-INPUT.
+           MOVE 'N' TO WS-RENTAL-EOF
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-RENTAL-EOF
+           END-START
+
+           PERFORM UNTIL EOF
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-RENTAL-EOF
+                   NOT AT END
+                       IF MRS-JOURNAL-NUMBER = ZEROES
+                           PERFORM 270-COMPUTE-CUR-END-NUM THRU 270-END
+                           MOVE WS-CUR-END-NUM TO SRT-END-DATE-NUM
+                           MOVE MRS-RENT-ID TO SRT-RENT-ID
+                           RELEASE MRS-RENT-SORT-REC
+                       END-IF
+               END-READ
+           END-PERFORM.
+       210-END.
+           EXIT.
+
+      *****************************************************************
+      * Walks the sorted candidates oldest-end-date-first and posts
+      * each one in turn, stopping as soon as a cutoff is in force and
+      * the current candidate's end date runs past it - since the
+      * candidates arrive in ascending end-date order, everything
+      * still to come is at least as late and belongs to a later
+      * batch (or a later run) instead.
+
+       220-APPLY-SORTED-BATCH.
+           MOVE 'N' TO WS-SORT-EOF
+           RETURN MRS-RENT-SORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF
+           END-RETURN
+
+           PERFORM UNTIL SORT-EOF
+               IF HAS-CUTOFF AND SRT-END-DATE-NUM > WS-CUTOFF-NUM
+                   MOVE 'Y' TO WS-SORT-EOF
+               ELSE
+                   MOVE SRT-RENT-ID TO MRS-RENT-ID
+                   READ MRS-RENTAL-FILE KEY IS MRS-RENT-ID
+                       NOT INVALID KEY
+                           PERFORM 200-POPULATE-POST THRU 200-END
+                   END-READ
+                   RETURN MRS-RENT-SORT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-SORT-EOF
+                   END-RETURN
+               END-IF
+           END-PERFORM.
+       220-END.
+           EXIT.
+
+      *****************************************************************
+      * Right now I am just taking the Journal number from the file
+      * GL has made and writing to that Journal number to our
+      * post file. Should it be the rental file for our referance?
+
+       200-POPULATE-POST.
+           COMPUTE WS-POSTNUM = ONE + WS-POSTNUM
            MOVE WS-POSTNUM TO MRS-IDENTIFIER
            MOVE WS-PREFIX TO MRS-PREFIX
-           MOVE WS-ACCNUM TO MRS-GL-ACC-NUM
-           
+           PERFORM 260-SET-ACCOUNT-NUM THRU 260-END
+
            MOVE WS-MONTH TO MRS-GL-MONTH-OF-TRANS
-           MOVE WS-DAY TO MRS-GL-DAY-OF-TRANS 
+           MOVE WS-DAY TO MRS-GL-DAY-OF-TRANS
            MOVE WS-YEAR TO MRS-GL-YEAR-OF-TRANS.
       *    Assuming that rental will subtotal with my function
-      *    else I will just perform it here 
+      *    else I will just perform it here
            MOVE MRS-SUBTOTAL TO MRS-GL-ADJUST-AMOUNT.
-           MOVE WS-DESC TO MRS-GL-DESC
-           MOVE MRS-GL-JOURNAL-NUM TO MRS-GL-JOURNAL-NUM.
+           PERFORM 250-BUILD-DESC THRU 250-END
+           MOVE WS-GL-DESC-BUILD TO MRS-GL-DESC
            WRITE MRS-GL-POST-REC
-           READ MRS-RENTAL-FILE
-               AT END
-                   MOVE 'Y' TO WS-RENTAL-EOF.
+      *    Stamp the journal number back onto the rental so it shows
+      *    which GL batch picked it up instead of just living in the
+      *    post file.
+           MOVE MRS-GL-JOURNAL-NUM TO MRS-JOURNAL-NUMBER
+           REWRITE MRS-RENTAL-REC
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPT-INTERVAL
+               PERFORM 930-WRITE-CHECKPOINT THRU 930-END
+           END-IF.
 
-       200-END. 
-           EXIT. 
+       200-END.
+           EXIT.
+
+      *****************************************************************
+      * Builds a line-item description that names the actual rental
+      * and movie being posted, instead of a single canned sentence
+      * that looked the same for every line on the journal.
+
+       250-BUILD-DESC.
+           MOVE MRS-RENT-ID TO WGD-RENT-ID
+           MOVE MRS-MOVIE-ID TO WGD-MOVIE-ID.
+       250-END.
+           EXIT.
+
+      *****************************************************************
+      * Posts a rental still out against the rental revenue account,
+      * and a rental that has come back (its total may carry a late
+      * fee by now) against the returns account instead of always
+      * posting every line to the same account number.
+
+       260-SET-ACCOUNT-NUM.
+           IF MRS-RETURN-FLAG = 'Y'
+               MOVE WS-ACCNUM-RETURN TO MRS-GL-ACC-NUM
+               ADD 1 TO WS-RETURN-LINE-CNT
+               ADD MRS-SUBTOTAL TO WS-RETURN-AMT-TOT
+           ELSE
+               MOVE WS-ACCNUM-RENTAL TO MRS-GL-ACC-NUM
+               ADD 1 TO WS-RENTAL-LINE-CNT
+               ADD MRS-SUBTOTAL TO WS-RENTAL-AMT-TOT
+           END-IF
+           ADD 1 TO WS-GRAND-LINE-CNT
+           ADD MRS-SUBTOTAL TO WS-GRAND-AMT-TOT.
+       260-END.
+           EXIT.
+
+      *****************************************************************
+      * Reads this batch's cutoff date (if corporate supplied one) off
+      * the check-file record so 150-PROCESS-CHECK-BATCHES knows where
+      * this batch's claim on the rental file stops.
+
+       265-SET-BATCH-CUTOFF.
+           MOVE 'N' TO WS-HAS-CUTOFF
+           MOVE ZERO TO WS-CUTOFF-NUM
+           IF PSTCK-CUTOFF-DATE NOT = SPACES AND
+              PSTCK-CUTOFF-DATE NOT = "00000000"
+               MOVE PSTCK-CUTOFF-DATE TO WS-CUTOFF-NUM
+               MOVE 'Y' TO WS-HAS-CUTOFF
+           END-IF.
+       265-END.
+           EXIT.
+
+      *****************************************************************
+      * Keeps WS-CUR-END-NUM in step with whatever rental record the
+      * file is positioned on, so a batch with a cutoff date can tell
+      * whether the current rental is still inside its claim.
+
+       270-COMPUTE-CUR-END-NUM.
+           COMPUTE WS-CUR-END-NUM =
+             (END-YEAR * 10000) + (END-MONTH * 100) + END-DAY.
+       270-END.
+           EXIT.
 
       *****************************************************************
       * If we are doing this in Rentals do I still need this?
@@ -152,17 +399,170 @@
        400-END. 
            EXIT. 
        900-INIT.
-           OPEN INPUT MRS-RENTAL-FILE CGL-POSTING-CHECK-FILE
-           OPEN OUTPUT MRS-GL-POST-FILE.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
+           OPEN I-O MRS-RENTAL-FILE
+           OPEN INPUT CGL-POSTING-CHECK-FILE
+           PERFORM 925-READ-RESTART-ID THRU 925-END
+      *    A restart point means an earlier run already wrote post
+      *    lines for everything up to it - extend that file instead
+      *    of truncating it, or this run's rerun would lose them.
+           IF WS-LAST-POSTED-ID NOT = SPACES
+               OPEN EXTEND MRS-GL-POST-FILE
+           ELSE
+               OPEN OUTPUT MRS-GL-POST-FILE
+           END-IF
+           OPEN OUTPUT MRS-GL-CONTROL-RPT.
            MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
            READ CGL-POSTING-CHECK-FILE
-           READ MRS-RENTAL-FILE
-               AT END MOVE 'Y' TO WS-RENTAL-EOF.
+               AT END
+                   MOVE 'Y' TO WS-CHECK-EOF
+           END-READ
+           PERFORM 920-FIND-RESTART-POINT THRU 920-END.
        900-END.
            EXIT.
-       
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "POST"
+                   MOVE CFG-PATH TO UT-SYS-POST
+               WHEN "MRS-RENT"
+                   MOVE CFG-PATH TO UT-SYS-MRS-RENT
+               WHEN "POST-CHECK"
+                   MOVE CFG-PATH TO UT-SYS-POST-CHECK
+               WHEN "RESTART"
+                   MOVE CFG-PATH TO UT-SYS-RESTART
+               WHEN "CONTROL-RPT"
+                   MOVE CFG-PATH TO UT-SYS-CONTROL-RPT
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
+      *****************************************************************
+      * Reads the checkpoint left behind by an earlier run that did
+      * not finish clean, if any. Split out of 920-FIND-RESTART-POINT
+      * so 900-INIT knows whether this is a restart before it decides
+      * how to open MRS-GL-POST-FILE. The posting sequence number is
+      * carried along with the last rental id so a resumed run keeps
+      * numbering GL identifiers from where the earlier run left off,
+      * instead of starting back over at 1 and duplicating identifiers
+      * already sitting in the post file that run appended to.
+       925-READ-RESTART-ID.
+           MOVE SPACES TO WS-LAST-POSTED-ID
+           MOVE ZERO TO WS-POSTNUM
+           OPEN INPUT MRS-GL-RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               READ MRS-GL-RESTART-FILE
+               MOVE RS-LAST-RENT-ID TO WS-LAST-POSTED-ID
+               MOVE RS-LAST-POSTNUM TO WS-POSTNUM
+               CLOSE MRS-GL-RESTART-FILE
+           END-IF.
+       925-END.
+           EXIT.
+
+      *****************************************************************
+      * Loads the record area with the first rental on file so
+      * 400-SCHEDULE-CHECK, which runs once before any batch is
+      * processed, has a record to test. Which rentals a restarted run
+      * still owes GL is now decided per batch by 210-BUILD-SORT-INPUT
+      * off MRS-JOURNAL-NUMBER, not by a remembered file position, so
+      * there is no longer a "restart point" to skip ahead to here.
+
+       920-FIND-RESTART-POINT.
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE
+               KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-RENTAL-EOF
+           END-START
+           IF NOT EOF
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-RENTAL-EOF
+               END-READ
+           END-IF.
+       920-END.
+           EXIT.
+
+      *****************************************************************
+      * Drops a checkpoint of the last rental id actually posted, so a
+      * rerun after an abend can resume past it instead of reposting.
+
+       930-WRITE-CHECKPOINT.
+           OPEN OUTPUT MRS-GL-RESTART-FILE
+           MOVE MRS-RENT-ID TO RS-LAST-RENT-ID
+           MOVE WS-POSTNUM TO RS-LAST-POSTNUM
+           WRITE MRS-GL-RESTART-REC
+           CLOSE MRS-GL-RESTART-FILE
+           MOVE ZERO TO WS-SINCE-CHECKPOINT.
+       930-END.
+           EXIT.
+
+      *****************************************************************
+      * Clears the checkpoint on a clean finish, so the next run starts
+      * fresh from the top instead of restarting past the last rental
+      * this run posted.
+
+       940-CLEAR-RESTART.
+           OPEN OUTPUT MRS-GL-RESTART-FILE
+           MOVE SPACES TO RS-LAST-RENT-ID
+           MOVE ZERO TO RS-LAST-POSTNUM
+           WRITE MRS-GL-RESTART-REC
+           CLOSE MRS-GL-RESTART-FILE.
+       940-END.
+           EXIT.
+
+      *****************************************************************
+      * Prints the control-total report - line counts and dollar
+      * totals by account, plus a grand total - so the run can be
+      * balanced against the GL without reading the whole post file.
+
+       945-PRINT-CONTROL-TOTALS.
+           MOVE WS-MONTH TO RH-MONTH
+           MOVE WS-DAY TO RH-DAY
+           MOVE WS-YEAR TO RH-YEAR
+           WRITE MRS-GL-CONTROL-LINE FROM WS-RPT-HEADER
+
+           MOVE "RENTAL REVENUE (ACCT 100)" TO RD-LABEL
+           MOVE WS-RENTAL-LINE-CNT TO RD-COUNT
+           MOVE WS-RENTAL-AMT-TOT TO RD-AMOUNT
+           WRITE MRS-GL-CONTROL-LINE FROM WS-RPT-DETAIL
+
+           MOVE "RETURN REVENUE (ACCT 110)" TO RD-LABEL
+           MOVE WS-RETURN-LINE-CNT TO RD-COUNT
+           MOVE WS-RETURN-AMT-TOT TO RD-AMOUNT
+           WRITE MRS-GL-CONTROL-LINE FROM WS-RPT-DETAIL
+
+           MOVE "GRAND TOTAL" TO RD-LABEL
+           MOVE WS-GRAND-LINE-CNT TO RD-COUNT
+           MOVE WS-GRAND-AMT-TOT TO RD-AMOUNT
+           WRITE MRS-GL-CONTROL-LINE FROM WS-RPT-DETAIL.
+       945-END.
+           EXIT.
+
        950-CLOSE-PAY.
-           CLOSE MRS-RENTAL-FILE MRS-GL-POST-FILE. 
-       950-END. 
+           PERFORM 940-CLEAR-RESTART THRU 940-END
+           PERFORM 945-PRINT-CONTROL-TOTALS THRU 945-END
+           CLOSE MRS-RENTAL-FILE MRS-GL-POST-FILE MRS-GL-CONTROL-RPT.
+       950-END.
            EXIT.
        end program MRS_5000.
\ No newline at end of file
