@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-6100.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * Nightly batch job that archives expired rentals out of
+      * MRS-RENTAL-FILE. A rental is expired once it has been marked
+      * returned (MRS-RETURN-FLAG = "Y") and its end date has already
+      * passed. Each matching record is copied to
+      * MRS-RENTAL-ARCHIVE-FILE and then removed from the live file.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRS-RENTAL-FILE
+               ASSIGN TO UT-SYS-MRS-RENT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-RENT-ID.
+
+           SELECT MRS-RENTAL-ARCHIVE-FILE
+               ASSIGN TO UT-SYS-MRS-ARCH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-RENTAL.CPY".
+       COPY "CPYBOOKS/MRS-RENTAL-ARCH.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WS-FILENAMES.
+           05  UT-SYS-MRS-RENT       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-RENTAL.DAT".
+           05  UT-SYS-MRS-ARCH       PIC X(50)
+                               VALUE "C:\COBOL\MRS-RENTAL-ARCHIVE.DAT".
+           05  UT-SYS-FILE-CFG       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-CFG-EOF            PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  RENT-EOF              PIC X.
+
+       01  WS-COUNTERS.
+           05  WS-ARCHIVE-COUNT      PIC 9(5) VALUE ZERO.
+
+       01  WS-DATE-CALC.
+           05  WS-END-NUM            PIC 9(8).
+           05  WS-END-INT            PIC 9(8).
+           05  WS-TODAY-NUM          PIC 9(8).
+           05  WS-TODAY-INT          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           COMPUTE WS-TODAY-NUM =
+               (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-NUM)
+
+           PERFORM 200-ARCHIVE-EXPIRED THRU 200-EXIT
+
+           DISPLAY "MRS-6100 ARCHIVE: " WS-ARCHIVE-COUNT
+               " EXPIRED RENTAL(S) ARCHIVED."
+
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+      * Walks every rental record looking for ones already returned
+      * whose rental window has expired, writing each to the archive
+      * file before deleting it from the live file.
+       200-ARCHIVE-EXPIRED.
+           MOVE "N" TO RENT-EOF
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE "Y" TO RENT-EOF
+           END-START
+
+           PERFORM UNTIL RENT-EOF = "Y"
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO RENT-EOF
+                   NOT AT END
+                       IF MRS-RETURN-FLAG = "Y"
+                           PERFORM 250-CHECK-EXPIRED THRU 250-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       250-CHECK-EXPIRED.
+           MOVE MRS-END-DATE TO WS-END-NUM
+           COMPUTE WS-END-INT = FUNCTION INTEGER-OF-DATE (WS-END-NUM)
+           IF WS-TODAY-INT > WS-END-INT
+               WRITE MRS-ARCH-REC FROM MRS-RENTAL-REC
+               DELETE MRS-RENTAL-FILE
+               END-DELETE
+               ADD 1 TO WS-ARCHIVE-COUNT
+           END-IF.
+       250-EXIT.
+           EXIT.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN I-O MRS-RENTAL-FILE.
+           OPEN EXTEND MRS-RENTAL-ARCHIVE-FILE.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MRS-RENT"
+                   MOVE CFG-PATH TO UT-SYS-MRS-RENT
+               WHEN "MRS-ARCH"
+                   MOVE CFG-PATH TO UT-SYS-MRS-ARCH
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-RENTAL-FILE
+                 MRS-RENTAL-ARCHIVE-FILE.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-6100.
