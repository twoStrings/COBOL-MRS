@@ -0,0 +1,25 @@
+      *****************************************************************
+      * FUNCTION KEY STATUS
+      * Alan, John, and Taryn
+      * Common CRT STATUS field and function-key condition names
+      * shared by every screen program in the MRS subsystem. Every
+      * program that sets "CRT STATUS IS SCR-STAT" in SPECIAL-NAMES
+      * copies this book into WORKING-STORAGE so the 88-levels line
+      * up with the values GnuCOBOL returns on an extended ACCEPT.
+      *****************************************************************
+       01 CRPT                                 PIC 9(4) VALUE ZERO.
+       01 SCR-STAT                             PIC 9(4).
+           88 F1                               VALUE 1001.
+           88 F2                               VALUE 1002.
+           88 F3                               VALUE 1003.
+           88 F4                               VALUE 1004.
+           88 F5                               VALUE 1005.
+           88 F6                               VALUE 1006.
+           88 F7                               VALUE 1007.
+           88 F8                               VALUE 1008.
+           88 F9                               VALUE 1009.
+           88 F10                              VALUE 1010.
+           88 F11                              VALUE 1011.
+           88 F12                              VALUE 1012.
+
+       01 SCR-KEY                              PIC X VALUE SPACE.
