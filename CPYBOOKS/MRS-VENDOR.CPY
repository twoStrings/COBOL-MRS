@@ -0,0 +1,27 @@
+      *****************************************************************
+      * FD VENDOR DATASTORE
+      * Alan, John, and Taryn
+      * This file is used to store all the information for each
+      * vendor that supplies movies to the MRS system. It is used by
+      * MRS-2100 and MRS-3100 to validate a movie's vendor and to
+      * pull the vendor's company name onto the movie/schedule
+      * screens, and by the MRS-2500 vendor maintenance subsystem.
+      *
+      * The record length is 100 characters.
+      *
+      * The file is Indexed Sequential
+      * The key field is MRS-VENDOR-ID
+      *****************************************************************
+       FD MRS-VENDOR-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01 MRS-VENDOR-REC.
+           05 MRS-VENDOR-ID                    PIC X(2).
+           05 MRS-VENDOR-COMPANY                PIC X(15).
+           05 MRS-VENDOR-CONTACT-NAME           PIC X(20).
+           05 MRS-VENDOR-PHONE                  PIC X(12).
+           05 MRS-VENDOR-EMAIL                  PIC X(30).
+           05 MRS-VENDOR-CONTRACT-START         PIC X(8).
+           05 MRS-VENDOR-CONTRACT-EXPIRE        PIC X(8).
+           05 MRS-VENDOR-REVENUE-SHARE-PCT      PIC 9(2)V99.
+           05 MRS-VENDOR-ACTIVE-FLAG            PIC X.
+
