@@ -0,0 +1,19 @@
+      *****************************************************************
+      * FD RENTAL ARCHIVE DATASTORE
+      * Holds a copy of every rental moved out of MRS-RENTAL-FILE once
+      * it has been returned and its rental window has expired, so the
+      * live file does not grow without bound while the history is
+      * still kept for lookup.
+      *****************************************************************
+       FD MRS-RENTAL-ARCHIVE-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01 MRS-ARCH-REC.
+           05 MRS-ARCH-RENT-ID                  PIC X(6).
+           05 MRS-ARCH-MOVIE-ID                 PIC 9(4).
+           05 MRS-ARCH-COPY-ID                  PIC 99.
+           05 MRS-ARCH-START-DATE                PIC X(8).
+           05 MRS-ARCH-END-DATE                  PIC X(8).
+           05 MRS-ARCH-SUBTOTAL                 PIC 9(5)V99.
+           05 MRS-ARCH-JOURNAL-NUMBER           PIC X(10).
+           05 MRS-ARCH-READY-TO-SCHEDULE-FLAG   PIC X.
+           05 MRS-ARCH-RETURN-FLAG              PIC X.
