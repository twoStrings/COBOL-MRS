@@ -0,0 +1,8 @@
+      *****************************************************************
+      * ENABLE FUNCTION KEYS
+      * Alan, John, and Taryn
+      * Resets the CRT status field at the start of a run so a stale
+      * status from a prior ACCEPT can't be mistaken for a function
+      * key press before the first screen is shown.
+      *****************************************************************
+           MOVE ZERO TO SCR-STAT.
