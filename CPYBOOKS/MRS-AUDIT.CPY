@@ -0,0 +1,28 @@
+      *****************************************************************
+      * FD AUDIT TRAIL DATASTORE
+      * This file keeps a running, append-only trail of who touched
+      * what. Every add/update/delete screen writes one line here
+      * after the change is confirmed, naming the program, the action,
+      * the record key affected, and the operator that entered it.
+      *
+      * The record length is 88 characters.
+      *
+      * The file is Line Sequential, written with OPEN EXTEND so each
+      * run adds on to the existing trail instead of replacing it.
+      *****************************************************************
+       FD MRS-AUDIT-FILE
+           RECORD CONTAINS 88 CHARACTERS.
+       01 MRS-AUDIT-REC.
+          05 MRS-AUD-DATE.
+             10 MRS-AUD-YEAR                    PIC 9(4).
+             10 MRS-AUD-MONTH                   PIC 9(2).
+             10 MRS-AUD-DAY                     PIC 9(2).
+          05 PIC X(1) VALUE SPACE.
+          05 MRS-AUD-PROGRAM                    PIC X(8).
+          05 PIC X(1) VALUE SPACE.
+          05 MRS-AUD-ACTION                     PIC X(6).
+          05 PIC X(1) VALUE SPACE.
+          05 MRS-AUD-KEY                        PIC X(12).
+          05 PIC X(1) VALUE SPACE.
+          05 MRS-AUD-OPERATOR                   PIC X(8).
+          05 PIC X(42) VALUE SPACE.
