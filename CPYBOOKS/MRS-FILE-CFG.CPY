@@ -0,0 +1,18 @@
+      *****************************************************************
+      * FD MRS-FILE-CONFIG-FILE
+      * Alan, John, and Taryn
+      * Optional site-config file that lets the data file paths a
+      * program was compiled with be overridden without a recompile.
+      * One line per logical file: a 20 character key naming which
+      * UT-SYS- path it overrides, followed by the 50 character
+      * replacement path. A program that finds no config file on disk,
+      * or no line for one of its keys, just keeps the path it was
+      * compiled with.
+      *
+      * The file is Line Sequential.
+      *****************************************************************
+       FD MRS-FILE-CONFIG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 MRS-FILE-CONFIG-REC.
+           05 CFG-KEY                          PIC X(20).
+           05 CFG-PATH                         PIC X(50).
