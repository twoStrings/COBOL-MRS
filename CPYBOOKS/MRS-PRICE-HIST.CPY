@@ -0,0 +1,22 @@
+      *****************************************************************
+      * FD RENTAL COST HISTORY DATASTORE
+      * Append-only log of every MRS-RENTAL-COST change made to a
+      * movie record, so prior pricing can still be reconstructed
+      * after the movie has been repriced.
+      *****************************************************************
+       FD MRS-PRICE-HIST-FILE
+           RECORD CONTAINS 84 CHARACTERS.
+       01 MRS-PRICE-HIST-REC.
+          05 MRS-PH-DATE.
+             10 MRS-PH-YEAR                       PIC 9(4).
+             10 MRS-PH-MONTH                      PIC 9(2).
+             10 MRS-PH-DAY                        PIC 9(2).
+          05 PIC X(1) VALUE SPACE.
+          05 MRS-PH-MOVIE-KEY                     PIC X(6).
+          05 PIC X(1) VALUE SPACE.
+          05 MRS-PH-OLD-COST                      PIC S9(4)V99.
+          05 PIC X(1) VALUE SPACE.
+          05 MRS-PH-NEW-COST                      PIC S9(4)V99.
+          05 PIC X(1) VALUE SPACE.
+          05 MRS-PH-OPERATOR                      PIC X(8).
+          05 PIC X(46) VALUE SPACE.
