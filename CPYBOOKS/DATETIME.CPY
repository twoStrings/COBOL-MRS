@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CURRENT DATE/TIME
+      * Alan, John, and Taryn
+      * Holds the value of FUNCTION CURRENT-DATE so the individual
+      * date/time parts can be used as screen FROM/TO items and in
+      * date math. Layout matches the 21 character result of
+      * FUNCTION CURRENT-DATE exactly.
+      *****************************************************************
+       01 WS-DATETIME.
+           05 WS-YEAR                          PIC 9(4).
+           05 WS-MONTH                         PIC 9(2).
+           05 WS-DAY                           PIC 9(2).
+           05 WS-HOUR                          PIC 9(2).
+           05 WS-MINUTE                        PIC 9(2).
+           05 WS-SECOND                        PIC 9(2).
+           05 WS-HUNDSEC                       PIC 9(2).
+           05 WS-GMT-DIFF                      PIC X(5).
