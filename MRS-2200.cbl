@@ -14,9 +14,36 @@
                    ACCESS IS DYNAMIC
                    RECORD KEY IS MRS-MOVIE-KEY.
 
+               SELECT MRS-RENTAL-FILE
+                   ASSIGN TO UT-SYS-MRS-RENT
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS MRS-RENT-ID.
+
+               SELECT MRS-SCH-INFO-FILE
+                   ASSIGN TO UT-SYS-MRS-SCH
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MRS-SCH-MOVIE-ID
+                   ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER
+               WITH DUPLICATES.
+
+               SELECT MRS-AUDIT-FILE
+                   ASSIGN TO UT-SYS-AUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
        data division.
        FILE SECTION.
        COPY "./CPYBOOKS/MRS-MOVIE.CPY".
+       COPY "./CPYBOOKS/MRS-RENTAL.CPY".
+       COPY "./CPYBOOKS/MRS-SCH-INFO.CPY".
+       COPY "./CPYBOOKS/MRS-AUDIT.CPY".
+       COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
 
        working-storage section.
        COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
@@ -25,6 +52,19 @@
        01 WS-FILENAMES.
          05 UT-SYS-MSTERFILE PIC X(50)
            VALUE "C:\COBOL\MRS-MOVIE-INDEX.dat".
+         05 UT-SYS-MRS-RENT PIC X(50)
+           VALUE "C:\COBOL\MRS-RENTAL.DAT".
+         05 UT-SYS-MRS-SCH PIC X(50)
+           VALUE "C:\COBOL\MRS-SCH-INDEX.dat".
+         05 UT-SYS-AUDIT PIC X(50)
+           VALUE "C:\COBOL\MRS-AUDIT.LOG".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
 
        01  WORKING-VARIABLES.
          05 WV-DESCRIPTION.
@@ -35,12 +75,15 @@
             10  WV-DES5    PIC X(40).
 
          05 WS-CONFIRM PIC X.
+         05 WS-OPERATOR-ID PIC X(8).
 
        01 WS-SEARCH.
          05 ERRMSG PIC X(30).
          05 WS-QUERY PIC X(20).
          05 WS-MOVIE-FOUND PIC X.
          05 WS-DELETED PIC X.
+         05 WS-HAS-DEPENDENTS PIC X.
+         05 EOF-RENTAL PIC X.
 
        01 WS-CURRENT-DATE.
          05 WS-YEAR PIC 9(4).
@@ -50,6 +93,10 @@
        01 WS-MSG.
          05 DNE PIC X(42) VALUE "INVALID ID: DOES NOT EXIST".
          05 SUCCESS-DELETE PIC X(42) VALUE "MOVIE HAS BEEN DELETED!".
+         05 SUCCESS-DISCONTINUE PIC X(42)
+           VALUE "MOVIE HAS BEEN DISCONTINUED!".
+         05 IN-USE PIC X(42)
+           VALUE "MOVIE HAS RENTALS OR SCHEDULE ENTRIES".
          05 ERR-MSG PIC X(42).
 
 
@@ -109,6 +156,8 @@
          05 COL 32 PIC X(2) TO MRS-VENDOR-NO REVERSE-VIDEO.
          05 LINE 6 COL 21 PIC X(10) VALUE "MOVIE ID:".
          05 COL 32 PIC X(4) TO MRS-MOVIE-NO REVERSE-VIDEO.
+         05 LINE 7 COL 16 PIC X(14) VALUE "OPERATOR ID:".
+         05 COL 32 PIC X(8) TO WS-OPERATOR-ID REVERSE-VIDEO.
        01 SCR-DETAIL.
          05 LINE 2 COL 20
          VALUE "MOVIE RENTALS AND SCHEDULING: DELETE MOVIE".            
@@ -116,30 +165,32 @@
          05 SCR1-R6.
            10 LINE 6 COL 25 VALUE "VENDOR ID: ".
            10 COL 36 PIC X(2) FROM MRS-VENDOR-NO.
-         05 SCR1-R6.
+         05 SCR1-R7.
            10 LINE 7 COL 26 VALUE "MOVIE ID: ".
            10 COL 36 PIC X(4) FROM MRS-MOVIE-NO.
-         05 SCR1-R7.
+         05 SCR1-R8.
            10 LINE 8 COL 24 VALUE "MOVIE NAME:".
            10 COL 36 PIC X(20) FROM MRS-MOVIE-NAME.
-         05 SCR1-R8.
+         05 SCR1-R9.
            10 LINE 9 COL 16 VALUE "PRODUCTION COMPANY:".
            10 COL 36 PIC X(15) FROM MRS-PRODUCTION-CO.
-         05 SCR1-R9.
+         05 SCR1-R10.
            10 LINE 10 COL 25 VALUE "DIRECTORS:".
            10 COL 36 PIC X(20) FROM MRS-DIRECTORS.
-         05 SCR1-R10.
+         05 SCR1-R11.
            10 LINE 11 COL 28 VALUE "RATING:".
            10 COL 36 PIC X(4) FROM MRS-RATING.
-         05 SCR1-R11.
+         05 SCR1-R12.
            10 LINE 12 COL 29 VALUE "GENRE:".
            10 COL 36 PIC X(20) FROM MRS-GENRE.
-         05 SCR1-R12.
+         05 SCR1-R13.
            10 LINE 13 COL 23 VALUE "RENTAL COST:".
            10 COL 36 PIC $ZZ,ZZ9.99 FROM MRS-RENTAL-COST.
-         05 SCR1-R13.
+         05 SCR1-R14.
            10 LINE 14 COL 23 VALUE "ACTIVE FLAG:".
            10 COL 36 PIC X FROM MRS-ACTIVE-FLAG.
+           10 COL 50 VALUE "DISCONTINUED:".
+           10 COL 64 PIC X FROM MRS-DISCONTINUED-FLAG.
          05  SCR1-R15.
            10  LINE 15 COL 23 VALUE "DESCRIPTION:".
            10  LINE 16 COL 36 PIC X(40) FROM WV-DES1.
@@ -158,6 +209,9 @@
          05 CONFIRM-DELETE.
            10 LINE 23 COL 16 PIC X(19) VALUE "CONFIRM DELETE? Y/N".
            10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
+         05 CONFIRM-DISCONTINUE.
+           10 LINE 23 COL 16 PIC X(24) VALUE "CONFIRM DISCONTINUE? Y/N".
+           10 REVERSE-VIDEO COL 43 PIC X TO WS-CONFIRM.
          05 CONFIRM-EXIT.
            10 LINE 23 COL 16 PIC X(19) VALUE "CONFIRM EXIT? Y/N".
            10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
@@ -167,30 +221,83 @@
        100-MAIN.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            MOVE SPACE TO WS-DELETED
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
            OPEN I-O MRS-MOVIE-FILE
+           OPEN INPUT MRS-SCH-INFO-FILE
+           OPEN EXTEND MRS-AUDIT-FILE
            DISPLAY CLEAR
 
            PERFORM 200-DELETE-MOVIE THRU 200-END
                UNTIL (WS-DELETED = 'Y' OR F3 OR F4)
            MOVE 'N' TO WS-DELETED
            CLOSE MRS-MOVIE-FILE
+                 MRS-SCH-INFO-FILE
+                 MRS-AUDIT-FILE
            GOBACK.
        100-END.
            EXIT.
 
+      *****************************************************************
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+               WHEN "MRS-RENT"
+                   MOVE CFG-PATH TO UT-SYS-MRS-RENT
+               WHEN "MRS-SCH"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCH
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
        200-DELETE-MOVIE.
            DISPLAY SCR-DEL
            ACCEPT SCR-DEL
 
            PERFORM 250-COMPARE-ID THRU 250-END
-           IF WS-MOVIE-FOUND EQUALS "Y"
-               PERFORM 300-DELETE THRU 300-END
-               IF WS-CONFIRM EQUALS "Y"
-                   MOVE "Y" TO WS-DELETED
-               END-IF
-               IF WS-CONFIRM EQUALS "N"
-                   DISPLAY CLEAR
-                   ACCEPT CLEAR
+           IF WS-MOVIE-FOUND = "Y"
+               PERFORM 275-CHECK-DEPENDENTS THRU 275-END
+               IF WS-HAS-DEPENDENTS = "Y"
+                   PERFORM 350-DISCONTINUE THRU 350-END
+                   IF WS-CONFIRM = "Y"
+                       MOVE "Y" TO WS-DELETED
+                   END-IF
+                   IF WS-CONFIRM = "N"
+                       DISPLAY CLEAR
+                       ACCEPT CLEAR
+                   END-IF
+               ELSE
+                   PERFORM 300-DELETE THRU 300-END
+                   IF WS-CONFIRM = "Y"
+                       MOVE "Y" TO WS-DELETED
+                   END-IF
+                   IF WS-CONFIRM = "N"
+                       DISPLAY CLEAR
+                       ACCEPT CLEAR
+                   END-IF
                END-IF
            ELSE
                MOVE DNE TO ERR-MSG
@@ -202,6 +309,36 @@
        200-END.
            EXIT.
 
+      * Refuses the delete if any rental or schedule record still
+      * points back at this movie's ID
+       275-CHECK-DEPENDENTS.
+           MOVE "N" TO WS-HAS-DEPENDENTS
+           MOVE "N" TO EOF-RENTAL
+           OPEN INPUT MRS-RENTAL-FILE
+           PERFORM UNTIL EOF-RENTAL = "Y"
+               READ MRS-RENTAL-FILE
+               AT END
+                   MOVE "Y" TO EOF-RENTAL
+               NOT AT END
+                   IF MRS-MOVIE-ID = MRS-MOVIE-NO
+                       MOVE "Y" TO WS-HAS-DEPENDENTS
+                       MOVE "Y" TO EOF-RENTAL
+                   END-IF
+           END-PERFORM
+           CLOSE MRS-RENTAL-FILE
+
+           IF WS-HAS-DEPENDENTS = "N"
+               MOVE MRS-MOVIE-NO TO MRS-SCH-MOVIE-ID
+               READ MRS-SCH-INFO-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-HAS-DEPENDENTS
+               END-READ
+           END-IF.
+       275-END.
+           EXIT.
+
        250-COMPARE-ID.
            READ MRS-MOVIE-FILE KEY IS MRS-MOVIE-KEY
                INVALID KEY
@@ -221,10 +358,66 @@
            IF WS-CONFIRM = "Y"
                DELETE MRS-MOVIE-FILE
                END-DELETE
+               PERFORM 900-WRITE-AUDIT THRU 900-EXIT
                MOVE SUCCESS-DELETE TO ERR-MSG
                DISPLAY SUCCESS-ID
                DISPLAY CONFIRM-EXIT
                ACCEPT CONFIRM-EXIT
            END-IF.
        300-END.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+      * A movie that still has rental or schedule history pointing
+      * at it can't be physically removed without orphaning that
+      * history, so this marks it discontinued instead of deleting
+      * it - it drops off the active catalog but the record (and the
+      * history that points at it) stays on file.
+       350-DISCONTINUE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SCR-DETAIL
+           MOVE IN-USE TO ERR-MSG
+           DISPLAY ERR-ID
+           ACCEPT ERR-ID
+           DISPLAY CONFIRM-DISCONTINUE
+           ACCEPT CONFIRM-DISCONTINUE
+           IF WS-CONFIRM = "Y"
+               MOVE "Y" TO MRS-DISCONTINUED-FLAG
+               MOVE "N" TO MRS-ACTIVE-FLAG
+               REWRITE MRS-MOVIE-REC
+               END-REWRITE
+               PERFORM 910-WRITE-AUDIT THRU 910-EXIT
+               MOVE SUCCESS-DISCONTINUE TO ERR-MSG
+               DISPLAY SUCCESS-ID
+               DISPLAY CONFIRM-EXIT
+               ACCEPT CONFIRM-EXIT
+           END-IF.
+       350-END.
+           EXIT.
+
+      * Appends one line to the audit trail for this discontinue so
+      * there is a record of which operator discontinued the movie.
+       910-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-2200" TO MRS-AUD-PROGRAM
+           MOVE "DISCON" TO MRS-AUD-ACTION
+           MOVE MRS-MOVIE-KEY TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       910-EXIT.
+           EXIT.
+
+      * Appends one line to the audit trail for this delete so there
+      * is a record of which operator removed the movie.
+       900-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-2200" TO MRS-AUD-PROGRAM
+           MOVE "DELETE" TO MRS-AUD-ACTION
+           MOVE MRS-MOVIE-KEY TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       900-EXIT.
+           EXIT.
