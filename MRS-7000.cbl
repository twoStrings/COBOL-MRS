@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-7000.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * Batch report that lists every movie on file: ID, name,
+      * production company, rating, genre, rental cost, and active
+      * flag. Run this whenever a full catalog printout is needed.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRS-MOVIE-FILE
+               ASSIGN TO UT-SYS-DETAILFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-MOVIE-KEY.
+
+           SELECT MRS-CATALOG-REPORT
+               ASSIGN TO UT-SYS-CATALOG-RPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-MOVIE.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       FD  MRS-CATALOG-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MRS-CATALOG-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WS-FILENAMES.
+           05  UT-SYS-DETAILFILE     PIC X(50)
+                                   VALUE "C:\COBOL\MRS-MOVIE-INDEX.dat".
+           05  UT-SYS-CATALOG-RPT    PIC X(50)
+                               VALUE "C:\COBOL\MRS-MOVIE-CATALOG.RPT".
+           05  UT-SYS-FILE-CFG       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-CFG-EOF            PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  MOVIE-EOF             PIC X.
+
+       01  WS-COUNTERS.
+           05  WS-MOVIE-COUNT        PIC 9(5) VALUE ZERO.
+
+       01  WS-REPORT-HEADER1.
+           05                PIC X(20) VALUE "MRS MOVIE CATALOG".
+           05                PIC X(10) VALUE SPACES.
+           05                PIC X(5)  VALUE "DATE:".
+           05  RH-MONTH              PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-DAY                PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-YEAR                PIC 9999.
+           05                PIC X(30) VALUE SPACES.
+
+       01  WS-REPORT-HEADER2.
+           05  PIC X(6)  VALUE "VEN-ID".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(6)  VALUE "MOV-ID".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(20) VALUE "NAME".
+           05  PIC X(4)  VALUE "RATE".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(20) VALUE "GENRE".
+           05  PIC X(8)  VALUE "COST".
+           05  PIC X(6)  VALUE "ACTIVE".
+
+       01  WS-DETAIL-LINE.
+           05  DL-VENDOR-NO          PIC X(6).
+           05                PIC X      VALUE SPACES.
+           05  DL-MOVIE-NO           PIC X(6).
+           05                PIC X      VALUE SPACES.
+           05  DL-MOVIE-NAME         PIC X(20).
+           05  DL-RATING             PIC X(4).
+           05                PIC X      VALUE SPACES.
+           05  DL-GENRE              PIC X(20).
+           05  DL-COST               PIC ZZZ9.99.
+           05                PIC X(2)   VALUE SPACES.
+           05  DL-ACTIVE             PIC X(6).
+
+       01  WS-FOOTER-LINE.
+           05                PIC X(20) VALUE "TOTAL MOVIES:".
+           05  FL-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           PERFORM 200-PRINT-HEADERS THRU 200-EXIT
+           PERFORM 300-PRINT-MOVIES THRU 300-EXIT
+           PERFORM 400-PRINT-FOOTER THRU 400-EXIT
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-HEADERS.
+           MOVE WS-MONTH TO RH-MONTH
+           MOVE WS-DAY TO RH-DAY
+           MOVE WS-YEAR TO RH-YEAR
+           WRITE MRS-CATALOG-LINE FROM WS-REPORT-HEADER1
+           WRITE MRS-CATALOG-LINE FROM WS-REPORT-HEADER2.
+       200-EXIT.
+           EXIT.
+
+       300-PRINT-MOVIES.
+           MOVE "N" TO MOVIE-EOF
+           MOVE LOW-VALUES TO MRS-MOVIE-KEY
+           START MRS-MOVIE-FILE KEY IS NOT LESS THAN MRS-MOVIE-KEY
+               INVALID KEY
+                   MOVE "Y" TO MOVIE-EOF
+           END-START
+
+           PERFORM UNTIL MOVIE-EOF = "Y"
+               READ MRS-MOVIE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO MOVIE-EOF
+                   NOT AT END
+                       PERFORM 350-PRINT-ONE-MOVIE THRU 350-EXIT
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       350-PRINT-ONE-MOVIE.
+           MOVE MRS-VENDOR-NO TO DL-VENDOR-NO
+           MOVE MRS-MOVIE-NO TO DL-MOVIE-NO
+           MOVE MRS-MOVIE-NAME TO DL-MOVIE-NAME
+           MOVE MRS-RATING TO DL-RATING
+           MOVE MRS-GENRE TO DL-GENRE
+           MOVE MRS-RENTAL-COST TO DL-COST
+           IF MRS-DISCONTINUED-FLAG = "Y"
+               MOVE "DISCON" TO DL-ACTIVE
+           ELSE
+               IF MRS-ACTIVE-FLAG = "Y"
+                   MOVE "ACTIVE" TO DL-ACTIVE
+               ELSE
+                   MOVE "NOT-AC" TO DL-ACTIVE
+               END-IF
+           END-IF
+           WRITE MRS-CATALOG-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-MOVIE-COUNT.
+       350-EXIT.
+           EXIT.
+
+       400-PRINT-FOOTER.
+           MOVE WS-MOVIE-COUNT TO FL-COUNT
+           WRITE MRS-CATALOG-LINE FROM WS-FOOTER-LINE.
+       400-EXIT.
+           EXIT.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN INPUT MRS-MOVIE-FILE.
+           OPEN OUTPUT MRS-CATALOG-REPORT.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "CATALOG-RPT"
+                   MOVE CFG-PATH TO UT-SYS-CATALOG-RPT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-MOVIE-FILE
+                 MRS-CATALOG-REPORT.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-7000.
