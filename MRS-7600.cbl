@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-7600.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * Batch report that flags every rental still marked ready to
+      * schedule and not yet returned whose rental window (START-DATE
+      * through END-DATE) has already closed. MRS-4300 only prices a
+      * late fee once a clerk actually marks a rental returned; this
+      * report catches the ones nobody has brought back yet - or put
+      * back on the schedule past their window - so the front counter
+      * can chase them down. Run whenever an overdue check is needed.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRS-RENTAL-FILE
+               ASSIGN TO UT-SYS-MRS-RENT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-RENT-ID.
+
+           SELECT MRS-MOVIE-FILE
+               ASSIGN TO UT-SYS-MRS-MOVIE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-MOVIE-KEY.
+
+           SELECT MRS-OVERDUE-REPORT
+               ASSIGN TO UT-SYS-OVERDUE-RPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-RENTAL.CPY".
+       COPY "CPYBOOKS/MRS-MOVIE.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       FD  MRS-OVERDUE-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MRS-OVERDUE-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WS-FILENAMES.
+           05  UT-SYS-MRS-RENT       PIC X(50)
+                               VALUE "C:\COBOL\MRS-RENTAL-INDEX.dat".
+           05  UT-SYS-MRS-MOVIE      PIC X(50)
+                               VALUE "C:\COBOL\MRS-MOVIE-INDEX.dat".
+           05  UT-SYS-OVERDUE-RPT    PIC X(50)
+                           VALUE "C:\COBOL\MRS-OVERDUE-RENTALS.RPT".
+           05  UT-SYS-FILE-CFG       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-CFG-EOF            PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  WS-RENT-EOF           PIC X.
+           05  WS-MOVIE-EOF          PIC X.
+           05  WS-MOVIE-FOUND        PIC X.
+
+       01  WS-COUNTERS.
+           05  WS-OVERDUE-COUNT      PIC 9(5) VALUE ZERO.
+
+       01  WS-DATE-WORK.
+           05  WS-TODAY-NUM          PIC 9(8).
+           05  WS-TODAY-INT          PIC 9(8).
+           05  WS-END-NUM            PIC 9(8).
+           05  WS-END-INT            PIC 9(8).
+           05  WS-DAYS-OVERDUE       PIC S9(5).
+
+       01  WS-MOVIE-NAME-WORK        PIC X(20).
+
+       01  WS-REPORT-HEADER1.
+           05                PIC X(20) VALUE "MRS OVERDUE RENTALS".
+           05                PIC X(8)  VALUE "REPORT: ".
+           05  RH-MONTH              PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-DAY                PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-YEAR                PIC 9999.
+           05                PIC X(34) VALUE SPACES.
+
+       01  WS-REPORT-HEADER2.
+           05  PIC X(7)  VALUE "RENT-ID".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(20) VALUE "MOVIE".
+           05  PIC X(10) VALUE "START".
+           05  PIC X(10) VALUE "DUE BACK".
+           05  PIC X(10) VALUE "DAYS LATE".
+
+       01  WS-DETAIL-LINE.
+           05  DL-RENT-ID            PIC X(7).
+           05                PIC X      VALUE SPACES.
+           05  DL-MOVIE-NAME         PIC X(20).
+           05  DL-START-DATE         PIC X(8).
+           05                PIC X(2)   VALUE SPACES.
+           05  DL-END-DATE           PIC X(8).
+           05                PIC X(2)   VALUE SPACES.
+           05  DL-DAYS-OVERDUE       PIC ----9.
+
+       01  WS-FOOTER-LINE.
+           05                PIC X(30) VALUE "TOTAL OVERDUE RENTALS:".
+           05  FL-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           PERFORM 200-PRINT-HEADERS THRU 200-EXIT
+           PERFORM 300-PRINT-RENTALS THRU 300-EXIT
+           PERFORM 400-PRINT-FOOTER THRU 400-EXIT
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-HEADERS.
+           MOVE WS-MONTH TO RH-MONTH
+           MOVE WS-DAY TO RH-DAY
+           MOVE WS-YEAR TO RH-YEAR
+           WRITE MRS-OVERDUE-LINE FROM WS-REPORT-HEADER1
+           WRITE MRS-OVERDUE-LINE FROM WS-REPORT-HEADER2.
+       200-EXIT.
+           EXIT.
+
+       300-PRINT-RENTALS.
+           COMPUTE WS-TODAY-NUM =
+               (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-NUM)
+
+           MOVE "N" TO WS-RENT-EOF
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-RENT-EOF
+           END-START
+
+           PERFORM UNTIL WS-RENT-EOF = "Y"
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-RENT-EOF
+                   NOT AT END
+                       PERFORM 350-CHECK-ONE-RENTAL THRU 350-EXIT
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+      * A rental is overdue when it is still marked ready to schedule,
+      * has not been marked returned, and its rental window has
+      * already closed as of today.
+       350-CHECK-ONE-RENTAL.
+           IF MRS-READY-TO-SCHEDULE-FLAG = "Y"
+               AND MRS-RETURN-FLAG NOT = "Y"
+               MOVE MRS-END-DATE TO WS-END-NUM
+               COMPUTE WS-END-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-END-NUM)
+               COMPUTE WS-DAYS-OVERDUE = WS-TODAY-INT - WS-END-INT
+               IF WS-DAYS-OVERDUE > 0
+                   PERFORM 360-PRINT-ONE-OVERDUE THRU 360-EXIT
+               END-IF
+           END-IF.
+       350-EXIT.
+           EXIT.
+
+       360-PRINT-ONE-OVERDUE.
+           PERFORM 370-GET-MOVIE-NAME THRU 370-EXIT
+           MOVE MRS-RENT-ID TO DL-RENT-ID
+           MOVE WS-MOVIE-NAME-WORK TO DL-MOVIE-NAME
+           MOVE MRS-START-DATE TO DL-START-DATE
+           MOVE MRS-END-DATE TO DL-END-DATE
+           MOVE WS-DAYS-OVERDUE TO DL-DAYS-OVERDUE
+           WRITE MRS-OVERDUE-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-OVERDUE-COUNT.
+       360-EXIT.
+           EXIT.
+
+      * The rental record carries only a 4 digit movie number with no
+      * vendor, so the movie master is walked in key order to the
+      * matching MOVIE-NO rather than a direct keyed READ - same as
+      * MRS-4300's 365-RENEW-EXTEND.
+       370-GET-MOVIE-NAME.
+           MOVE SPACES TO WS-MOVIE-NAME-WORK
+           MOVE "N" TO WS-MOVIE-FOUND
+           MOVE "N" TO WS-MOVIE-EOF
+           MOVE LOW-VALUES TO MRS-MOVIE-KEY
+           START MRS-MOVIE-FILE KEY IS NOT LESS THAN MRS-MOVIE-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-MOVIE-EOF
+           END-START
+           PERFORM UNTIL WS-MOVIE-FOUND = "Y" OR WS-MOVIE-EOF = "Y"
+               READ MRS-MOVIE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-MOVIE-EOF
+                   NOT AT END
+                       IF MRS-MOVIE-NO = MRS-MOVIE-ID
+                           MOVE MRS-MOVIE-NAME TO WS-MOVIE-NAME-WORK
+                           MOVE "Y" TO WS-MOVIE-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+       370-EXIT.
+           EXIT.
+
+       400-PRINT-FOOTER.
+           MOVE WS-OVERDUE-COUNT TO FL-COUNT
+           WRITE MRS-OVERDUE-LINE FROM WS-FOOTER-LINE.
+       400-EXIT.
+           EXIT.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN INPUT MRS-RENTAL-FILE.
+           OPEN INPUT MRS-MOVIE-FILE.
+           OPEN OUTPUT MRS-OVERDUE-REPORT.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MRS-RENT"
+                   MOVE CFG-PATH TO UT-SYS-MRS-RENT
+               WHEN "MRS-MOVIE"
+                   MOVE CFG-PATH TO UT-SYS-MRS-MOVIE
+               WHEN "OVERDUE-RPT"
+                   MOVE CFG-PATH TO UT-SYS-OVERDUE-RPT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-RENTAL-FILE
+                 MRS-MOVIE-FILE
+                 MRS-OVERDUE-REPORT.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-7600.
