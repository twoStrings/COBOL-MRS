@@ -0,0 +1,17 @@
+      *****************************************************************
+      * FD SCREEN (AUDITORIUM) MASTER DATASTORE
+      * Alan, John, and Taryn
+      * This file holds one record per physical screen so the real
+      * seating capacity of each auditorium can be looked up instead
+      * of assuming every screen seats the same number of people.
+      *
+      * The record length is 3 characters.
+      *
+      * The file is Indexed Sequential
+      * The key field is SCREEN-NUMBER
+      *****************************************************************
+       FD MRS-SCREEN-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+       01 MRS-SCREEN-REC.
+           05 MRS-SCR-NUMBER                   PIC 9.
+           05 MRS-SCR-CAPACITY                 PIC 99.
