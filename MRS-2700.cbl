@@ -0,0 +1,293 @@
+       program-id. MRS-2700.
+
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           CURSOR IS CRPT
+          CRT STATUS IS SCR-STAT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT MRS-VENDOR-FILE
+                   ASSIGN TO UT-SYS-DETAILFILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS MRS-VENDOR-ID.
+
+               SELECT MRS-MOVIE-FILE
+                   ASSIGN TO UT-SYS-MSTERFILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MRS-MOVIE-KEY.
+
+               SELECT MRS-AUDIT-FILE
+                   ASSIGN TO UT-SYS-AUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
+       data division.
+       FILE SECTION.
+       COPY "./CPYBOOKS/MRS-VENDOR.CPY".
+       COPY "./CPYBOOKS/MRS-MOVIE.CPY".
+       COPY "./CPYBOOKS/MRS-AUDIT.CPY".
+       COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       working-storage section.
+       COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
+
+       01 WS-FILENAMES.
+         05 UT-SYS-DETAILFILE PIC X(50)
+           VALUE "C:\COBOL\VENDOR-INDEXED.DAT".
+         05 UT-SYS-MSTERFILE PIC X(50)
+           VALUE "C:\COBOL\MRS-MOVIE-INDEX.dat".
+         05 UT-SYS-AUDIT PIC X(50)
+           VALUE "C:\COBOL\MRS-AUDIT.LOG".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
+
+       01 WS-SEARCH.
+         05 ERRMSG PIC X(30).
+         05 WS-VENDOR-FOUND PIC X.
+         05 WS-DELETED PIC X.
+         05 WS-CONFIRM PIC X.
+         05 WS-HAS-DEPENDENTS PIC X.
+         05 EOF-MOVIE PIC X.
+         05 WS-OPERATOR-ID PIC X(8).
+
+       01 WS-CURRENT-DATE.
+         05 WS-YEAR PIC 9(4).
+         05 WS-MONTH PIC 9(2).
+         05 WS-DAY PIC 9(2).
+
+       01 WS-MSG.
+         05 DNE PIC X(42) VALUE "INVALID ID: DOES NOT EXIST".
+         05 SUCCESS-DELETE PIC X(42) VALUE "VENDOR HAS BEEN DELETED!".
+         05 IN-USE PIC X(42)
+           VALUE "VENDOR HAS MOVIES ON FILE".
+         05 ERR-MSG PIC X(42).
+
+       SCREEN SECTION.
+       01 CLEAR BLANK SCREEN PROMPT AUTO REQUIRED BACKGROUND-COLOR 0
+       FOREGROUND-COLOR 7.
+         05 MV-TITLE-LINE.
+           10 LINE 1 COL 1 VALUE "MRS270".
+           10 COL 30 VALUE "MOVIE THEATER SYSTEM".
+           10 COL 70 PIC 99 FROM WS-MONTH.
+           10 COL 72 VALUE "/".
+           10 COL 73 PIC 99 FROM WS-DAY.
+           10 COL 75 VALUE "/".
+           10 COL 76 PIC 9999 FROM WS-YEAR.
+
+         05 VENDORS-TITLE.
+          10 LINE 2 COL 19
+          VALUE "MOVIE RENTALS AND SCHEDULING: VENDORS".
+         05 SCH-FUNCTION.
+           10 LINE 25 COL 1 VALUE "F1 = HELP     F3 = END     ".
+           10 COL 27 VALUE " F4 = RETURN     F12 = CANCEL".
+
+       01 SCR-DEL.
+         05 LINE 2 COL 20
+         VALUE "MOVIE RENTALS AND SCHEDULING: DELETE VENDOR".
+         05 LINE 22 COL 9 PIC X(20) VALUE "ENTER ALL THE FIELDS".
+         05 LINE 5 COL 20 PIC X(10) VALUE "VENDOR ID:".
+         05 COL 32 PIC X(2) TO MRS-VENDOR-ID REVERSE-VIDEO.
+         05 LINE 6 COL 16 PIC X(14) VALUE "OPERATOR ID:".
+         05 COL 32 PIC X(8) TO WS-OPERATOR-ID REVERSE-VIDEO.
+
+       01 SCR-DETAIL.
+         05 LINE 2 COL 20
+         VALUE "MOVIE RENTALS AND SCHEDULING: DELETE VENDOR".
+         05 LINE 22 COL 9 PIC X(23) VALUE "VERIFY RECORD TO DELETE".
+         05 SCR1-R6.
+           10 LINE 6 COL 25 VALUE "VENDOR ID: ".
+           10 COL 36 PIC X(2) FROM MRS-VENDOR-ID.
+         05 SCR1-R7.
+           10 LINE 7 COL 17 VALUE "COMPANY NAME:".
+           10 COL 32 PIC X(15) FROM MRS-VENDOR-COMPANY.
+         05 SCR1-R8.
+           10 LINE 8 COL 16 VALUE "CONTACT NAME:".
+           10 COL 32 PIC X(20) FROM MRS-VENDOR-CONTACT-NAME.
+         05 SCR1-R9.
+           10 LINE 9 COL 27 VALUE "PHONE:".
+           10 COL 32 PIC X(12) FROM MRS-VENDOR-PHONE.
+         05 SCR1-R10.
+           10 LINE 10 COL 27 VALUE "EMAIL:".
+           10 COL 32 PIC X(30) FROM MRS-VENDOR-EMAIL.
+         05 SCR1-R11.
+           10 LINE 11 COL 14 VALUE "ACTIVE FLAG:".
+           10 COL 32 PIC X FROM MRS-VENDOR-ACTIVE-FLAG.
+
+       01 MSG.
+         05 ERR-ID FOREGROUND-COLOR 4.
+           10 LINE 23 COL 16 PIC X(42) FROM ERR-MSG.
+           10 COL 60 PIC X TO WS-CONFIRM.
+         05 SUCCESS-ID FOREGROUND-COLOR 2.
+           10 LINE 22 COL 9 PIC X(42) FROM ERR-MSG.
+
+         05 CONFIRM-DELETE.
+           10 LINE 23 COL 16 PIC X(19) VALUE "CONFIRM DELETE? Y/N".
+           10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
+         05 CONFIRM-EXIT.
+           10 LINE 23 COL 16 PIC X(19) VALUE "CONFIRM EXIT? Y/N".
+           10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
+
+       procedure division.
+
+       100-MAIN.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE SPACE TO WS-DELETED
+           OPEN I-O MRS-VENDOR-FILE
+           OPEN EXTEND MRS-AUDIT-FILE
+           DISPLAY CLEAR
+
+           PERFORM 200-DELETE-VENDOR THRU 200-END
+               UNTIL (WS-DELETED = 'Y' OR F3 OR F4)
+           MOVE 'N' TO WS-DELETED
+           CLOSE MRS-VENDOR-FILE
+           CLOSE MRS-AUDIT-FILE
+           GOBACK.
+       100-END.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
+       200-DELETE-VENDOR.
+           DISPLAY SCR-DEL
+           ACCEPT SCR-DEL
+
+           PERFORM 250-COMPARE-ID THRU 250-END
+           IF WS-VENDOR-FOUND = "Y"
+               PERFORM 275-CHECK-DEPENDENTS THRU 275-END
+               IF WS-HAS-DEPENDENTS = "Y"
+                   MOVE IN-USE TO ERR-MSG
+                   DISPLAY ERR-ID
+                   ACCEPT ERR-ID
+               ELSE
+                   PERFORM 300-DELETE THRU 300-END
+                   IF WS-CONFIRM = "Y"
+                       MOVE "Y" TO WS-DELETED
+                   END-IF
+                   IF WS-CONFIRM = "N"
+                       DISPLAY CLEAR
+                       ACCEPT CLEAR
+                   END-IF
+               END-IF
+           ELSE
+               MOVE DNE TO ERR-MSG
+               DISPLAY ERR-ID
+               ACCEPT ERR-ID
+           END-IF.
+
+       200-END.
+           EXIT.
+
+      * Refuses the delete if any movie on file still belongs to this
+      * vendor
+       275-CHECK-DEPENDENTS.
+           MOVE "N" TO WS-HAS-DEPENDENTS
+           MOVE "N" TO EOF-MOVIE
+           OPEN INPUT MRS-MOVIE-FILE
+           MOVE MRS-VENDOR-ID TO MRS-VENDOR-NO
+           MOVE LOW-VALUES TO MRS-MOVIE-NO
+           START MRS-MOVIE-FILE KEY IS NOT LESS THAN MRS-MOVIE-KEY
+               INVALID KEY
+                   MOVE "Y" TO EOF-MOVIE
+           END-START
+           PERFORM UNTIL EOF-MOVIE = "Y"
+               READ MRS-MOVIE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF-MOVIE
+                   NOT AT END
+                       IF MRS-VENDOR-NO = MRS-VENDOR-ID
+                           MOVE "Y" TO WS-HAS-DEPENDENTS
+                           MOVE "Y" TO EOF-MOVIE
+                       ELSE
+                           MOVE "Y" TO EOF-MOVIE
+                       END-IF
+           END-PERFORM
+           CLOSE MRS-MOVIE-FILE.
+       275-END.
+           EXIT.
+
+       250-COMPARE-ID.
+           READ MRS-VENDOR-FILE KEY IS MRS-VENDOR-ID
+               INVALID KEY
+                   MOVE "N" TO WS-VENDOR-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-VENDOR-FOUND
+           END-READ.
+       250-END.
+           EXIT.
+
+       300-DELETE.
+           DISPLAY CLEAR
+           DISPLAY SCR-DETAIL
+           DISPLAY CONFIRM-DELETE
+           ACCEPT CONFIRM-DELETE
+           IF WS-CONFIRM = "Y"
+               DELETE MRS-VENDOR-FILE
+               END-DELETE
+               PERFORM 900-WRITE-AUDIT THRU 900-EXIT
+               MOVE SUCCESS-DELETE TO ERR-MSG
+               DISPLAY SUCCESS-ID
+               DISPLAY CONFIRM-EXIT
+               ACCEPT CONFIRM-EXIT
+           END-IF.
+       300-END.
+           EXIT.
+
+      * Appends one line to the audit trail for this delete so there
+      * is a record of which operator removed the vendor.
+       900-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-2700" TO MRS-AUD-PROGRAM
+           MOVE "DELETE" TO MRS-AUD-ACTION
+           MOVE MRS-VENDOR-ID TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       900-EXIT.
+           EXIT.
+
+       end program MRS-2700.
