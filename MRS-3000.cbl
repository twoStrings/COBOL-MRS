@@ -50,6 +50,7 @@
                10  LINE 6 COL 25  VALUE "2. DELETE SCHEDULE".
                10  LINE 8 COL 25  VALUE "3. UPDATE SCHEDULE".
                10  LINE 10 COL 25 VALUE "4. VIEW SCHEDULE".
+               10  LINE 12 COL 25 VALUE "5. SELL TICKETS".
 
            05  SCH-INPUT.
                10  LINE 20 COL 25 VALUE "ENTER OPTION:     ".
@@ -60,14 +61,14 @@
              10            COL 27 VALUE " F4 = RETURN".
        01  SCH-MESSAGES.
            05  SCH-HELP               FOREGROUND-COLOR 3.
-               10 LINE 22 COL 10 VALUE "ENTER A NUMBER BETWEEN 1 AND 4".
+               10 LINE 22 COL 10 VALUE "ENTER A NUMBER BETWEEN 1 AND 5".
                10 LINE 23 COL 10 VALUE "OR HIT F4 TO GO BACK.".
                10 LINE 24 COL 40 VALUE "PRESS ENTER TO CONTINUE".
                10         COL 65 PIC X TO WV-ENTER.
 
            05  SCH-ERROR               FOREGROUND-COLOR 4.
                10 LINE 22 COL 10 VALUE "INVALID OPTION. PLEASE ENTER A".
-               10         COL 35 VALUE "NUMBER BETWEEN 1 AND 4".
+               10         COL 35 VALUE "NUMBER BETWEEN 1 AND 5".
                10 LINE 24 COL 40 VALUE "PRESS ENTER TO CONTINUE".
                10         COL 65 PIC X TO WV-ENTER.
 
@@ -89,7 +90,7 @@
       * valid option or not. If not then it will display an error
       * message.
        200-SCREENS.
-           IF (LS-OPTION = 0 OR LS-OPTION > 4)
+           IF (LS-OPTION = 0 OR LS-OPTION > 5)
                DISPLAY SCH-ERROR
                ACCEPT SCH-ERROR
            ELSE
@@ -113,6 +114,8 @@
                  CALL 'MRS-3300'
                    WHEN 4
                  CALL 'MRS-3400'
+                   WHEN 5
+                 CALL 'MRS-3500'
                    WHEN OTHER
                        DISPLAY SCH-ERROR
            END-EVALUATE.
