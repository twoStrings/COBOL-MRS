@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-7400.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * Batch report that flags every vendor whose contract has
+      * already expired or is due to expire within the next 30 days,
+      * so purchasing can get a renewal in front of a vendor before
+      * their movies have to come off the schedule. Run this whenever
+      * an upcoming-expirations check is needed.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRS-VENDOR-FILE
+               ASSIGN TO UT-SYS-DETAILFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-VENDOR-ID.
+
+           SELECT MRS-VENDOR-EXP-REPORT
+               ASSIGN TO UT-SYS-VENDOR-EXP-RPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-VENDOR.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       FD  MRS-VENDOR-EXP-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MRS-VENDOR-EXP-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WS-FILENAMES.
+           05  UT-SYS-DETAILFILE     PIC X(50)
+                                   VALUE "C:\COBOL\VENDOR-INDEXED.DAT".
+           05  UT-SYS-VENDOR-EXP-RPT PIC X(50)
+                           VALUE "C:\COBOL\MRS-VENDOR-EXPIRE.RPT".
+           05  UT-SYS-FILE-CFG       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-CFG-EOF            PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  VENDOR-EOF            PIC X.
+
+       01  WS-COUNTERS.
+           05  WS-ALERT-COUNT        PIC 9(5) VALUE ZERO.
+
+       01  WS-ALERT-WINDOW.
+           05  WS-WINDOW-DAYS        PIC 9(3) VALUE 30.
+
+       01  WS-DATE-WORK.
+           05  WS-TODAY-NUM          PIC 9(8).
+           05  WS-TODAY-INT          PIC 9(8).
+           05  WS-EXPIRE-NUM         PIC 9(8).
+           05  WS-EXPIRE-INT         PIC 9(8).
+           05  WS-DAYS-LEFT          PIC S9(5).
+           05  WS-EXPIRE-FLAG        PIC X.
+
+       01  WS-REPORT-HEADER1.
+           05                PIC X(20) VALUE "MRS VENDOR CONTRACT".
+           05                PIC X(10) VALUE "EXPIRATION".
+           05                PIC X(5)  VALUE "DATE:".
+           05  RH-MONTH              PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-DAY                PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-YEAR                PIC 9999.
+           05                PIC X(25) VALUE SPACES.
+
+       01  WS-REPORT-HEADER2.
+           05  PIC X(6)  VALUE "VEN-ID".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(15) VALUE "COMPANY".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(20) VALUE "CONTACT".
+           05  PIC X(10) VALUE "EXPIRES".
+           05  PIC X(10) VALUE "DAYS LEFT".
+           05  PIC X(8)  VALUE "STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  DL-VENDOR-ID          PIC X(6).
+           05                PIC X      VALUE SPACES.
+           05  DL-COMPANY            PIC X(15).
+           05                PIC X      VALUE SPACES.
+           05  DL-CONTACT            PIC X(20).
+           05  DL-EXPIRE-DATE        PIC X(10).
+           05  DL-DAYS-LEFT          PIC ----9.
+           05                PIC X(4)   VALUE SPACES.
+           05  DL-STATUS             PIC X(8).
+
+       01  WS-FOOTER-LINE.
+           05                PIC X(30) VALUE "TOTAL VENDORS FLAGGED:".
+           05  FL-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           PERFORM 200-PRINT-HEADERS THRU 200-EXIT
+           PERFORM 300-PRINT-VENDORS THRU 300-EXIT
+           PERFORM 400-PRINT-FOOTER THRU 400-EXIT
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-HEADERS.
+           MOVE WS-MONTH TO RH-MONTH
+           MOVE WS-DAY TO RH-DAY
+           MOVE WS-YEAR TO RH-YEAR
+           WRITE MRS-VENDOR-EXP-LINE FROM WS-REPORT-HEADER1
+           WRITE MRS-VENDOR-EXP-LINE FROM WS-REPORT-HEADER2.
+       200-EXIT.
+           EXIT.
+
+       300-PRINT-VENDORS.
+           COMPUTE WS-TODAY-NUM =
+               (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-NUM)
+
+           MOVE "N" TO VENDOR-EOF
+           MOVE LOW-VALUES TO MRS-VENDOR-ID
+           START MRS-VENDOR-FILE KEY IS NOT LESS THAN MRS-VENDOR-ID
+               INVALID KEY
+                   MOVE "Y" TO VENDOR-EOF
+           END-START
+
+           PERFORM UNTIL VENDOR-EOF = "Y"
+               READ MRS-VENDOR-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO VENDOR-EOF
+                   NOT AT END
+                       PERFORM 350-CHECK-ONE-VENDOR THRU 350-EXIT
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+      * Computes how many days are left on this vendor's contract and
+      * prints a line for it when the contract has already expired or
+      * falls within the alert window.
+       350-CHECK-ONE-VENDOR.
+           MOVE "N" TO WS-EXPIRE-FLAG
+           MOVE MRS-VENDOR-CONTRACT-EXPIRE TO WS-EXPIRE-NUM
+           COMPUTE WS-EXPIRE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-EXPIRE-NUM)
+           COMPUTE WS-DAYS-LEFT = WS-EXPIRE-INT - WS-TODAY-INT
+
+           IF WS-DAYS-LEFT < 0
+               MOVE "Y" TO WS-EXPIRE-FLAG
+           ELSE
+               IF WS-DAYS-LEFT <= WS-WINDOW-DAYS
+                   MOVE "Y" TO WS-EXPIRE-FLAG
+               END-IF
+           END-IF
+
+           IF WS-EXPIRE-FLAG = "Y"
+               PERFORM 360-PRINT-ONE-ALERT THRU 360-EXIT
+           END-IF.
+       350-EXIT.
+           EXIT.
+
+       360-PRINT-ONE-ALERT.
+           MOVE MRS-VENDOR-ID TO DL-VENDOR-ID
+           MOVE MRS-VENDOR-COMPANY TO DL-COMPANY
+           MOVE MRS-VENDOR-CONTACT-NAME TO DL-CONTACT
+           MOVE MRS-VENDOR-CONTRACT-EXPIRE TO DL-EXPIRE-DATE
+           MOVE WS-DAYS-LEFT TO DL-DAYS-LEFT
+           IF WS-DAYS-LEFT < 0
+               MOVE "EXPIRED" TO DL-STATUS
+           ELSE
+               MOVE "EXPIRES" TO DL-STATUS
+           END-IF
+           WRITE MRS-VENDOR-EXP-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-ALERT-COUNT.
+       360-EXIT.
+           EXIT.
+
+       400-PRINT-FOOTER.
+           MOVE WS-ALERT-COUNT TO FL-COUNT
+           WRITE MRS-VENDOR-EXP-LINE FROM WS-FOOTER-LINE.
+       400-EXIT.
+           EXIT.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN INPUT MRS-VENDOR-FILE.
+           OPEN OUTPUT MRS-VENDOR-EXP-REPORT.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "VENDOR-EXP-RPT"
+                   MOVE CFG-PATH TO UT-SYS-VENDOR-EXP-RPT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-VENDOR-FILE
+                 MRS-VENDOR-EXP-REPORT.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-7400.
