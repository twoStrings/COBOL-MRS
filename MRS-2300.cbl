@@ -10,9 +10,41 @@
                    ACCESS IS DYNAMIC
                    RECORD KEY IS MRS-MOVIE-KEY.
 
+               SELECT MRS-AUDIT-FILE
+                   ASSIGN TO UT-SYS-AUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT MRS-PRICE-HIST-FILE
+                   ASSIGN TO UT-SYS-PRICE-HIST
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT MRS-RENTAL-FILE
+                   ASSIGN TO UT-SYS-MRS-RENT
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS MRS-RENT-ID.
+
+               SELECT MRS-SCH-INFO-FILE
+                   ASSIGN TO UT-SYS-MRS-SCH
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MRS-SCH-MOVIE-ID
+                   ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER
+                       WITH DUPLICATES.
+
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
        data division.
        FILE SECTION.
        COPY "./CPYBOOKS/MRS-MOVIE.CPY".
+       COPY "./CPYBOOKS/MRS-AUDIT.CPY".
+       COPY "./CPYBOOKS/MRS-PRICE-HIST.CPY".
+       COPY "./CPYBOOKS/MRS-RENTAL.CPY".
+       COPY "./CPYBOOKS/MRS-SCH-INFO.CPY".
+       COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
 
 
        working-storage section.
@@ -22,6 +54,21 @@
        01 WS-FILENAMES.
          05 UT-SYS-MSTERFILE PIC X(50)
            VALUE "C:\COBOL\MRS-MOVIE-INDEX.dat".
+         05 UT-SYS-AUDIT PIC X(50)
+           VALUE "C:\COBOL\MRS-AUDIT.LOG".
+         05 UT-SYS-PRICE-HIST PIC X(50)
+           VALUE "C:\COBOL\MRS-PRICE-HIST.LOG".
+         05 UT-SYS-MRS-RENT PIC X(50)
+           VALUE "C:\COBOL\MRS-RENTAL.DAT".
+         05 UT-SYS-MRS-SCH PIC X(50)
+           VALUE "C:\COBOL\MRS-SCH-INDEX.dat".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
 
        COPY "./CPYBOOKS/DATETIME.CPY".
       
@@ -30,6 +77,14 @@
          05 WS-CONFIRM PIC X.
          05 WS-MOVIE-FOUND PIC X.
          05 WS-UPDATED PIC X.
+         05 WS-RATING-VALID PIC X.
+         05 WS-COST-VALID PIC X.
+         05 WS-HAS-DEPENDENTS PIC X.
+         05 WS-KEY-CHANGED PIC X.
+         05 WS-KEY-COLLISION PIC X.
+         05 EOF-RENTAL PIC X.
+         05 WS-OPERATOR-ID PIC X(8).
+         05 WS-NEW-MOVIE-REC PIC X(293).
 
          05 WS-STATE PIC X.
            88 WS-ACTIVE VALUE "A".
@@ -57,6 +112,10 @@
        01 WS-RANDOM.
          05 WS-ACTIVE-MIN PIC 99 VALUE 1.
          05 WS-ACTIVE-MAX PIC 99 VALUE 6.
+
+       01 WS-LIMITS.
+         05 WS-COST-MIN PIC S9(4)V99 VALUE 0.50.
+         05 WS-COST-MAX PIC S9(4)V99 VALUE 99.99.
          05 WS-DEACTIVE-MIN PIC 99 VALUE 7.
          05 WS-DEACTIVE-MAX PIC 99 VALUE 99.
          05 WS-MAX PIC 99 VALUE 99.
@@ -64,6 +123,7 @@
          05 WS-FULL PIC 9(4) VALUE 0.
          05 WS-MAX-MOVIES PIC 9 VALUE 6.
          05 WS-ISNEW PIC X(4).
+         05 WS-ISNEW-VENDOR PIC X(2).
        01 WS-MSGS.
          05 ACTIVE PIC X(24) VALUE "  ACTIVATE VENDOR (Y/N):".
          05 DEACT PIC X(24) VALUE "DEACTIVATE VENDOR (Y/N):".
@@ -100,6 +160,26 @@
            10 LINE 22 COL 9 PIC X(14) VALUE "INVALID FIELD:".
            10 LINE 23 COL 16 PIC X(30) VALUE "MOVIE DOES NOT EXIST".
            10 COL 60 PIC X TO WS-CONFIRM.
+         05 ERR-4 FOREGROUND-COLOR 4.
+           10 LINE 22 COL 9 PIC X(14) VALUE "INVALID FIELD:".
+           10 LINE 23 COL 16 PIC X(37)
+               VALUE "INVALID RATING: USE G/PG/PG13/R/NC17".
+           10 COL 60 PIC X TO WS-CONFIRM.
+         05 ERR-5 FOREGROUND-COLOR 4.
+           10 LINE 22 COL 9 PIC X(14) VALUE "INVALID FIELD:".
+           10 LINE 23 COL 16 PIC X(36)
+               VALUE "INVALID COST: MUST BE 0.50 TO 99.99".
+           10 COL 60 PIC X TO WS-CONFIRM.
+         05 ERR-6 FOREGROUND-COLOR 4.
+           10 LINE 22 COL 9 PIC X(14) VALUE "INVALID FIELD:".
+           10 LINE 23 COL 16 PIC X(42)
+               VALUE "CANNOT CHANGE ID: MOVIE HAS RENTALS/SCHED".
+           10 COL 60 PIC X TO WS-CONFIRM.
+         05 ERR-7 FOREGROUND-COLOR 4.
+           10 LINE 22 COL 9 PIC X(14) VALUE "INVALID FIELD:".
+           10 LINE 23 COL 16 PIC X(42)
+               VALUE "CANNOT CHANGE ID: NEW ID ALREADY IN USE".
+           10 COL 60 PIC X TO WS-CONFIRM.
          05 SUCCESS-ID FOREGROUND-COLOR 2.
            10 LINE 22 COL 9 PIC X(23) VALUE "MOVIE HAS BEEN UPDATED!".
 
@@ -117,35 +197,41 @@
          05 COL 32 PIC X(2) TO MRS-VENDOR-NO REVERSE-VIDEO.
          05 LINE 6 COL 20 PIC X(10) VALUE "MOVIE ID:".
          05 COL 32 PIC X(4) TO MRS-MOVIE-NO REVERSE-VIDEO.
+         05 LINE 7 COL 16 PIC X(14) VALUE "OPERATOR ID:".
+         05 COL 32 PIC X(8) TO WS-OPERATOR-ID REVERSE-VIDEO.
 
        01 SCR-REC.
          05 SCR1-R6.
            10 LINE 6 COL 25 VALUE "VENDOR ID: ".
-           10 COL 36 PIC X(2) FROM MRS-VENDOR-NO.
-         05 SCR1-R6.
-           10 LINE 7 COL 26 VALUE "MOVIE ID: ".
-           10 COL 36 PIC X(4) FROM MRS-MOVIE-NO.
+           10 COL 36 PIC X(2) USING MRS-VENDOR-NO REVERSE-VIDEO.
          05 SCR1-R7.
+           10 LINE 7 COL 26 VALUE "MOVIE ID: ".
+           10 COL 36 PIC X(4) USING MRS-MOVIE-NO REVERSE-VIDEO.
+         05 SCR1-R8.
            10 LINE 8 COL 24 VALUE "MOVIE NAME:".
            10 COL 36 PIC X(20) USING MRS-MOVIE-NAME REVERSE-VIDEO.
-         05 SCR1-R8.
+         05 SCR1-R9.
            10 LINE 9 COL 16 VALUE "PRODUCTION COMPANY:".
            10 COL 36 PIC X(15) FROM MRS-PRODUCTION-CO.
-         05 SCR1-R9.
+         05 SCR1-R10.
            10 LINE 10 COL 25 VALUE "DIRECTORS:".
            10 COL 36 PIC X(20) USING MRS-DIRECTORS REVERSE-VIDEO.
-         05 SCR1-R10.
+         05 SCR1-R11.
            10 LINE 11 COL 28 VALUE "RATING:".
            10 COL 36 PIC X(4) USING MRS-RATING REVERSE-VIDEO.
-         05 SCR1-R11.
-           10 LINE 12 COL 29 VALUE "GENRE:".
-           10 COL 36 PIC X(20) USING MRS-GENRE REVERSE-VIDEO.
          05 SCR1-R12.
+           10 LINE 12 COL 29 VALUE "GENRE:".
+           10 COL 36 PIC X(10) USING MRS-GENRE-1 REVERSE-VIDEO.
+           10 COL 50 VALUE "GENRE 2:".
+           10 COL 59 PIC X(10) USING MRS-GENRE-2 REVERSE-VIDEO.
+         05 SCR1-R13.
            10 LINE 13 COL 23 VALUE "RENTAL COST:".
            10 COL 36 PIC S9(4)V99 USING MRS-RENTAL-COST REVERSE-VIDEO.
-         05 SCR1-R13.
+         05 SCR1-R14.
            10 LINE 14 COL 21 VALUE "ACTIVE FLAG:".
            10 COL 36 PIC X USING MRS-ACTIVE-FLAG REVERSE-VIDEO.
+           10 COL 50 VALUE "DISCONTINUED:".
+           10 COL 64 PIC X FROM MRS-DISCONTINUED-FLAG.
          05  SCR1-R15.
            10  LINE 15 COL 23 VALUE "DESCRIPTION:".
            10  LINE 16 COL 32 PIC X(40) FROM WV-DES1 REVERSE-VIDEO.
@@ -159,9 +245,12 @@
        100-MAIN.
            PERFORM 900-INIT THRU 900-END
 
-           PERFORM 300-SEARCH THRU 300-END 
+           PERFORM 300-SEARCH THRU 300-END
                UNTIL (WS-UPDATED = 'Y' OR F3 OR F4)
            CLOSE MRS-MOVIE-FILE
+           CLOSE MRS-AUDIT-FILE
+           CLOSE MRS-PRICE-HIST-FILE
+           CLOSE MRS-SCH-INFO-FILE
            GOBACK.
        100-END.
            EXIT.
@@ -171,22 +260,64 @@
            DISPLAY SCR-ID
            ACCEPT SCR-ID
            MOVE MRS-MOVIE-NO TO WS-ISNEW
+           MOVE MRS-VENDOR-NO TO WS-ISNEW-VENDOR
       *CHANGE TO UNTIL FOUND
            PERFORM 500-COMPARE-ID THRU 500-END
-           IF WS-MOVIE-FOUND EQUALS "Y"
+           IF WS-MOVIE-FOUND = "Y"
                DISPLAY CLEAR
-               DISPLAY SCR-REC
-               ACCEPT SCR-REC
+               MOVE "N" TO WS-RATING-VALID
+               MOVE "N" TO WS-COST-VALID
+               PERFORM UNTIL (WS-RATING-VALID = "Y" AND
+                              WS-COST-VALID = "Y") OR F3 OR F4
+                   DISPLAY SCR-REC
+                   ACCEPT SCR-REC
+                   PERFORM 525-VALIDATE-RATING THRU 525-END
+                   PERFORM 530-VALIDATE-COST THRU 530-END
+                   IF WS-RATING-VALID = "N" AND NOT (F3 OR F4)
+                       DISPLAY ERR-4
+                       ACCEPT ERR-4
+                   ELSE
+                       IF WS-COST-VALID = "N" AND NOT (F3 OR F4)
+                           DISPLAY ERR-5
+                           ACCEPT ERR-5
+                       END-IF
+                   END-IF
+               END-PERFORM
                DISPLAY CONFIRM-UPDATE
                ACCEPT CONFIRM-UPDATE
                IF WS-CONFIRM = "Y"
-                   IF WS-ISNEW IS NOT EQUAL TO MRS-MOVIE-NO
-                       WRITE MRS-MOVIE-REC
+                   MOVE "N" TO WS-HAS-DEPENDENTS
+                   MOVE "N" TO WS-KEY-CHANGED
+                   IF WS-ISNEW NOT = MRS-MOVIE-NO
+                       OR WS-ISNEW-VENDOR NOT = MRS-VENDOR-NO
+                       MOVE "Y" TO WS-KEY-CHANGED
+                   END-IF
+                   IF WS-KEY-CHANGED = "Y"
+                       PERFORM 275-CHECK-DEPENDENTS THRU 275-END
+                   END-IF
+                   IF WS-HAS-DEPENDENTS = "Y"
+                       DISPLAY ERR-6
+                       ACCEPT ERR-6
                    ELSE
-                       REWRITE MRS-MOVIE-REC
+                       MOVE "N" TO WS-KEY-COLLISION
+                       IF WS-KEY-CHANGED = "Y"
+                           PERFORM 280-RENAME-MOVIE-KEY THRU 280-END
+                       ELSE
+                           REWRITE MRS-MOVIE-REC
+                       END-IF
+                       IF WS-KEY-COLLISION = "Y"
+                           DISPLAY ERR-7
+                           ACCEPT ERR-7
+                       END-IF
+                       IF WS-KEY-COLLISION = "N"
+                         PERFORM 900-WRITE-AUDIT THRU 900-EXIT
+                         IF RENTAL-COST IS NOT EQUAL TO MRS-RENTAL-COST
+                             PERFORM 910-WRITE-PRICE-HIST THRU 910-EXIT
+                         END-IF
+                         MOVE SUCCESS-UPDATE TO ERR-MSG
+                         DISPLAY SUCCESS-ID
+                       END-IF
                    END-IF
-                   MOVE SUCCESS-UPDATE TO ERR-MSG
-                   DISPLAY SUCCESS-ID
                END-IF
            ELSE
                DISPLAY ERR-3
@@ -196,13 +327,95 @@
            DISPLAY HACKEY
            DISPLAY CONFIRM-EXIT
            ACCEPT CONFIRM-EXIT
-           IF WS-CONFIRM EQUALS "Y"
+           IF WS-CONFIRM = "Y"
                MOVE 'Y' TO WS-UPDATED
            END-IF.
       * IF NOT FOUND DISPLAY ERR-3
        300-END.
            EXIT.
 
+      * Only the standard MPAA codes are allowed; PG-13 and NC-17 are
+      * entered without the dash since the field is only 4 characters
+       525-VALIDATE-RATING.
+           IF MRS-RATING = "G" OR MRS-RATING = "PG" OR
+              MRS-RATING = "PG13" OR MRS-RATING = "R" OR
+              MRS-RATING = "NC17"
+               MOVE "Y" TO WS-RATING-VALID
+           ELSE
+               MOVE "N" TO WS-RATING-VALID
+           END-IF.
+       525-END.
+           EXIT.
+
+       530-VALIDATE-COST.
+           IF MRS-RENTAL-COST >= WS-COST-MIN AND
+              MRS-RENTAL-COST <= WS-COST-MAX
+               MOVE "Y" TO WS-COST-VALID
+           ELSE
+               MOVE "N" TO WS-COST-VALID
+           END-IF.
+       530-END.
+           EXIT.
+
+      * Refuses a change to the vendor/movie ID when any rental or
+      * schedule record still points back at the old ID - renaming
+      * the key out from under them would orphan that history.
+       275-CHECK-DEPENDENTS.
+           MOVE "N" TO WS-HAS-DEPENDENTS
+           MOVE "N" TO EOF-RENTAL
+           OPEN INPUT MRS-RENTAL-FILE
+           PERFORM UNTIL EOF-RENTAL = "Y"
+               READ MRS-RENTAL-FILE
+               AT END
+                   MOVE "Y" TO EOF-RENTAL
+               NOT AT END
+                   IF MRS-MOVIE-ID = WS-ISNEW
+                       MOVE "Y" TO WS-HAS-DEPENDENTS
+                       MOVE "Y" TO EOF-RENTAL
+                   END-IF
+           END-PERFORM
+           CLOSE MRS-RENTAL-FILE
+
+           IF WS-HAS-DEPENDENTS = "N"
+               MOVE WS-ISNEW TO MRS-SCH-MOVIE-ID
+               READ MRS-SCH-INFO-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-HAS-DEPENDENTS
+               END-READ
+           END-IF.
+       275-END.
+           EXIT.
+
+      * Moves the record to its new key instead of leaving the old
+      * key's row behind: deletes under the old ID, then writes the
+      * edited record under the new one.
+      * The record buffer still holds the new ID at this point, so a
+      * READ on MRS-MOVIE-KEY checks whether that new ID is already
+      * taken before the old record is deleted. Finding one there
+      * means the old record is left alone and WS-KEY-COLLISION tells
+      * 300-SEARCH to report the error instead of claiming success.
+       280-RENAME-MOVIE-KEY.
+           MOVE MRS-MOVIE-REC TO WS-NEW-MOVIE-REC
+           READ MRS-MOVIE-FILE KEY IS MRS-MOVIE-KEY
+               INVALID KEY
+                   MOVE "N" TO WS-KEY-COLLISION
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-KEY-COLLISION
+           END-READ
+           IF WS-KEY-COLLISION = "Y"
+               MOVE WS-NEW-MOVIE-REC TO MRS-MOVIE-REC
+           ELSE
+               MOVE WS-ISNEW-VENDOR TO MRS-VENDOR-NO
+               MOVE WS-ISNEW TO MRS-MOVIE-NO
+               DELETE MRS-MOVIE-FILE
+               MOVE WS-NEW-MOVIE-REC TO MRS-MOVIE-REC
+               WRITE MRS-MOVIE-REC
+           END-IF.
+       280-END.
+           EXIT.
+
        325-NUM-ACTIVE.
            ADD 1 TO WS-FULL.
            MOVE WS-FULL TO MRS-MOVIE-NO
@@ -222,11 +435,82 @@
        500-END.
            EXIT.
 
+      *****************************************************************
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+      *****************************************************************
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+               WHEN "PRICE-HIST"
+                   MOVE CFG-PATH TO UT-SYS-PRICE-HIST
+               WHEN "MRS-RENT"
+                   MOVE CFG-PATH TO UT-SYS-MRS-RENT
+               WHEN "MRS-SCH"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCH
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
        900-INIT.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
            MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
            MOVE SPACE TO WS-UPDATED
-           OPEN I-O MRS-MOVIE-FILE.
+           OPEN I-O MRS-MOVIE-FILE
+           OPEN INPUT MRS-SCH-INFO-FILE
+           OPEN EXTEND MRS-AUDIT-FILE
+           OPEN EXTEND MRS-PRICE-HIST-FILE.
            DISPLAY CLEAR.
        900-END.
            EXIT.
+
+      * Appends one line to the audit trail for this update so there
+      * is a record of which operator changed the movie.
+       900-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-2300" TO MRS-AUD-PROGRAM
+           MOVE "UPDATE" TO MRS-AUD-ACTION
+           MOVE MRS-MOVIE-KEY TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       900-EXIT.
+           EXIT.
+
+      * Appends one line to the price history log whenever this update
+      * changes the movie's rental cost, so prior pricing is still
+      * recoverable after the cost has been changed.
+       910-WRITE-PRICE-HIST.
+           MOVE WS-YEAR TO MRS-PH-YEAR
+           MOVE WS-MONTH TO MRS-PH-MONTH
+           MOVE WS-DAY TO MRS-PH-DAY
+           MOVE MRS-MOVIE-KEY TO MRS-PH-MOVIE-KEY
+           MOVE RENTAL-COST TO MRS-PH-OLD-COST
+           MOVE MRS-RENTAL-COST TO MRS-PH-NEW-COST
+           MOVE WS-OPERATOR-ID TO MRS-PH-OPERATOR
+           WRITE MRS-PRICE-HIST-REC.
+       910-EXIT.
+           EXIT.
        end program MRS_2300.
\ No newline at end of file
