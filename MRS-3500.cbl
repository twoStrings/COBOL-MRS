@@ -0,0 +1,534 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-3500.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * This subprogram will have the user enter a screen number and
+      * then sell one or more tickets for the movie currently showing
+      * on that screen.
+      * It will refuse the sale if there are not enough seats left
+      * available and will otherwise subtract the seats sold from the
+      * screen's seats-available count so the figure reflects what is
+      * actually still open.
+      *
+      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+          CURSOR IS CRPT
+          CRT STATUS IS SCR-STAT.
+
+       FILE-CONTROL.
+           SELECT MRS-TICKET-INFO
+               ASSIGN TO UT-SYS-MRS-TIC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-TIC-SCREEN-NUMBER.
+
+           SELECT MRS-SCH-INFO-FILE
+               ASSIGN TO UT-SYS-MRS-SCH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-SCH-MOVIE-ID
+               ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER
+               WITH DUPLICATES.
+
+           SELECT MRS-SHOW-FILE
+               ASSIGN TO UT-SYS-MRS-SHOW
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-SHOW-ID.
+
+           SELECT MRS-AUDIT-FILE
+               ASSIGN TO UT-SYS-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-TICKET-INFO.CPY".
+       COPY "CPYBOOKS/MRS-SCH-INFO.CPY".
+       COPY "CPYBOOKS/MRS-SHOW.CPY".
+       COPY "CPYBOOKS/MRS-AUDIT.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/FUNCTION-KEYS.CPY".
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WORKING-VARIABLES.
+           05  WV-SCR-NUM            PIC 9.
+           05  WV-TICKETS            PIC 99.
+           05  WV-CONFIRM            PIC X.
+           05  WV-ENTER              PIC X.
+           05  WV-AGAIN              PIC X.
+           05  WS-OPERATOR-ID        PIC X(8).
+           05  WS-AUD-KEY            PIC X(12).
+           05  WV-SHOW-TIME-SEL      PIC 9999.
+           05  WV-SHOW-TIME-CMP      PIC X(7).
+           05  WV-SHOW-FOUND         PIC X.
+           05  SHOW-EOF              PIC X.
+           05  SCH-EOF               PIC X.
+           05  WS-TODAY-NUM          PIC 9(8).
+           05  WV-CUR-TIME-NUM       PIC 9(4).
+           05  WV-CAND-TIME          PIC 9(4).
+           05  WV-CAND-DIFF          PIC S9(5).
+           05  WV-BEST-DIFF          PIC S9(5).
+           05  WV-BEST-FOUND         PIC X.
+
+       01  WORKING-SHOW-SLOTS.
+           05  WSS-SHOW-1            PIC 9(4).
+           05  WSS-SHOW-2            PIC 9(4).
+           05  WSS-SHOW-3            PIC 9(4).
+           05  WSS-SHOW-4            PIC 9(4).
+           05  WSS-SHOW-5            PIC 9(4).
+
+       01  WORKING-TICKET.
+           05  WT-MOVIE-NAME         PIC X(20).
+           05  WT-SHOW-TIME.
+               10  WT-SHOW-HOUR      PIC 99.
+               10  WT-SHOW-MIN       PIC 99.
+           05  WT-SEATS-AVALIBLE     PIC 99 VALUE 40.
+           05  WT-RATING             PIC X(4).
+           05  WT-SCREEN-NUMBER      PIC 9.
+
+      * File path(s)
+           05  UT-SYS-MRS-TIC           PIC X(50)
+                                   VALUE "C:\COBOL\MRS-TICKET-INFO.DAT".
+           05  UT-SYS-MRS-SCH           PIC X(50)
+                                   VALUE "C:\COBOL\MRS-SCH-INDEX.dat".
+           05  UT-SYS-MRS-SHOW          PIC X(50)
+                                   VALUE "C:\COBOL\MRS-SHOW-INDEX.dat".
+           05  UT-SYS-AUDIT             PIC X(50)
+                                   VALUE "C:\COBOL\MRS-AUDIT.LOG".
+           05  UT-SYS-FILE-CFG          PIC X(50)
+                               VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS            PIC XX.
+           05  WS-CFG-EOF               PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-OPTION    PIC 9.
+
+
+       SCREEN SECTION.
+       01  TICKET-SALE-SCREEN              BLANK SCREEN
+                                            PROMPT
+                                            AUTO
+                                            REQUIRED
+                                            BACKGROUND-COLOR 0
+                                            FOREGROUND-COLOR 7.
+           05  TS-TITLE-LINE.
+               10  LINE 1 COL 1            VALUE "MRS350".
+               10         COL 30           VALUE "MOVIE THEATER SYSTEM".
+               10         COL 70           PIC Z9 FROM WS-MONTH.
+               10         COL 72           VALUE "/".
+               10         COL 73           PIC Z9 FROM WS-DAY.
+               10         COL 75           VALUE "/".
+               10         COL 76           PIC 9999 FROM WS-YEAR.
+
+           05  TICKET-SALE-TITLE.
+               10  LINE 2 COL 17
+                   VALUE "MOVIE RENTALS AND SCHEDULING: ".
+               10         COL 47 VALUE "SELL TICKETS".
+
+           05  CHECK-SCREEN.
+               10  LINE 6 COL 17 VALUE "SCREEN NUMBER:".
+               10  LINE 6 COL 32 PIC 9 TO WV-SCR-NUM REVERSE-VIDEO.
+               10  LINE 7 COL 17 VALUE "OPERATOR ID:".
+               10  LINE 7 COL 32 PIC X(8) TO WS-OPERATOR-ID
+                                    REVERSE-VIDEO.
+
+           05 TS-FUNCTION.
+             10  LINE 25   COL 1  VALUE "F1 = HELP     F3 = END     ".
+             10            COL 27 VALUE " F4 = RETURN     F12 = CLEAR".
+
+       01  TICKET-SALE-SHOW.
+           05  SALE-DISPLAY.
+               10  LINE 6 COL 20 VALUE "MOVIE NAME:".
+               10  LINE 7 COL 20 VALUE "SHOW TIME:".
+               10  LINE 8 COL 24 VALUE "RATING:".
+               10  LINE 9 COL 12 VALUE "SEATS AVAILABLE:".
+
+           05  SALE-GET-DATA.
+               10  LINE 6 COL 32 PIC X(20) FROM WT-MOVIE-NAME.
+               10  LINE 7 COL 32 PIC 99 FROM WT-SHOW-HOUR.
+               10          COL 34 PIC X VALUE ":".
+               10          COL 35 PIC 99 FROM WT-SHOW-MIN.
+               10  LINE 8 COL 32 PIC X(4) FROM WT-RATING.
+               10  LINE 9 COL 29 PIC Z9 FROM WT-SEATS-AVALIBLE.
+
+           05  SALE-SHOWTIME-ENTRY.
+               10  LINE 10 COL 10 VALUE "SHOW TIME TO SELL (HHMM):".
+               10          COL 37 PIC 9999 TO WV-SHOW-TIME-SEL
+                                    REVERSE-VIDEO.
+
+           05  SALE-ENTRY.
+               10  LINE 11 COL 15 VALUE "TICKETS TO SELL:".
+               10          COL 33 PIC 99 TO WV-TICKETS REVERSE-VIDEO.
+
+           05  TS-SALE-CONFIRM.
+               10  LINE 22 COL 15 VALUE "CONFIRM SALE:  Y/N".
+               10          COL 39 PIC X TO WV-CONFIRM REVERSE-VIDEO.
+               10  LINE 23 COL 1 BLANK LINE.
+               10  LINE 24 COL 1 BLANK LINE.
+
+
+       01  SALE-MESSAGE-BOX.
+           05  TS-SALE-HELP                FOREGROUND-COLOR 3.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "ENTER Y TO SELL THE TICKETS".
+               10          COL 40 VALUE " SHOWN, N TO CANCEL.".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  TS-SCREEN-HELP               FOREGROUND-COLOR 3.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "ENTER THE SCREEN NUMBER THE".
+               10          COL 39 VALUE " CUSTOMER WANTS TO SEE".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  TS-SALE-AGAIN                FOREGROUND-COLOR 7.
+               10  LINE 23 COL 1 BLANK LINE.
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 10 VALUE "WOULD YOU LIKE TO SELL MORE".
+               10          COL 38 VALUE "TICKETS:  Y/N".
+               10          COL 60 PIC X TO WV-AGAIN REVERSE-VIDEO.
+
+           05  SALE-SUCCESS                 FOREGROUND-COLOR 2.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "TICKETS WERE SUCCESSFULLY ".
+               10          COL 37 VALUE "SOLD.".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  SALE-ERROR                   FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "TICKETS WERE NOT SOLD.".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  NOT-ENOUGH-SEATS             FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "NOT ENOUGH SEATS AVAILABLE FOR".
+               10          COL 41 VALUE " THAT MANY TICKETS.".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  TS-NOT-FOUND                 FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "NO SCHEDULE WAS FOUND FOR THAT".
+               10          COL 41 VALUE " SCREEN NUMBER".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  NO-SHOWING-FOUND             FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "NO SHOWING FOR THAT SCREEN AT".
+               10          COL 40 VALUE " THAT TIME TODAY.".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+       procedure division USING LS-OPTION.
+
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           COPY "CPYBOOKS/ENABLE-KEYS.CPY".
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           COMPUTE WS-TODAY-NUM =
+               (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+           MOVE "Y" TO WV-AGAIN
+
+           PERFORM 200-LOOP-SALE THRU 200-EXIT
+           UNTIL (WV-AGAIN = "N")
+
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           goback.
+
+      * Loops until the user would not like to sell any more tickets.
+       200-LOOP-SALE.
+           DISPLAY TICKET-SALE-SCREEN
+           ACCEPT TICKET-SALE-SCREEN
+
+           if(F3 OR F4)
+               MOVE "N" TO WV-AGAIN
+
+           ELSE
+               IF (F1)
+                    DISPLAY TS-SCREEN-HELP
+               ELSE
+                   MOVE SPACES TO WV-CONFIRM
+                   PERFORM 300-READ-TICKET THRU 300-EXIT
+                   IF (NOT F4 OR NOT F3)
+                   DISPLAY TS-SALE-AGAIN
+                   ACCEPT TS-SALE-AGAIN
+                   end-if
+               END-IF
+           end-if.
+       200-EXIT.
+           EXIT.
+
+      * Looks up the screen's ticket record. If it exists the sale
+      * screen is shown; if not, the operator is told so.
+       300-READ-TICKET.
+           MOVE WV-SCR-NUM TO MRS-TIC-SCREEN-NUMBER
+           READ MRS-TICKET-INFO KEY IS MRS-TIC-SCREEN-NUMBER
+           INVALID KEY
+               DISPLAY TS-NOT-FOUND
+               ACCEPT TS-NOT-FOUND
+           NOT INVALID KEY
+               MOVE MRS-TICK-REC TO WORKING-TICKET
+               PERFORM 350-GET-LIVE-SCHEDULE THRU 350-EXIT
+               PERFORM 400-SELL THRU 400-EXIT
+           END-READ.
+       300-EXIT.
+           exit.
+
+      * MRS-TICKET-INFO is a 6-row mirror keyed by screen number that
+      * is only refreshed by MRS-3100/3200/3300 on a schedule change or
+      * by MRS-6000's nightly resync, so the movie name/show time/
+      * rating it holds can go stale between refreshes. What is
+      * actually playing is looked up straight from MRS-SCH-INFO-FILE
+      * instead, so the clerk is always previewing against the live
+      * schedule rather than whatever the mirror last caught. A screen
+      * can now carry more than one schedule entry a day (and each
+      * entry can itself list up to five show times), so every slot on
+      * the screen's entries for today is weighed by 355-CHECK-SLOT and
+      * the one closest to (but not after) the current time is shown as
+      * the best guess of what is actually playing right now - the
+      * clerk still keys the exact show time being sold below, and
+      * that is what 380-FIND-SHOWING and the actual sale go by.
+      * Seats remaining is NOT taken from this mirror or from the
+      * schedule - a screen can run several showings a day and neither
+      * one holds a seat count per individual show time; 380-FIND-
+      * SHOWING looks up the specific showing being sold against
+      * MRS-SHOW-FILE instead, which does.
+       350-GET-LIVE-SCHEDULE.
+           MOVE "N" TO WV-BEST-FOUND
+           COMPUTE WV-CUR-TIME-NUM = (WS-HOUR * 100) + WS-MINUTE
+
+           MOVE "N" TO SCH-EOF
+           MOVE LOW-VALUES TO MRS-SCH-MOVIE-ID
+           START MRS-SCH-INFO-FILE KEY IS NOT LESS THAN MRS-SCH-MOVIE-ID
+               INVALID KEY
+                   MOVE "Y" TO SCH-EOF
+           END-START
+
+           PERFORM UNTIL SCH-EOF = "Y"
+               READ MRS-SCH-INFO-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO SCH-EOF
+                   NOT AT END
+                       IF MRS-SCH-SCREEN-NUMBER = WV-SCR-NUM
+                          AND MRS-SCH-DATE = WS-TODAY-NUM
+                           MOVE MRS-SCH-SHOW-TIME TO WORKING-SHOW-SLOTS
+                           MOVE WSS-SHOW-1 TO WV-CAND-TIME
+                           PERFORM 355-CHECK-SLOT THRU 355-EXIT
+                           MOVE WSS-SHOW-2 TO WV-CAND-TIME
+                           PERFORM 355-CHECK-SLOT THRU 355-EXIT
+                           MOVE WSS-SHOW-3 TO WV-CAND-TIME
+                           PERFORM 355-CHECK-SLOT THRU 355-EXIT
+                           MOVE WSS-SHOW-4 TO WV-CAND-TIME
+                           PERFORM 355-CHECK-SLOT THRU 355-EXIT
+                           MOVE WSS-SHOW-5 TO WV-CAND-TIME
+                           PERFORM 355-CHECK-SLOT THRU 355-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       350-EXIT.
+           EXIT.
+
+      * Scores one show time slot against the current time. A slot
+      * that has already started is preferred over one that has not,
+      * using whichever started most recently; only when nothing has
+      * started yet is an upcoming slot considered, using whichever
+      * one starts soonest.
+       355-CHECK-SLOT.
+           IF WV-CAND-TIME NOT = ZEROS
+               IF WV-CAND-TIME <= WV-CUR-TIME-NUM
+                   COMPUTE WV-CAND-DIFF = WV-CUR-TIME-NUM - WV-CAND-TIME
+               ELSE
+                   COMPUTE WV-CAND-DIFF =
+                       (WV-CAND-TIME - WV-CUR-TIME-NUM) + 10000
+               END-IF
+               IF WV-BEST-FOUND NOT = "Y" OR WV-CAND-DIFF < WV-BEST-DIFF
+                   MOVE WV-CAND-DIFF TO WV-BEST-DIFF
+                   MOVE WV-CAND-TIME TO WT-SHOW-TIME
+                   MOVE MRS-SCH-MOVIE-NAME TO WT-MOVIE-NAME
+                   MOVE MRS-SCH-RATING TO WT-RATING
+                   MOVE "Y" TO WV-BEST-FOUND
+               END-IF
+           END-IF.
+       355-EXIT.
+           EXIT.
+
+      * Shows what is playing on the screen, takes the specific show
+      * time and number of tickets to sell, and either backs the sale
+      * out of that one showing's seats-available count or refuses it
+      * when there is not enough room left on that showing.
+       400-SELL.
+           MOVE ZEROS TO WV-TICKETS
+           MOVE ZEROS TO WV-SHOW-TIME-SEL
+
+           PERFORM 475-FKEY-ENTERED THRU 475-EXIT
+           UNTIL (WV-CONFIRM = "Y" OR
+                  WV-CONFIRM = "N")
+
+           IF (WV-CONFIRM = "Y")
+               PERFORM 380-FIND-SHOWING THRU 380-EXIT
+               IF (WV-SHOW-FOUND NOT = "Y")
+                   DISPLAY NO-SHOWING-FOUND
+                   ACCEPT NO-SHOWING-FOUND
+               ELSE
+                   IF (WV-TICKETS > MRS-SEATS)
+                       DISPLAY NOT-ENOUGH-SEATS
+                       ACCEPT NOT-ENOUGH-SEATS
+                   ELSE
+                       SUBTRACT WV-TICKETS FROM MRS-SEATS
+                       REWRITE MRS-SHOW-REC
+                       END-REWRITE
+
+                       PERFORM 470-WRITE-AUDIT THRU 470-EXIT
+
+                       DISPLAY SALE-SUCCESS
+                       ACCEPT SALE-SUCCESS
+                   END-IF
+               END-IF
+           else IF (WV-CONFIRM = "N" AND NOT F4)
+               DISPLAY SALE-ERROR
+               ACCEPT SALE-ERROR
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+      * Scans MRS-SHOW-FILE (keyed by MRS-SHOW-ID, so there is no
+      * direct key for screen/date/time) for the one showing on this
+      * screen, today, at the time the clerk keyed in.
+       380-FIND-SHOWING.
+           MOVE "N" TO WV-SHOW-FOUND
+           MOVE "N" TO SHOW-EOF
+           MOVE WV-SHOW-TIME-SEL TO WV-SHOW-TIME-CMP
+           MOVE LOW-VALUES TO MRS-SHOW-ID
+           START MRS-SHOW-FILE KEY IS NOT LESS THAN MRS-SHOW-ID
+               INVALID KEY
+                   MOVE "Y" TO SHOW-EOF
+           END-START
+           PERFORM UNTIL SHOW-EOF = "Y" OR WV-SHOW-FOUND = "Y"
+               READ MRS-SHOW-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO SHOW-EOF
+                   NOT AT END
+                       IF MRS-SCREEN-NUMBER = WV-SCR-NUM
+                          AND MRS-SHOW-DATE = WS-TODAY-NUM
+                          AND MRS-SHOW-TIME = WV-SHOW-TIME-CMP
+                           MOVE "Y" TO WV-SHOW-FOUND
+                       END-IF
+           END-PERFORM.
+       380-EXIT.
+           EXIT.
+
+      * Appends one line to the audit trail for this sale so there
+      * is a record of which operator sold tickets off which screen.
+       470-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-3500" TO MRS-AUD-PROGRAM
+           MOVE "SALE" TO MRS-AUD-ACTION
+           MOVE SPACES TO WS-AUD-KEY
+           MOVE WV-SCR-NUM TO WS-AUD-KEY
+           MOVE WS-AUD-KEY TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       470-EXIT.
+           EXIT.
+
+      *LOOP INCASE THE USER ENTERS F1
+       475-FKEY-ENTERED.
+           DISPLAY TICKET-SALE-SHOW
+           ACCEPT TICKET-SALE-SHOW
+
+           if(F3)
+               MOVE "N" TO WV-CONFIRM
+               MOVE "N" TO WV-AGAIN
+           end-if
+
+           if(F4)
+               MOVE "N" TO WV-CONFIRM
+           end-if
+
+           if(F1)
+               DISPLAY TS-SALE-HELP
+           end-if.
+       475-EXIT.
+           exit.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN I-O MRS-TICKET-INFO.
+           OPEN INPUT MRS-SCH-INFO-FILE.
+           OPEN I-O MRS-SHOW-FILE.
+           OPEN EXTEND MRS-AUDIT-FILE.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MRS-TIC"
+                   MOVE CFG-PATH TO UT-SYS-MRS-TIC
+               WHEN "MRS-SCH"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCH
+               WHEN "MRS-SHOW"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SHOW
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-TICKET-INFO
+                 MRS-SCH-INFO-FILE
+                 MRS-SHOW-FILE
+                 MRS-AUDIT-FILE.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-3500.
