@@ -14,10 +14,16 @@
                    ACCESS IS DYNAMIC
                    RECORD KEY IS MRS-MOVIE-KEY.
 
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
        data division.
        FILE SECTION.
         COPY "./CPYBOOKS/MRS-MOVIE.CPY".
         COPY "./CPYBOOKS/MRS-RENTAL.CPY".
+        COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
 
        working-storage section.
        COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
@@ -26,6 +32,13 @@
          05 UT-SYS-MSTERFILE PIC X(50) VALUE "C:\COBOL\MRS-RENTAL.DAT".
          05 UT-SYS-DETAILFILE PIC X(50)
            VALUE "C:\COBOL\MRS-MOVIE-INDEX.DAT".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
 
        01 WS-CURRENT-DATE.
          05 WS-YEAR PIC 9(4).
@@ -34,7 +47,7 @@
        01 WS-SWITCHES.
          05 WS-COMMAND PIC 9.
          05 WS-VIEW PIC X.
-         05 OPTIONS.
+         05 WS-OPTIONS.
            10 OPT-ID PIC 9 VALUE 1.
            10 OPT-NAME PIC 9 VALUE 2.
            10 OPT-NUM PIC 9 VALUE 3.
@@ -46,11 +59,25 @@
          05 WS-RENTAL-FOUND PIC X.
          05 WS-CONFIRM PIC X.
          05 WS-SELECTED PIC A(6).
+         05 WS-MOVIE-ID-QUERY PIC 9(4).
+         05 WS-RETURN-QUERY PIC X.
 
        01 WS-SEARCH.
          05 ERRMSG PIC X(30).
          05 WS-QUERY PIC X(20).
-   
+         05 WS-EOF-RENTAL PIC X.
+         05 WS-MORE PIC X.
+
+       01 WS-PAGE-LIST.
+         05 WS-PAGE-ROW OCCURS 5 TIMES.
+           10 PR-RENT-ID        PIC X(6).
+           10 PR-MOVIE-ID       PIC X(4).
+           10 PR-COPY-ID        PIC 99.
+           10 PR-START-DATE     PIC X(8).
+           10 PR-END-DATE       PIC X(8).
+           10 PR-RETURN-FLAG    PIC X.
+       01 WS-PAGE-COUNT PIC 9 VALUE 0.
+
        SCREEN SECTION.
        01 CLEAR BLANK SCREEN PROMPT AUTO REQUIRED BACKGROUND-COLOR 0 
        FOREGROUND-COLOR 7.
@@ -72,15 +99,67 @@
 
        01 SCR2.
          05 LINE 4 COL 25 PIC X(23) VALUE "1. SEARCH RENTALS BY ID".
-         05 LINE 6 COL 25 PIC X(25) VALUE "2. SEARCH RENTALS BY NAME".
-         05 LINE 8 COL 25 PIC X(27) VALUE "3. SEARCH RENTALS BY NUMBER".
-         05 LINE 10 COL 25 PIC X(26) VALUE "4. SEARCH RENTALS BY EMAIL".
+         05 LINE 6 COL 25 PIC X(30)
+         VALUE "2. SEARCH RENTALS BY MOVIE ID".
+         05 LINE 8 COL 25 PIC X(31)
+         VALUE "3. SEARCH RENTALS BY JOURNAL NO".
+         05 LINE 10 COL 25 PIC X(32)
+         VALUE "4. SEARCH RENTALS BY RETURN FLAG".
          05 LINE 12 COL 25 PIC X(23) VALUE "5. VIEW ALL THE RENTALS".
          05 LINE 14 COL 25 PIC X(40)
-         VALUE "6. PERFORM ADD / UPDATE / DELETE / OTHER".              
+         VALUE "6. PERFORM ADD / UPDATE / DELETE / OTHER".
          05 LINE 20 COL 25 PIC X(28)
-         VALUE "ENTER A COMMAND 1 THROUGH 6:".                          
+         VALUE "ENTER A COMMAND 1 THROUGH 6:".
          05 REVERSE-VIDEO COL 57 PIC X TO WS-COMMAND.
+
+       01 SCR-MOVIE-ID.
+         05 LINE 4 COL 6 PIC X(20) VALUE "ENTER MOVIE ID: ".
+         05 REVERSE-VIDEO COL 29 PIC 9(4) TO WS-MOVIE-ID-QUERY.
+       01 SCR-JOURNAL.
+         05 LINE 4 COL 6 PIC X(20) VALUE "ENTER JOURNAL NO: ".
+         05 REVERSE-VIDEO COL 29 PIC X(10) TO WS-QUERY.
+       01 SCR-RETURN-FLAG.
+         05 LINE 4 COL 6 PIC X(20) VALUE "ENTER RETURN FLAG: ".
+         05 REVERSE-VIDEO COL 29 PIC X TO WS-RETURN-QUERY.
+       01 VIEW-NEXT.
+         05 LINE 23 COL 16 PIC X(22) VALUE "VIEW NEXT PAGE? Y/N".
+         05 REVERSE-VIDEO COL 38 PIC X TO WS-MORE.
+
+       01 PAGE-LIST.
+         05 LINE 2 COL 19
+         VALUE "MOVIE RENTALS AND SCHEDULING: RENTAL".
+         05 LINE 4 COL 1 PIC X(50)
+           VALUE "RENT-ID MOVIE CP START-DATE END-DATE RET".
+         05 LINE 6 COL 1  PIC X(6) FROM PR-RENT-ID(1).
+         05 LINE 6 COL 9  PIC X(4) FROM PR-MOVIE-ID(1).
+         05 LINE 6 COL 14 PIC 99   FROM PR-COPY-ID(1).
+         05 LINE 6 COL 17 PIC X(8) FROM PR-START-DATE(1).
+         05 LINE 6 COL 26 PIC X(8) FROM PR-END-DATE(1).
+         05 LINE 6 COL 35 PIC X    FROM PR-RETURN-FLAG(1).
+         05 LINE 8 COL 1  PIC X(6) FROM PR-RENT-ID(2).
+         05 LINE 8 COL 9  PIC X(4) FROM PR-MOVIE-ID(2).
+         05 LINE 8 COL 14 PIC 99   FROM PR-COPY-ID(2).
+         05 LINE 8 COL 17 PIC X(8) FROM PR-START-DATE(2).
+         05 LINE 8 COL 26 PIC X(8) FROM PR-END-DATE(2).
+         05 LINE 8 COL 35 PIC X    FROM PR-RETURN-FLAG(2).
+         05 LINE 10 COL 1  PIC X(6) FROM PR-RENT-ID(3).
+         05 LINE 10 COL 9  PIC X(4) FROM PR-MOVIE-ID(3).
+         05 LINE 10 COL 14 PIC 99   FROM PR-COPY-ID(3).
+         05 LINE 10 COL 17 PIC X(8) FROM PR-START-DATE(3).
+         05 LINE 10 COL 26 PIC X(8) FROM PR-END-DATE(3).
+         05 LINE 10 COL 35 PIC X    FROM PR-RETURN-FLAG(3).
+         05 LINE 12 COL 1  PIC X(6) FROM PR-RENT-ID(4).
+         05 LINE 12 COL 9  PIC X(4) FROM PR-MOVIE-ID(4).
+         05 LINE 12 COL 14 PIC 99   FROM PR-COPY-ID(4).
+         05 LINE 12 COL 17 PIC X(8) FROM PR-START-DATE(4).
+         05 LINE 12 COL 26 PIC X(8) FROM PR-END-DATE(4).
+         05 LINE 12 COL 35 PIC X    FROM PR-RETURN-FLAG(4).
+         05 LINE 14 COL 1  PIC X(6) FROM PR-RENT-ID(5).
+         05 LINE 14 COL 9  PIC X(4) FROM PR-MOVIE-ID(5).
+         05 LINE 14 COL 14 PIC 99   FROM PR-COPY-ID(5).
+         05 LINE 14 COL 17 PIC X(8) FROM PR-START-DATE(5).
+         05 LINE 14 COL 26 PIC X(8) FROM PR-END-DATE(5).
+         05 LINE 14 COL 35 PIC X    FROM PR-RETURN-FLAG(5).
        01 MSG.
          05 ERR-2 FOREGROUND-COLOR 4.
            10 LINE 22 COL 9 PIC X(14) VALUE "ERROR MESSAGE:".
@@ -131,6 +210,7 @@
 
        procedure division.
        100-MAIN.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            MOVE SPACE TO WS-VIEW
            OPEN I-O MRS-RENTAL-FILE
@@ -142,27 +222,103 @@
        100-END.
            EXIT.
 
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
        300-SEARCH.
+           DISPLAY CLEAR
+           DISPLAY SCR2
+           ACCEPT SCR2
+           EVALUATE WS-COMMAND
+               WHEN OPT-ID
+                   PERFORM 310-SEARCH-BY-ID THRU 310-END
+               WHEN OPT-NAME
+                   PERFORM 320-SEARCH-BY-MOVIE-ID THRU 320-END
+               WHEN OPT-NUM
+                   PERFORM 330-SEARCH-BY-JOURNAL THRU 330-END
+               WHEN OPT-EMAIL
+                   PERFORM 340-SEARCH-BY-RETURN-FLAG THRU 340-END
+               WHEN OPT-ALL
+                   PERFORM 360-VIEW-ALL THRU 360-END
+               WHEN OTHER
+                   DISPLAY ERR-2
+                   ACCEPT ERR-2
+           END-EVALUATE
+           DISPLAY CONFIRM
+           ACCEPT CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "Y" TO WS-VIEW
+           END-IF
+           MOVE 'N' TO WS-RENTAL-FOUND.
+       300-END.
+           EXIT.
+
+       310-SEARCH-BY-ID.
            DISPLAY CLEAR
            DISPLAY SCR-ID
            ACCEPT SCR-ID
            PERFORM 350-COMPARE-ID THRU 350-END
-           IF WS-RENTAL-FOUND EQUALS "Y"
+           IF WS-RENTAL-FOUND = "Y"
+               DISPLAY CLEAR
                DISPLAY SCR-REC
            ELSE
                DISPLAY ERR-3
                ACCEPT ERR-3
                DISPLAY CLEAR
-           END-IF
-           DISPLAY CONFIRM
-           ACCEPT CONFIRM
-           IF WS-CONFIRM EQUALS "Y"
-               MOVE "Y" TO WS-VIEW
+           END-IF.
+       310-END.
+           EXIT.
 
-           END-IF
-           MOVE 'N' TO WS-RENTAL-FOUND.
-      
-       300-END.
+       320-SEARCH-BY-MOVIE-ID.
+           DISPLAY CLEAR
+           DISPLAY SCR-MOVIE-ID
+           ACCEPT SCR-MOVIE-ID
+           PERFORM 370-SCAN-RENTALS THRU 370-END.
+       320-END.
+           EXIT.
+
+       330-SEARCH-BY-JOURNAL.
+           DISPLAY CLEAR
+           DISPLAY SCR-JOURNAL
+           ACCEPT SCR-JOURNAL
+           PERFORM 370-SCAN-RENTALS THRU 370-END.
+       330-END.
+           EXIT.
+
+       340-SEARCH-BY-RETURN-FLAG.
+           DISPLAY CLEAR
+           DISPLAY SCR-RETURN-FLAG
+           ACCEPT SCR-RETURN-FLAG
+           PERFORM 370-SCAN-RENTALS THRU 370-END.
+       340-END.
+           EXIT.
 
        350-COMPARE-ID.
            READ MRS-RENTAL-FILE KEY IS MRS-RENT-ID
@@ -171,5 +327,98 @@
                    MOVE "Y" TO WS-RENTAL-FOUND
            END-READ.
        350-END.
+           EXIT.
+
+      * Scans every rental record looking for a match on the field
+      * chosen by the calling search paragraph (movie ID, journal
+      * number, or return flag)
+       370-SCAN-RENTALS.
+           MOVE "N" TO WS-RENTAL-FOUND
+           MOVE "N" TO WS-EOF-RENTAL
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-RENTAL
+           END-START
+           PERFORM UNTIL WS-EOF-RENTAL = "Y"
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-RENTAL
+                   NOT AT END
+                       IF (WS-COMMAND = OPT-NAME
+                              AND MRS-MOVIE-ID = WS-MOVIE-ID-QUERY)
+                          OR (WS-COMMAND = OPT-NUM
+                              AND MRS-JOURNAL-NUMBER = WS-QUERY)
+                          OR (WS-COMMAND = OPT-EMAIL
+                              AND MRS-RETURN-FLAG = WS-RETURN-QUERY)
+                           MOVE "Y" TO WS-RENTAL-FOUND
+                           MOVE "Y" TO WS-EOF-RENTAL
+                       END-IF
+           END-PERFORM
+           IF WS-RENTAL-FOUND = "Y"
+               DISPLAY CLEAR
+               DISPLAY SCR-REC
+           ELSE
+               DISPLAY ERR-3
+               ACCEPT ERR-3
+               DISPLAY CLEAR
+           END-IF.
+       370-END.
+           EXIT.
+
+      * Walks the entire rental file in key order a page at a time.
+      * Each page holds up to 5 rentals; the clerk pages through with
+      * VIEW NEXT PAGE? Y/N instead of being stopped after every
+      * single record.
+       360-VIEW-ALL.
+           MOVE "N" TO WS-EOF-RENTAL
+           MOVE "Y" TO WS-MORE
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-RENTAL
+           END-START
+           PERFORM UNTIL WS-EOF-RENTAL = "Y" OR WS-MORE NOT = "Y"
+               PERFORM 365-FILL-PAGE THRU 365-END
+               IF WS-PAGE-COUNT > 0
+                   DISPLAY CLEAR
+                   DISPLAY PAGE-LIST
+                   DISPLAY VIEW-NEXT
+                   ACCEPT VIEW-NEXT
+               ELSE
+                   MOVE "N" TO WS-MORE
+               END-IF
+           END-PERFORM.
+       360-END.
+           EXIT.
+
+      * Reads up to 5 rentals into WS-PAGE-LIST for the next VIEW ALL
+      * page, stopping early at end of file.
+       365-FILL-PAGE.
+           MOVE 0 TO WS-PAGE-COUNT
+           MOVE SPACES TO WS-PAGE-LIST
+           PERFORM UNTIL WS-EOF-RENTAL = "Y" OR WS-PAGE-COUNT = 5
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-RENTAL
+                   NOT AT END
+                       ADD 1 TO WS-PAGE-COUNT
+                       PERFORM 366-STORE-ROW THRU 366-END
+               END-READ
+           END-PERFORM.
+       365-END.
+           EXIT.
+
+      * Moves the current rental record into row WS-PAGE-COUNT of
+      * WS-PAGE-LIST for display on the current page.
+       366-STORE-ROW.
+           MOVE MRS-RENT-ID TO PR-RENT-ID(WS-PAGE-COUNT)
+           MOVE MRS-MOVIE-ID TO PR-MOVIE-ID(WS-PAGE-COUNT)
+           MOVE MRS-COPY-ID TO PR-COPY-ID(WS-PAGE-COUNT)
+           MOVE MRS-START-DATE TO PR-START-DATE(WS-PAGE-COUNT)
+           MOVE MRS-END-DATE TO PR-END-DATE(WS-PAGE-COUNT)
+           MOVE MRS-RETURN-FLAG TO PR-RETURN-FLAG(WS-PAGE-COUNT).
+       366-END.
+           EXIT.
 
        end program MRS-4400.
