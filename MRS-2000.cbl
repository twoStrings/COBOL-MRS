@@ -113,9 +113,9 @@
                    WHEN 1
                        CALL 'MRS-2100' USING LS-OPTION
                    WHEN 2
-                       CALL 'MRS-2200' USING LS-OPTION
+                       CALL 'MRS2200' USING LS-OPTION
                    WHEN 3
-                       CALL 'MRS-2300' USING LS-OPTION
+                       CALL 'MRS_2300' USING LS-OPTION
                    WHEN 4
                        CALL 'MRS-2400' USING LS-OPTION
                    WHEN OTHER
