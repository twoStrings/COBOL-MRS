@@ -13,10 +13,21 @@
                    ACCESS IS DYNAMIC
                    RECORD KEY IS MRS-MOVIE-KEY.
 
+               SELECT MRS-AUDIT-FILE
+                   ASSIGN TO UT-SYS-AUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
        data division.
        FILE SECTION.
          COPY "./CPYBOOKS/MRS-MOVIE.CPY".
          COPY "./CPYBOOKS/MRS-RENTAL.CPY".
+         COPY "./CPYBOOKS/MRS-AUDIT.CPY".
+         COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
 
        working-storage section.
        COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
@@ -26,13 +37,22 @@
          05 UT-SYS-MSTERFILE PIC X(50) VALUE "C:\COBOL\MRS-RENTAL.DAT".
          05 UT-SYS-DETAILFILE PIC X(50)
            VALUE "C:\COBOL\MRS-MOVIE-INDEX.DAT".
+         05 UT-SYS-AUDIT PIC X(50) VALUE "C:\COBOL\MRS-AUDIT.LOG".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
 
        COPY "DATETIME.CPY".
-   
+
        01 WS-SWITCHES.
          05 WS-CONFIRM PIC X.
          05 WS-RENTAL-FOUND PIC X.
          05 WS-UPDATED PIC X.
+         05 WS-OPERATOR-ID PIC X(8).
 
          05 WS-STATE PIC X.
            88 WS-ACTIVE VALUE "A".
@@ -65,6 +85,31 @@
          05 SUCCESS-UPDATE PIC X(24) VALUE "RENTAL HAS BEEN UPDATED!".
          05 ERR-MSG PIC X(40).
 
+      * Used to compute a late fee when a rental is marked returned
+      * after its end date has already passed
+       01 WS-LATE-FEE-CALC.
+         05 WS-LATE-FEE-RATE    PIC 9(2)V99 VALUE 5.00.
+         05 WS-END-NUM          PIC 9(8).
+         05 WS-TODAY-NUM        PIC 9(8).
+         05 WS-END-INT          PIC 9(8).
+         05 WS-TODAY-INT        PIC 9(8).
+         05 WS-DAYS-LATE        PIC 9(8).
+         05 WS-LATE-FEE         PIC 9(5)V99.
+
+      * Used to extend/renew a rental's due date in place, without
+      * writing a second rental record for the same movie/copy
+       01 WS-RENEW-CALC.
+         05 WS-RENEW-FLAG       PIC X.
+         05 WS-MOVIE-FOUND      PIC X.
+         05 WS-MOVIE-EOF        PIC X.
+         05 WS-EXTEND-DAYS      PIC 99 VALUE 0.
+         05 WS-EXTEND-CHARGE    PIC 9(5)V99.
+         05 WS-NEW-END-INT      PIC 9(8).
+         05 WS-NEW-END-NUM      PIC 9(8).
+         05 WS-NEW-END-DATE     PIC X(8).
+         05 WS-COPY-CONFLICT    PIC X.
+         05 WS-RENEW-EOF        PIC X.
+
       
 
        SCREEN SECTION.
@@ -107,10 +152,23 @@
            10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
          05 HACKEY.
            10 LINE 23 PIC X(80) VALUE SPACES.
+         05 RENEW-PROMPT.
+           10 LINE 23 COL 16 PIC X(19) VALUE "EXTEND RENTAL? Y/N".
+           10 REVERSE-VIDEO COL 38 PIC X TO WS-RENEW-FLAG.
+           10 LINE 23 COL 45 PIC X(15) VALUE "ADDED DAYS:".
+           10 REVERSE-VIDEO COL 61 PIC 99 TO WS-EXTEND-DAYS.
+         05 RENEW-NOT-FOUND FOREGROUND-COLOR 4.
+           10 LINE 23 COL 16 PIC X(30) VALUE "MOVIE RECORD NOT FOUND".
+           10 COL 60 PIC X TO WS-CONFIRM.
+         05 RENEW-CONFLICT FOREGROUND-COLOR 4.
+           10 LINE 23 COL 16 PIC X(24) VALUE "COPY NEEDED ELSEWHERE".
+           10 COL 60 PIC X TO WS-CONFIRM.
        01 SCR-ID.
 
          05 LINE 4 COL 6 PIC X(20) VALUE "ENTER A VALID ID: ".
          05 REVERSE-VIDEO COL 29 PIC X(6) TO MRS-RENT-ID.
+         05 LINE 5 COL 6 PIC X(14) VALUE "OPERATOR ID:".
+         05 COL 29 PIC X(8) TO WS-OPERATOR-ID REVERSE-VIDEO.
        01 SCR-VIEW.
          05 SCR1-R6.
            10 LINE 6 COL 25 VALUE "RENTAL ID: ".
@@ -180,6 +238,8 @@
            PERFORM 300-SEARCH THRU 300-END
                UNTIL (WS-UPDATED = 'Y' OR F3 OR F4)
            CLOSE MRS-RENTAL-FILE
+           CLOSE MRS-MOVIE-FILE
+           CLOSE MRS-AUDIT-FILE
            GOBACK.
        100-END.
            EXIT.
@@ -191,10 +251,16 @@
            MOVE MRS-RENT-ID TO WS-ISNEW
       *CHANGE TO UNTIL FOUND
            PERFORM 500-COMPARE-ID THRU 500-END.
-           IF WS-RENTAL-FOUND EQUALS "Y"
+           IF WS-RENTAL-FOUND = "Y"
                DISPLAY SCR-UPDATE
                ACCEPT SCR-UPDATE
                PERFORM 350-PARTIAL-CHECK THRU 350-END
+               DISPLAY RENEW-PROMPT
+               ACCEPT RENEW-PROMPT
+               IF WS-RENEW-FLAG = "Y"
+                   PERFORM 365-RENEW-EXTEND THRU 365-END
+               END-IF
+               PERFORM 360-COMPUTE-LATE-FEE THRU 360-END
                DISPLAY CLEAR
                DISPLAY SCR-VIEW
                DISPLAY CONFIRM-UPDATE
@@ -205,6 +271,7 @@
                    ELSE
                        REWRITE MRS-RENTAL-REC FROM RENTAL
                    END-IF
+                   PERFORM 900-WRITE-AUDIT THRU 900-EXIT
                    MOVE SUCCESS-UPDATE TO ERR-MSG
                    DISPLAY SUCCESS-ID
 
@@ -217,7 +284,7 @@
            DISPLAY HACKEY
            DISPLAY CONFIRM-EXIT
            ACCEPT CONFIRM-EXIT
-           IF WS-CONFIRM EQUALS "Y"
+           IF WS-CONFIRM = "Y"
                MOVE 'Y' TO WS-UPDATED
            END-IF.
       * IF NOT FOUND DISPLAY ERR-3
@@ -231,35 +298,142 @@
        325-EXIT.
            EXIT.
        350-PARTIAL-CHECK.
-           IF MOVIE-ID EQUALS SPACES
+           IF MOVIE-ID = SPACES
                MOVE MRS-MOVIE-ID TO MOVIE-ID
            END-IF.
-           IF COPY-ID EQUALS SPACES
+           IF COPY-ID = SPACES
                MOVE MRS-COPY-ID TO COPY-ID
            END-IF
-           IF START-DATE EQUALS SPACES
+           IF START-DATE = SPACES
                MOVE MRS-START-DATE TO START-DATE
            END-IF
-           IF END-DATE EQUALS SPACES
+           IF END-DATE = SPACES
                MOVE MRS-END-DATE TO END-DATE
            END-IF.
-           IF SUBTOTAL EQUALS SPACES
+           IF SUBTOTAL = SPACES
                MOVE MRS-SUBTOTAL TO SUBTOTAL
            END-IF.
-           IF JOURNAL-NUM EQUALS SPACES
+           IF JOURNAL-NUM = SPACES
                MOVE MRS-JOURNAL-NUMBER TO JOURNAL-NUM
            END-IF.
-           IF SCHEDULE-FLAG EQUALS SPACES
+           IF SCHEDULE-FLAG = SPACES
                MOVE MRS-READY-TO-SCHEDULE-FLAG TO SCHEDULE-FLAG
            END-IF.
-           IF RETURN-FLAG EQUALS SPACES
+           IF RETURN-FLAG = SPACES
                MOVE MRS-RETURN-FLAG TO RETURN-FLAG
            END-IF.
        350-END.
            EXIT.
 
-    
-      
+      *****************************************************************
+      * Extends a rental's due date in place instead of writing a
+      * second rental record for the same movie/copy. MRS-MOVIE-KEY
+      * needs the vendor number too, which a rental record does not
+      * keep, so this walks the movie file in key order until it
+      * finds the MOVIE-NO match and prices the extra days off
+      * MRS-RENTAL-COST.
+       365-RENEW-EXTEND.
+           MOVE "N" TO WS-MOVIE-FOUND
+           MOVE "N" TO WS-MOVIE-EOF
+           MOVE LOW-VALUES TO MRS-MOVIE-KEY
+           START MRS-MOVIE-FILE KEY IS NOT LESS THAN MRS-MOVIE-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-MOVIE-EOF
+           END-START
+           PERFORM UNTIL WS-MOVIE-FOUND = "Y" OR WS-MOVIE-EOF = "Y"
+               READ MRS-MOVIE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-MOVIE-EOF
+                   NOT AT END
+                       IF MRS-MOVIE-NO = MOVIE-ID
+                           MOVE "Y" TO WS-MOVIE-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-MOVIE-FOUND = "Y"
+               MOVE END-DATE TO WS-NEW-END-NUM
+               COMPUTE WS-NEW-END-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-NEW-END-NUM)
+                       + WS-EXTEND-DAYS
+               COMPUTE WS-NEW-END-NUM =
+                   FUNCTION DATE-OF-INTEGER (WS-NEW-END-INT)
+               MOVE WS-NEW-END-NUM TO WS-NEW-END-DATE
+               PERFORM 370-CHECK-RENEW-AVAIL THRU 370-END
+               IF WS-COPY-CONFLICT = "Y"
+                   DISPLAY RENEW-CONFLICT
+                   ACCEPT RENEW-CONFLICT
+               ELSE
+                   COMPUTE WS-EXTEND-CHARGE ROUNDED =
+                       MRS-RENTAL-COST * WS-EXTEND-DAYS
+                   MOVE WS-NEW-END-DATE TO END-DATE
+                   ADD WS-EXTEND-CHARGE TO SUBTOTAL
+               END-IF
+           ELSE
+               DISPLAY RENEW-NOT-FOUND
+               ACCEPT RENEW-NOT-FOUND
+           END-IF.
+       365-END.
+           EXIT.
+
+      *****************************************************************
+      * Re-checks that nothing else is waiting on this movie/copy for
+      * the new, extended END-DATE before it gets saved. Mirrors
+      * MRS-4100's 290-CHECK-COPY-AVAIL: a rental record's key is
+      * derived from its movie+copy, so this rental is the only
+      * record that can ever exist for this movie/copy today, but the
+      * scan (and the exclusion of this rental's own RENT-ID) is kept
+      * so the check still does the right thing if that ever changes.
+       370-CHECK-RENEW-AVAIL.
+           MOVE "N" TO WS-COPY-CONFLICT
+           MOVE "N" TO WS-RENEW-EOF
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-RENEW-EOF
+           END-START
+           PERFORM UNTIL WS-RENEW-EOF = "Y"
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-RENEW-EOF
+                   NOT AT END
+                       IF MRS-MOVIE-ID = MOVIE-ID
+                          AND MRS-COPY-ID = COPY-ID
+                          AND MRS-RENT-ID NOT = RENT-ID
+                          AND MRS-RETURN-FLAG NOT = "Y"
+                          AND MRS-START-DATE <= WS-NEW-END-DATE
+                          AND MRS-END-DATE >= START-DATE
+                           MOVE "Y" TO WS-COPY-CONFLICT
+                           MOVE "Y" TO WS-RENEW-EOF
+                       END-IF
+               END-READ
+           END-PERFORM.
+       370-END.
+           EXIT.
+
+      *****************************************************************
+      * Adds a late fee to the subtotal when the clerk marks a rental
+      * returned after its end date has already passed
+       360-COMPUTE-LATE-FEE.
+           IF RETURN-FLAG = "Y" AND MRS-RETURN-FLAG NOT = "Y"
+               MOVE END-DATE TO WS-END-NUM
+               COMPUTE WS-END-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-END-NUM)
+               COMPUTE WS-TODAY-NUM =
+                   (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+               COMPUTE WS-TODAY-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-TODAY-NUM)
+               IF WS-TODAY-INT > WS-END-INT
+                   COMPUTE WS-DAYS-LATE = WS-TODAY-INT - WS-END-INT
+                   COMPUTE WS-LATE-FEE ROUNDED =
+                       WS-DAYS-LATE * WS-LATE-FEE-RATE
+                   ADD WS-LATE-FEE TO SUBTOTAL
+               END-IF
+           END-IF.
+       360-END.
+           EXIT.
+
+
+
 
        500-COMPARE-ID.
            MOVE MRS-RENT-ID TO RENT-ID
@@ -274,10 +448,59 @@
 
        900-INIT.
       *    COPY "ENABLE-KEYS".
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
            MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
            MOVE SPACE TO WS-UPDATED
            OPEN I-O MRS-RENTAL-FILE.
+           OPEN INPUT MRS-MOVIE-FILE.
+           OPEN EXTEND MRS-AUDIT-FILE.
            DISPLAY CLEAR.
        900-END.
            EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
+      * Appends one line to the audit trail for this update so there
+      * is a record of which operator changed the rental.
+       900-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-4300" TO MRS-AUD-PROGRAM
+           MOVE "UPDATE" TO MRS-AUD-ACTION
+           MOVE MRS-RENT-ID TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       900-EXIT.
+           EXIT.
        end program MRS_4300.
\ No newline at end of file
