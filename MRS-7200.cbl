@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-7200.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * Batch report that prints today's schedule across every screen,
+      * in screen order: movie, rating, show times, and seats for each
+      * screen currently on the schedule.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRS-SCH-INFO-FILE
+               ASSIGN TO UT-SYS-MRS-SCH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-SCH-MOVIE-ID
+               ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER
+               WITH DUPLICATES.
+
+           SELECT MRS-SCHEDULE-REPORT
+               ASSIGN TO UT-SYS-SCHEDULE-RPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-SCH-INFO.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       FD  MRS-SCHEDULE-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MRS-SCHEDULE-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WS-FILENAMES.
+           05  UT-SYS-MRS-SCH        PIC X(50)
+                                   VALUE "C:\COBOL\MRS-SCH-INDEX.dat".
+           05  UT-SYS-SCHEDULE-RPT   PIC X(50)
+                             VALUE "C:\COBOL\MRS-TODAYS-SCHEDULE.RPT".
+           05  UT-SYS-FILE-CFG       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-CFG-EOF            PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  SCH-EOF               PIC X.
+
+       01  WS-COUNTERS.
+           05  WS-SCREEN-COUNT       PIC 9(5) VALUE ZERO.
+
+       01  WS-DATE-CALC.
+           05  WS-TODAY-NUM          PIC 9(8).
+
+       01  WS-REPORT-HEADER1.
+           05  PIC X(20) VALUE "MRS TODAY'S SCHEDULE".
+           05  PIC X(10) VALUE SPACES.
+           05  PIC X(5)  VALUE "DATE:".
+           05  RH-MONTH              PIC Z9.
+           05  PIC X      VALUE "/".
+           05  RH-DAY                PIC Z9.
+           05  PIC X      VALUE "/".
+           05  RH-YEAR               PIC 9999.
+
+       01  WS-REPORT-HEADER2.
+           05  PIC X(6)  VALUE "SCREEN".
+           05  PIC X(2)  VALUE SPACES.
+           05  PIC X(6)  VALUE "MOV-ID".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(20) VALUE "MOVIE NAME".
+           05  PIC X(4)  VALUE "RATE".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(20) VALUE "SHOW TIMES".
+           05  PIC X(5)  VALUE "SEATS".
+
+       01  WS-DETAIL-LINE.
+           05  DL-SCREEN-NUMBER      PIC X(6).
+           05  PIC X(2)   VALUE SPACES.
+           05  DL-MOVIE-ID           PIC X(6).
+           05  PIC X      VALUE SPACES.
+           05  DL-MOVIE-NAME         PIC X(20).
+           05  DL-RATING             PIC X(4).
+           05  PIC X      VALUE SPACES.
+           05  DL-SHOW-TIME          PIC X(20).
+           05  DL-SEATS              PIC Z9.
+
+       01  WS-FOOTER-LINE.
+           05  PIC X(25) VALUE "TOTAL SCREENS SCHEDULED:".
+           05  FL-COUNT              PIC Z9.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           COMPUTE WS-TODAY-NUM =
+               (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+           PERFORM 200-PRINT-HEADERS THRU 200-EXIT
+           PERFORM 300-PRINT-SCREENS THRU 300-EXIT
+           PERFORM 400-PRINT-FOOTER THRU 400-EXIT
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-HEADERS.
+           MOVE WS-MONTH TO RH-MONTH
+           MOVE WS-DAY TO RH-DAY
+           MOVE WS-YEAR TO RH-YEAR
+           WRITE MRS-SCHEDULE-LINE FROM WS-REPORT-HEADER1
+           WRITE MRS-SCHEDULE-LINE FROM WS-REPORT-HEADER2.
+       200-EXIT.
+           EXIT.
+
+      * Walks the schedule in screen-number order (the alternate key)
+      * so the report reads the same way the theater lobby board would
+       300-PRINT-SCREENS.
+           MOVE "N" TO SCH-EOF
+           MOVE LOW-VALUES TO MRS-SCH-SCREEN-NUMBER
+           START MRS-SCH-INFO-FILE
+               KEY IS NOT LESS THAN MRS-SCH-SCREEN-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO SCH-EOF
+           END-START
+
+           PERFORM UNTIL SCH-EOF = "Y"
+               READ MRS-SCH-INFO-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO SCH-EOF
+                   NOT AT END
+                       IF MRS-SCH-MOVIE-ID NOT = SPACES
+                          AND MRS-SCH-DATE = WS-TODAY-NUM
+                           PERFORM 350-PRINT-ONE-SCREEN THRU 350-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       350-PRINT-ONE-SCREEN.
+           MOVE MRS-SCH-SCREEN-NUMBER TO DL-SCREEN-NUMBER
+           MOVE MRS-SCH-MOVIE-ID TO DL-MOVIE-ID
+           MOVE MRS-SCH-MOVIE-NAME TO DL-MOVIE-NAME
+           MOVE MRS-SCH-RATING TO DL-RATING
+           MOVE MRS-SCH-SHOW-TIME TO DL-SHOW-TIME
+           MOVE MRS-SCH-SEATS TO DL-SEATS
+           WRITE MRS-SCHEDULE-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-SCREEN-COUNT.
+       350-EXIT.
+           EXIT.
+
+       400-PRINT-FOOTER.
+           MOVE WS-SCREEN-COUNT TO FL-COUNT
+           WRITE MRS-SCHEDULE-LINE FROM WS-FOOTER-LINE.
+       400-EXIT.
+           EXIT.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN INPUT MRS-SCH-INFO-FILE.
+           OPEN OUTPUT MRS-SCHEDULE-REPORT.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MRS-SCH"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCH
+               WHEN "SCHEDULE-RPT"
+                   MOVE CFG-PATH TO UT-SYS-SCHEDULE-RPT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-SCH-INFO-FILE
+                 MRS-SCHEDULE-REPORT.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-7200.
