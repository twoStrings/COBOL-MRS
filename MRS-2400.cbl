@@ -13,9 +13,15 @@
                    ACCESS IS DYNAMIC
                    RECORD KEY IS MRS-MOVIE-KEY.
 
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
        data division.
        FILE SECTION.
        COPY "./CPYBOOKS/MRS-MOVIE.CPY".
+       COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
 
        working-storage section.
        COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
@@ -23,6 +29,13 @@
        01 WS-FILENAMES.
          05 UT-SYS-MSTERFILE PIC X(50)
            VALUE "C:\COBOL\MRS-MOVIE-INDEX.dat".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
 
        01 WS-CURRENT-DATE.
          05 WS-YEAR PIC 9(4).
@@ -31,7 +44,7 @@
        01 WS-SWITCHES.
          05 WS-COMMAND PIC 9.
          05 WS-VIEW PIC X.
-         05 OPTIONS.
+         05 WS-OPTIONS.
            10 OPT-ID PIC 9 VALUE 1.
            10 OPT-NAME PIC 9 VALUE 2.
            10 OPT-NUM PIC 9 VALUE 3.
@@ -53,6 +66,17 @@
        01 WS-SEARCH.
          05 ERRMSG PIC X(30).
          05 WS-QUERY PIC X(20).
+         05 WS-EOF-MOVIE PIC X.
+         05 WS-MORE PIC X.
+
+       01 WS-PAGE-LIST.
+         05 WS-PAGE-ROW OCCURS 5 TIMES.
+           10 PR-VENDOR-NO      PIC X(2).
+           10 PR-MOVIE-NO       PIC X(4).
+           10 PR-MOVIE-NAME     PIC X(20).
+           10 PR-RATING         PIC X(4).
+           10 PR-STATUS         PIC X(6).
+       01 WS-PAGE-COUNT PIC 9 VALUE 0.
 
        SCREEN SECTION.
        01 CLEAR BLANK SCREEN PROMPT AUTO REQUIRED BACKGROUND-COLOR 0 
@@ -74,16 +98,60 @@
            10 COL 27 VALUE " F4 = RETURN     F12 = CANCEL".
 
        01 SCR2.
-         05 LINE 4 COL 25 PIC X(23) VALUE "1. SEARCH VENDORS BY ID".
-         05 LINE 6 COL 25 PIC X(25) VALUE "2. SEARCH VENDORS BY NAME".
-         05 LINE 8 COL 25 PIC X(27) VALUE "3. SEARCH VENDORS BY NUMBER".
-         05 LINE 10 COL 25 PIC X(26) VALUE "4. SEARCH VENDORS BY EMAIL".
-         05 LINE 12 COL 25 PIC X(23) VALUE "5. VIEW ALL THE VENDORS".
+         05 LINE 4 COL 25 PIC X(23) VALUE "1. SEARCH MOVIES BY ID".
+         05 LINE 6 COL 25 PIC X(25) VALUE "2. SEARCH MOVIES BY NAME".
+         05 LINE 8 COL 25 PIC X(27) VALUE "3. SEARCH MOVIES BY RATING".
+         05 LINE 10 COL 25 PIC X(26) VALUE "4. SEARCH MOVIES BY GENRE".
+         05 LINE 12 COL 25 PIC X(23) VALUE "5. VIEW ALL THE MOVIES".
          05 LINE 14 COL 25 PIC X(40)
-         VALUE "6. PERFORM ADD / UPDATE / DELETE / OTHER".              
+         VALUE "6. PERFORM ADD / UPDATE / DELETE / OTHER".
          05 LINE 20 COL 25 PIC X(28)
-         VALUE "ENTER A COMMAND 1 THROUGH 6:".                          
+         VALUE "ENTER A COMMAND 1 THROUGH 6:".
          05 REVERSE-VIDEO COL 57 PIC X TO WS-COMMAND.
+
+       01 SCR-NAME.
+         05 LINE 4 COL 6 PIC X(20) VALUE "ENTER MOVIE NAME: ".
+         05 REVERSE-VIDEO COL 29 PIC X(20) TO WS-QUERY.
+       01 SCR-RATING.
+         05 LINE 4 COL 6 PIC X(20) VALUE "ENTER RATING: ".
+         05 REVERSE-VIDEO COL 29 PIC X(20) TO WS-QUERY.
+       01 SCR-GENRE.
+         05 LINE 4 COL 6 PIC X(20) VALUE "ENTER GENRE: ".
+         05 REVERSE-VIDEO COL 29 PIC X(20) TO WS-QUERY.
+       01 VIEW-NEXT.
+         05 LINE 23 COL 16 PIC X(22) VALUE "VIEW NEXT PAGE? Y/N".
+         05 REVERSE-VIDEO COL 38 PIC X TO WS-MORE.
+
+       01 PAGE-LIST.
+         05 LINE 2 COL 19
+         VALUE "MOVIE RENTALS AND SCHEDULING: MOVIES".
+         05 LINE 4 COL 1 PIC X(46)
+           VALUE "VEN MOVIE  NAME                 RATE STATUS".
+         05 LINE 6 COL 1  PIC X(2)  FROM PR-VENDOR-NO(1).
+         05 LINE 6 COL 5  PIC X(4)  FROM PR-MOVIE-NO(1).
+         05 LINE 6 COL 11 PIC X(20) FROM PR-MOVIE-NAME(1).
+         05 LINE 6 COL 32 PIC X(4)  FROM PR-RATING(1).
+         05 LINE 6 COL 38 PIC X(6)  FROM PR-STATUS(1).
+         05 LINE 8 COL 1  PIC X(2)  FROM PR-VENDOR-NO(2).
+         05 LINE 8 COL 5  PIC X(4)  FROM PR-MOVIE-NO(2).
+         05 LINE 8 COL 11 PIC X(20) FROM PR-MOVIE-NAME(2).
+         05 LINE 8 COL 32 PIC X(4)  FROM PR-RATING(2).
+         05 LINE 8 COL 38 PIC X(6)  FROM PR-STATUS(2).
+         05 LINE 10 COL 1  PIC X(2)  FROM PR-VENDOR-NO(3).
+         05 LINE 10 COL 5  PIC X(4)  FROM PR-MOVIE-NO(3).
+         05 LINE 10 COL 11 PIC X(20) FROM PR-MOVIE-NAME(3).
+         05 LINE 10 COL 32 PIC X(4)  FROM PR-RATING(3).
+         05 LINE 10 COL 38 PIC X(6)  FROM PR-STATUS(3).
+         05 LINE 12 COL 1  PIC X(2)  FROM PR-VENDOR-NO(4).
+         05 LINE 12 COL 5  PIC X(4)  FROM PR-MOVIE-NO(4).
+         05 LINE 12 COL 11 PIC X(20) FROM PR-MOVIE-NAME(4).
+         05 LINE 12 COL 32 PIC X(4)  FROM PR-RATING(4).
+         05 LINE 12 COL 38 PIC X(6)  FROM PR-STATUS(4).
+         05 LINE 14 COL 1  PIC X(2)  FROM PR-VENDOR-NO(5).
+         05 LINE 14 COL 5  PIC X(4)  FROM PR-MOVIE-NO(5).
+         05 LINE 14 COL 11 PIC X(20) FROM PR-MOVIE-NAME(5).
+         05 LINE 14 COL 32 PIC X(4)  FROM PR-RATING(5).
+         05 LINE 14 COL 38 PIC X(6)  FROM PR-STATUS(5).
        01 MSG.
          05 ERR-2 FOREGROUND-COLOR 4.
            10 LINE 22 COL 9 PIC X(14) VALUE "ERROR MESSAGE:".
@@ -132,6 +200,8 @@
          05 SCR1-R13.
            10 LINE 14 COL 23 VALUE "ACTIVE FLAG:".
            10 COL 36 PIC X FROM MRS-ACTIVE-FLAG.
+           10 COL 50 VALUE "DISCONTINUED:".
+           10 COL 64 PIC X FROM MRS-DISCONTINUED-FLAG.
          05  SCR1-R15.
            10  LINE 15 COL 23 VALUE "DESCRIPTION:".
            10  LINE 16 COL 32 PIC X(40) FROM WV-DES1.
@@ -143,6 +213,7 @@
 
        procedure division.
        100-MAIN.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            MOVE SPACE TO WS-VIEW
            OPEN I-O MRS-MOVIE-FILE
@@ -154,14 +225,68 @@
        100-END.
            EXIT.
 
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
 
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+           END-EVALUATE.
+       170-END.
+           EXIT.
 
        300-SEARCH.
+           DISPLAY CLEAR
+           DISPLAY SCR2
+           ACCEPT SCR2
+           EVALUATE WS-COMMAND
+               WHEN OPT-ID
+                   PERFORM 310-SEARCH-BY-ID THRU 310-END
+               WHEN OPT-NAME
+                   PERFORM 320-SEARCH-BY-NAME THRU 320-END
+               WHEN OPT-NUM
+                   PERFORM 330-SEARCH-BY-RATING THRU 330-END
+               WHEN OPT-EMAIL
+                   PERFORM 340-SEARCH-BY-GENRE THRU 340-END
+               WHEN OPT-ALL
+                   PERFORM 360-VIEW-ALL THRU 360-END
+               WHEN OTHER
+                   DISPLAY ERR-2
+                   ACCEPT ERR-2
+           END-EVALUATE
+           DISPLAY CONFIRM
+           ACCEPT CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "Y" TO WS-VIEW
+           END-IF
+           MOVE 'N' TO WS-MOVIE-FOUND.
+       300-END.
+           EXIT.
+
+       310-SEARCH-BY-ID.
            DISPLAY CLEAR
            DISPLAY SCR-ID
            ACCEPT SCR-ID
            PERFORM 350-COMPARE-ID THRU 350-END
-           IF WS-MOVIE-FOUND EQUALS "Y"
+           IF WS-MOVIE-FOUND = "Y"
                MOVE MRS-DESCRIPTION TO WV-DESCRIPTION
                DISPLAY CLEAR
                DISPLAY SCR-REC
@@ -169,16 +294,33 @@
                DISPLAY ERR-3
                ACCEPT ERR-3
                DISPLAY CLEAR
-           END-IF
-           DISPLAY CONFIRM
-           ACCEPT CONFIRM
-           IF WS-CONFIRM EQUALS "Y"
-               MOVE "Y" TO WS-VIEW
+           END-IF.
+       310-END.
+           EXIT.
 
-           END-IF
-           MOVE 'N' TO WS-MOVIE-FOUND.
-      * IF NOT FOUND DISPLAY ERR-3
-       300-END.
+       320-SEARCH-BY-NAME.
+           DISPLAY CLEAR
+           DISPLAY SCR-NAME
+           ACCEPT SCR-NAME
+           PERFORM 370-SCAN-MOVIES THRU 370-END.
+       320-END.
+           EXIT.
+
+       330-SEARCH-BY-RATING.
+           DISPLAY CLEAR
+           DISPLAY SCR-RATING
+           ACCEPT SCR-RATING
+           PERFORM 370-SCAN-MOVIES THRU 370-END.
+       330-END.
+           EXIT.
+
+       340-SEARCH-BY-GENRE.
+           DISPLAY CLEAR
+           DISPLAY SCR-GENRE
+           ACCEPT SCR-GENRE
+           PERFORM 370-SCAN-MOVIES THRU 370-END.
+       340-END.
+           EXIT.
 
        350-COMPARE-ID.
            READ MRS-MOVIE-FILE KEY IS MRS-MOVIE-KEY
@@ -187,5 +329,107 @@
                    MOVE "Y" TO WS-MOVIE-FOUND
            END-READ.
        350-END.
+           EXIT.
+
+      * Scans every movie record looking for a match on the field
+      * chosen by the calling search paragraph (name, rating, or
+      * genre all live in MRS-MOVIE-NAME / MRS-RATING / MRS-GENRE)
+       370-SCAN-MOVIES.
+           MOVE "N" TO WS-MOVIE-FOUND
+           MOVE "N" TO WS-EOF-MOVIE
+           MOVE LOW-VALUES TO MRS-MOVIE-KEY
+           START MRS-MOVIE-FILE KEY IS NOT LESS THAN MRS-MOVIE-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-MOVIE
+           END-START
+           PERFORM UNTIL WS-EOF-MOVIE = "Y"
+               READ MRS-MOVIE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-MOVIE
+                   NOT AT END
+                       IF (WS-COMMAND = OPT-NAME
+                              AND MRS-MOVIE-NAME = WS-QUERY)
+                          OR (WS-COMMAND = OPT-NUM
+                              AND MRS-RATING = WS-QUERY)
+                          OR (WS-COMMAND = OPT-EMAIL
+                              AND (MRS-GENRE-1 = WS-QUERY(1:10)
+                                   OR MRS-GENRE-2 = WS-QUERY(1:10)))
+                           MOVE "Y" TO WS-MOVIE-FOUND
+                           MOVE "Y" TO WS-EOF-MOVIE
+                       END-IF
+           END-PERFORM
+           IF WS-MOVIE-FOUND = "Y"
+               MOVE MRS-DESCRIPTION TO WV-DESCRIPTION
+               DISPLAY CLEAR
+               DISPLAY SCR-REC
+           ELSE
+               DISPLAY ERR-3
+               ACCEPT ERR-3
+               DISPLAY CLEAR
+           END-IF.
+       370-END.
+           EXIT.
+
+      * Walks the entire movie file in key order a page at a time.
+      * Each page holds up to 5 movies; the clerk pages through with
+      * VIEW NEXT PAGE? Y/N instead of being stopped after every
+      * single record.
+       360-VIEW-ALL.
+           MOVE "N" TO WS-EOF-MOVIE
+           MOVE "Y" TO WS-MORE
+           MOVE LOW-VALUES TO MRS-MOVIE-KEY
+           START MRS-MOVIE-FILE KEY IS NOT LESS THAN MRS-MOVIE-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-MOVIE
+           END-START
+           PERFORM UNTIL WS-EOF-MOVIE = "Y" OR WS-MORE NOT = "Y"
+               PERFORM 365-FILL-PAGE THRU 365-END
+               IF WS-PAGE-COUNT > 0
+                   DISPLAY CLEAR
+                   DISPLAY PAGE-LIST
+                   DISPLAY VIEW-NEXT
+                   ACCEPT VIEW-NEXT
+               ELSE
+                   MOVE "N" TO WS-MORE
+               END-IF
+           END-PERFORM.
+       360-END.
+           EXIT.
+
+      * Reads up to 5 movies into WS-PAGE-LIST for the next VIEW ALL
+      * page, stopping early at end of file.
+       365-FILL-PAGE.
+           MOVE 0 TO WS-PAGE-COUNT
+           MOVE SPACES TO WS-PAGE-LIST
+           PERFORM UNTIL WS-EOF-MOVIE = "Y" OR WS-PAGE-COUNT = 5
+               READ MRS-MOVIE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-MOVIE
+                   NOT AT END
+                       ADD 1 TO WS-PAGE-COUNT
+                       PERFORM 366-STORE-ROW THRU 366-END
+               END-READ
+           END-PERFORM.
+       365-END.
+           EXIT.
+
+      * Moves the current movie record into row WS-PAGE-COUNT of
+      * WS-PAGE-LIST for display on the current page.
+       366-STORE-ROW.
+           MOVE MRS-VENDOR-NO TO PR-VENDOR-NO(WS-PAGE-COUNT)
+           MOVE MRS-MOVIE-NO TO PR-MOVIE-NO(WS-PAGE-COUNT)
+           MOVE MRS-MOVIE-NAME TO PR-MOVIE-NAME(WS-PAGE-COUNT)
+           MOVE MRS-RATING TO PR-RATING(WS-PAGE-COUNT)
+           IF MRS-DISCONTINUED-FLAG = "Y"
+               MOVE "DISCON" TO PR-STATUS(WS-PAGE-COUNT)
+           ELSE
+               IF MRS-ACTIVE-FLAG = "Y"
+                   MOVE "ACTIVE" TO PR-STATUS(WS-PAGE-COUNT)
+               ELSE
+                   MOVE "NOT-AC" TO PR-STATUS(WS-PAGE-COUNT)
+               END-IF
+           END-IF.
+       366-END.
+           EXIT.
 
        end program MRS-2400.
