@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-7100.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * Batch report that lists every rental currently out (not yet
+      * returned): rental id, movie id, copy id, rental window, and
+      * subtotal. Run this whenever a roster of active rentals is
+      * needed.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRS-RENTAL-FILE
+               ASSIGN TO UT-SYS-MRS-RENT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-RENT-ID.
+
+           SELECT MRS-RENTAL-REPORT
+               ASSIGN TO UT-SYS-RENTAL-RPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-RENTAL.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       FD  MRS-RENTAL-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MRS-RENTAL-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WS-FILENAMES.
+           05  UT-SYS-MRS-RENT       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-RENTAL.DAT".
+           05  UT-SYS-RENTAL-RPT     PIC X(50)
+                               VALUE "C:\COBOL\MRS-ACTIVE-RENTALS.RPT".
+           05  UT-SYS-FILE-CFG       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-CFG-EOF            PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  RENT-EOF              PIC X.
+
+       01  WS-COUNTERS.
+           05  WS-RENTAL-COUNT       PIC 9(5) VALUE ZERO.
+
+       01  WS-REPORT-HEADER1.
+           05  PIC X(20) VALUE "MRS ACTIVE RENTAL ROSTER".
+           05  PIC X(10) VALUE SPACES.
+           05  PIC X(5)  VALUE "DATE:".
+           05  RH-MONTH              PIC Z9.
+           05  PIC X      VALUE "/".
+           05  RH-DAY                PIC Z9.
+           05  PIC X      VALUE "/".
+           05  RH-YEAR               PIC 9999.
+
+       01  WS-REPORT-HEADER2.
+           05  PIC X(7)  VALUE "RENT-ID".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(6)  VALUE "MOV-ID".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(4)  VALUE "COPY".
+           05  PIC X(2)  VALUE SPACES.
+           05  PIC X(8)  VALUE "START".
+           05  PIC X(2)  VALUE SPACES.
+           05  PIC X(8)  VALUE "END".
+           05  PIC X(3)  VALUE SPACES.
+           05  PIC X(8)  VALUE "SUBTOTAL".
+
+       01  WS-DETAIL-LINE.
+           05  DL-RENT-ID            PIC X(7).
+           05  PIC X      VALUE SPACES.
+           05  DL-MOVIE-ID           PIC X(6).
+           05  PIC X      VALUE SPACES.
+           05  DL-COPY-ID            PIC X(4).
+           05  PIC X(2)   VALUE SPACES.
+           05  DL-START-DATE         PIC X(8).
+           05  PIC X(2)   VALUE SPACES.
+           05  DL-END-DATE           PIC X(8).
+           05  PIC X(3)   VALUE SPACES.
+           05  DL-SUBTOTAL           PIC ZZZZ9.99.
+
+       01  WS-FOOTER-LINE.
+           05  PIC X(25) VALUE "TOTAL ACTIVE RENTALS:".
+           05  FL-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           PERFORM 200-PRINT-HEADERS THRU 200-EXIT
+           PERFORM 300-PRINT-RENTALS THRU 300-EXIT
+           PERFORM 400-PRINT-FOOTER THRU 400-EXIT
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-HEADERS.
+           MOVE WS-MONTH TO RH-MONTH
+           MOVE WS-DAY TO RH-DAY
+           MOVE WS-YEAR TO RH-YEAR
+           WRITE MRS-RENTAL-LINE FROM WS-REPORT-HEADER1
+           WRITE MRS-RENTAL-LINE FROM WS-REPORT-HEADER2.
+       200-EXIT.
+           EXIT.
+
+       300-PRINT-RENTALS.
+           MOVE "N" TO RENT-EOF
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE "Y" TO RENT-EOF
+           END-START
+
+           PERFORM UNTIL RENT-EOF = "Y"
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO RENT-EOF
+                   NOT AT END
+                       IF MRS-RETURN-FLAG NOT = "Y"
+                           PERFORM 350-PRINT-ONE-RENTAL THRU 350-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       350-PRINT-ONE-RENTAL.
+           MOVE MRS-RENT-ID TO DL-RENT-ID
+           MOVE MRS-MOVIE-ID TO DL-MOVIE-ID
+           MOVE MRS-COPY-ID TO DL-COPY-ID
+           MOVE MRS-START-DATE TO DL-START-DATE
+           MOVE MRS-END-DATE TO DL-END-DATE
+           MOVE MRS-SUBTOTAL TO DL-SUBTOTAL
+           WRITE MRS-RENTAL-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-RENTAL-COUNT.
+       350-EXIT.
+           EXIT.
+
+       400-PRINT-FOOTER.
+           MOVE WS-RENTAL-COUNT TO FL-COUNT
+           WRITE MRS-RENTAL-LINE FROM WS-FOOTER-LINE.
+       400-EXIT.
+           EXIT.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN INPUT MRS-RENTAL-FILE.
+           OPEN OUTPUT MRS-RENTAL-REPORT.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MRS-RENT"
+                   MOVE CFG-PATH TO UT-SYS-MRS-RENT
+               WHEN "RENTAL-RPT"
+                   MOVE CFG-PATH TO UT-SYS-RENTAL-RPT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-RENTAL-FILE
+                 MRS-RENTAL-REPORT.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-7100.
