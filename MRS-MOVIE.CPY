@@ -6,12 +6,18 @@
       * from a movie. It is used by the MRS system.
       * 
       * The record length is 303 characters.
-      * 
-      * The file is Indexed Sequential 
+      *
+      * The file is Indexed Sequential
       * The key field is MOVIE-NO
+      *
+      * MRS-DISCONTINUED-FLAG was added so a movie a vendor has pulled
+      * for good can be told apart from one that is just temporarily
+      * inactive (out of copies, pulled for review, etc). MRS-ACTIVE-
+      * FLAG still drives day-to-day rental eligibility; the
+      * discontinued flag marks it as never coming back.
       *****************************************************************
        FD MRS-MOVIE-FILE
-           RECORD CONTAINS 292 CHARACTERS.
+           RECORD CONTAINS 293 CHARACTERS.
        01 MRS-MOVIE-REC.
           05  MRS-MOVIE-KEY.
               10 MRS-VENDOR-NO                     PIC X(2).
@@ -20,8 +26,10 @@
           05 MRS-PRODUCTION-CO                     PIC X(15).
           05 MRS-DIRECTORS                         PIC X(20).
           05 MRS-RATING                            PIC X(4).
-          05 MRS-GENRE                             PIC X(20).
+          05 MRS-GENRE.
+              10 MRS-GENRE-1                       PIC X(10).
+              10 MRS-GENRE-2                       PIC X(10).
           05 MRS-DESCRIPTION                       PIC X(200).
           05 MRS-RENTAL-COST                       PIC S9(4)V99.
           05 MRS-ACTIVE-FLAG                       PIC X.
-     
\ No newline at end of file
+          05 MRS-DISCONTINUED-FLAG                 PIC X.
