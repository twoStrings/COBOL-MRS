@@ -0,0 +1,182 @@
+       program-id. MRS-2900.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           CURSOR IS CRPT
+          CRT STATUS IS SCR-STAT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT MRS-VENDOR-FILE
+                   ASSIGN TO UT-SYS-DETAILFILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS MRS-VENDOR-ID.
+
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
+       data division.
+       FILE SECTION.
+       COPY "./CPYBOOKS/MRS-VENDOR.CPY".
+       COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       working-storage section.
+       COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
+
+       01 WS-FILENAMES.
+         05 UT-SYS-DETAILFILE PIC X(50)
+           VALUE "C:\COBOL\VENDOR-INDEXED.DAT".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
+
+       01 WS-CURRENT-DATE.
+         05 WS-YEAR PIC 9(4).
+         05 WS-MONTH PIC 9(2).
+         05 WS-DAY PIC 9(2).
+       01 WS-SWITCHES.
+         05 WS-VENDOR-FOUND PIC X.
+         05 WS-CONFIRM PIC X.
+         05 WS-VIEW PIC X.
+
+       SCREEN SECTION.
+       01 CLEAR BLANK SCREEN PROMPT AUTO REQUIRED BACKGROUND-COLOR 0
+       FOREGROUND-COLOR 7.
+         05 MV-TITLE-LINE.
+           10 LINE 1 COL 1 VALUE "MRS290".
+           10 COL 30 VALUE "MOVIE THEATER SYSTEM".
+           10 COL 70 PIC Z9 FROM WS-MONTH.
+           10 COL 72 VALUE "/".
+           10 COL 73 PIC Z9 FROM WS-DAY.
+           10 COL 75 VALUE "/".
+           10 COL 76 PIC 9999 FROM WS-YEAR.
+
+         05 VENDORS-TITLE.
+           10 LINE 2 COL 19
+           VALUE "MOVIE RENTALS AND SCHEDULING: VENDORS".
+         05 MV-HELP.
+           10 LINE 25 COL 1 VALUE "F1 = HELP     F3 = END     ".
+           10 COL 27 VALUE " F4 = RETURN     F12 = CANCEL".
+
+       01 MSG.
+         05 ERR-3 FOREGROUND-COLOR 4.
+           10 LINE 22 COL 9 PIC X(14) VALUE "INVALID FIELD:".
+           10 LINE 23 COL 16 PIC X(30) VALUE "VENDOR DOES NOT EXIST".
+           10 COL 60 PIC X TO WS-CONFIRM.
+
+         05 CONFIRM.
+           10 LINE 23 COL 16 PIC X(17) VALUE "CONFIRM EXIT? Y/N".
+           10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
+       01 SCR-ID.
+         05 LINE 5 COL 20 PIC X(10) VALUE "VENDOR ID:".
+         05 COL 32 PIC X(2) TO MRS-VENDOR-ID REVERSE-VIDEO.
+       01 SCR-REC.
+         05 SCR1-R6.
+           10 LINE 6 COL 25 VALUE "VENDOR ID: ".
+           10 COL 36 PIC X(2) FROM MRS-VENDOR-ID.
+         05 SCR1-R7.
+           10 LINE 7 COL 17 VALUE "COMPANY NAME:".
+           10 COL 32 PIC X(15) FROM MRS-VENDOR-COMPANY.
+         05 SCR1-R8.
+           10 LINE 8 COL 16 VALUE "CONTACT NAME:".
+           10 COL 32 PIC X(20) FROM MRS-VENDOR-CONTACT-NAME.
+         05 SCR1-R9.
+           10 LINE 9 COL 27 VALUE "PHONE:".
+           10 COL 32 PIC X(12) FROM MRS-VENDOR-PHONE.
+         05 SCR1-R10.
+           10 LINE 10 COL 27 VALUE "EMAIL:".
+           10 COL 32 PIC X(30) FROM MRS-VENDOR-EMAIL.
+         05 SCR1-R11.
+           10 LINE 11 COL 15 VALUE "CONTRACT START:".
+           10 COL 32 PIC X(8) FROM MRS-VENDOR-CONTRACT-START.
+         05 SCR1-R12.
+           10 LINE 12 COL 14 VALUE "CONTRACT EXPIRE:".
+           10 COL 32 PIC X(8) FROM MRS-VENDOR-CONTRACT-EXPIRE.
+         05 SCR1-R13.
+           10 LINE 13 COL 9 VALUE "REVENUE SHARE PCT:".
+           10 COL 32 PIC Z9.99 FROM MRS-VENDOR-REVENUE-SHARE-PCT.
+         05 SCR1-R14.
+           10 LINE 14 COL 17 VALUE "ACTIVE FLAG:".
+           10 COL 32 PIC X FROM MRS-VENDOR-ACTIVE-FLAG.
+
+
+       procedure division.
+       100-MAIN.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE SPACE TO WS-VIEW
+           OPEN I-O MRS-VENDOR-FILE
+           DISPLAY CLEAR
+           PERFORM 300-SEARCH UNTIL WS-VIEW = 'Y'
+           CLOSE MRS-VENDOR-FILE
+           GOBACK
+           EXIT program.
+       100-END.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
+       300-SEARCH.
+           DISPLAY CLEAR
+           DISPLAY SCR-ID
+           ACCEPT SCR-ID
+           PERFORM 350-COMPARE-ID THRU 350-END
+           IF WS-VENDOR-FOUND = "Y"
+               DISPLAY CLEAR
+               DISPLAY SCR-REC
+           ELSE
+               DISPLAY ERR-3
+               ACCEPT ERR-3
+               DISPLAY CLEAR
+           END-IF
+           DISPLAY CONFIRM
+           ACCEPT CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "Y" TO WS-VIEW
+           END-IF
+           MOVE 'N' TO WS-VENDOR-FOUND.
+       300-END.
+
+       350-COMPARE-ID.
+           READ MRS-VENDOR-FILE KEY IS MRS-VENDOR-ID
+               INVALID KEY
+                   MOVE "N" TO WS-VENDOR-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-VENDOR-FOUND
+           END-READ.
+       350-END.
+
+       end program MRS-2900.
