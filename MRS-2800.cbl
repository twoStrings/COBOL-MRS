@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       program-id. MRS-2800.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT MRS-VENDOR-FILE
+                   ASSIGN TO UT-SYS-DETAILFILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS MRS-VENDOR-ID.
+
+               SELECT MRS-AUDIT-FILE
+                   ASSIGN TO UT-SYS-AUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
+       data division.
+       FILE SECTION.
+       COPY "./CPYBOOKS/MRS-VENDOR.CPY".
+       COPY "./CPYBOOKS/MRS-AUDIT.CPY".
+       COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
+
+
+       working-storage section.
+       COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
+
+
+       01 WS-FILENAMES.
+         05 UT-SYS-DETAILFILE PIC X(50)
+           VALUE "C:\COBOL\VENDOR-INDEXED.DAT".
+         05 UT-SYS-AUDIT PIC X(50)
+           VALUE "C:\COBOL\MRS-AUDIT.LOG".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
+
+       COPY "./CPYBOOKS/DATETIME.CPY".
+
+
+       01 WS-SWITCHES.
+         05 WS-CONFIRM PIC X.
+         05 WS-VENDOR-FOUND PIC X.
+         05 WS-UPDATED PIC X.
+         05 WS-ISNEW PIC X(2).
+         05 WS-OPERATOR-ID PIC X(8).
+
+       01 WS-MSGS.
+         05 SUCCESS-UPDATE PIC X(24) VALUE "VENDOR HAS BEEN UPDATED!".
+         05 ERR-MSG PIC X(40).
+
+       SCREEN SECTION.
+       01 CLEAR BLANK SCREEN PROMPT AUTO REQUIRED BACKGROUND-COLOR 0
+       FOREGROUND-COLOR 7.
+         05 MV-TITLE-LINE.
+           10 LINE 1 COL 1 VALUE "MRS280".
+           10 COL 30 VALUE "MOVIE THEATER SYSTEM".
+           10 COL 70 PIC Z9 FROM WS-MONTH.
+           10 COL 72 VALUE "/".
+           10 COL 73 PIC Z9 FROM WS-DAY.
+           10 COL 75 VALUE "/".
+           10 COL 76 PIC 9999 FROM WS-YEAR.
+
+         05 VENDORS-TITLE.
+           10 LINE 2 COL 19
+           VALUE "MOVIE RENTALS AND SCHEDULING: UPDATE VENDORS".
+         05 SCH-FUNCTION.
+           10 LINE 25 COL 1 VALUE "F1 = HELP     F3 = END     ".
+           10 COL 27 VALUE " F4 = RETURN     F12 = CANCEL".
+
+       01 GET-THE-DATA BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+       01 MSG.
+         05 ERR-2 FOREGROUND-COLOR 4.
+           10 LINE 22 COL 9 PIC X(14) VALUE "ERROR MESSAGE:".
+           10 LINE 23 COL 16 PIC X(42) VALUE "INVALID COMMAND:".
+           10 COL 60 PIC X TO WS-CONFIRM.
+         05 ERR-3 FOREGROUND-COLOR 4.
+           10 LINE 22 COL 9 PIC X(14) VALUE "INVALID FIELD:".
+           10 LINE 23 COL 16 PIC X(30) VALUE "VENDOR DOES NOT EXIST".
+           10 COL 60 PIC X TO WS-CONFIRM.
+         05 SUCCESS-ID FOREGROUND-COLOR 2.
+           10 LINE 22 COL 9 PIC X(24) VALUE "VENDOR HAS BEEN UPDATED!".
+
+         05 CONFIRM-UPDATE.
+           10 LINE 23 COL 16 PIC X(19) VALUE "CONFIRM UPDATE? Y/N".
+           10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
+         05 CONFIRM-EXIT.
+           10 LINE 23 COL 16 PIC X(17) VALUE "CONFIRM EXIT? Y/N".
+           10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
+         05 HACKEY.
+           10 LINE 23 PIC X(80) VALUE SPACES.
+
+       01 SCR-ID.
+         05 LINE 5 COL 20 PIC X(10) VALUE "VENDOR ID:".
+         05 COL 32 PIC X(2) TO MRS-VENDOR-ID REVERSE-VIDEO.
+         05 LINE 6 COL 16 PIC X(14) VALUE "OPERATOR ID:".
+         05 COL 32 PIC X(8) TO WS-OPERATOR-ID REVERSE-VIDEO.
+
+       01 SCR-REC.
+         05 SCR1-R6.
+           10 LINE 6 COL 25 VALUE "VENDOR ID: ".
+           10 COL 36 PIC X(2) FROM MRS-VENDOR-ID.
+         05 SCR1-R7.
+           10 LINE 7 COL 17 VALUE "COMPANY NAME:".
+           10 COL 32 PIC X(15) USING MRS-VENDOR-COMPANY REVERSE-VIDEO.
+         05 SCR1-R8.
+           10 LINE 8 COL 16 VALUE "CONTACT NAME:".
+           10 COL 32 PIC X(20) USING MRS-VENDOR-CONTACT-NAME
+              REVERSE-VIDEO.
+         05 SCR1-R9.
+           10 LINE 9 COL 27 VALUE "PHONE:".
+           10 COL 32 PIC X(12) USING MRS-VENDOR-PHONE REVERSE-VIDEO.
+         05 SCR1-R10.
+           10 LINE 10 COL 27 VALUE "EMAIL:".
+           10 COL 32 PIC X(30) USING MRS-VENDOR-EMAIL REVERSE-VIDEO.
+         05 SCR1-R11.
+           10 LINE 11 COL 15 VALUE "CONTRACT START:".
+           10 COL 32 PIC X(8) USING MRS-VENDOR-CONTRACT-START
+              REVERSE-VIDEO.
+         05 SCR1-R12.
+           10 LINE 12 COL 14 VALUE "CONTRACT EXPIRE:".
+           10 COL 32 PIC X(8) USING MRS-VENDOR-CONTRACT-EXPIRE
+              REVERSE-VIDEO.
+         05 SCR1-R13.
+           10 LINE 13 COL 9 VALUE "REVENUE SHARE PCT:".
+           10 COL 32 PIC 9(2)V99 USING MRS-VENDOR-REVENUE-SHARE-PCT
+              REVERSE-VIDEO.
+         05 SCR1-R14.
+           10 LINE 14 COL 17 VALUE "ACTIVE FLAG:".
+           10 COL 32 PIC X USING MRS-VENDOR-ACTIVE-FLAG REVERSE-VIDEO.
+
+
+       procedure division.
+       100-MAIN.
+           PERFORM 900-INIT THRU 900-END
+
+           PERFORM 300-SEARCH THRU 300-END
+               UNTIL (WS-UPDATED = 'Y' OR F3 OR F4)
+           CLOSE MRS-VENDOR-FILE
+           CLOSE MRS-AUDIT-FILE
+           GOBACK.
+       100-END.
+           EXIT.
+
+       300-SEARCH.
+           DISPLAY CLEAR
+           DISPLAY SCR-ID
+           ACCEPT SCR-ID
+           MOVE MRS-VENDOR-ID TO WS-ISNEW
+           PERFORM 500-COMPARE-ID THRU 500-END
+           IF WS-VENDOR-FOUND = "Y"
+               DISPLAY CLEAR
+               DISPLAY SCR-REC
+               ACCEPT SCR-REC
+               DISPLAY CONFIRM-UPDATE
+               ACCEPT CONFIRM-UPDATE
+               IF WS-CONFIRM = "Y"
+                   IF WS-ISNEW IS NOT EQUAL TO MRS-VENDOR-ID
+                       WRITE MRS-VENDOR-REC
+                   ELSE
+                       REWRITE MRS-VENDOR-REC
+                   END-IF
+                   PERFORM 900-WRITE-AUDIT THRU 900-EXIT
+                   MOVE SUCCESS-UPDATE TO ERR-MSG
+                   DISPLAY SUCCESS-ID
+               END-IF
+           ELSE
+               DISPLAY ERR-3
+               ACCEPT ERR-3
+               DISPLAY CLEAR
+           END-IF
+           DISPLAY HACKEY
+           DISPLAY CONFIRM-EXIT
+           ACCEPT CONFIRM-EXIT
+           IF WS-CONFIRM = "Y"
+               MOVE 'Y' TO WS-UPDATED
+           END-IF.
+       300-END.
+           EXIT.
+
+       500-COMPARE-ID.
+           READ MRS-VENDOR-FILE KEY IS MRS-VENDOR-ID
+               INVALID KEY
+                   MOVE "N" TO WS-VENDOR-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-VENDOR-FOUND
+           END-READ.
+       500-END.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
+       900-INIT.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
+           MOVE SPACE TO WS-UPDATED
+           OPEN I-O MRS-VENDOR-FILE.
+           OPEN EXTEND MRS-AUDIT-FILE.
+           DISPLAY CLEAR.
+       900-END.
+           EXIT.
+
+      * Appends one line to the audit trail for this update so there
+      * is a record of which operator changed the vendor.
+       900-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-2800" TO MRS-AUD-PROGRAM
+           MOVE "UPDATE" TO MRS-AUD-ACTION
+           MOVE MRS-VENDOR-ID TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       900-EXIT.
+           EXIT.
+
+       end program MRS-2800.
