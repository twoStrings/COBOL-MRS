@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-7500.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * Batch report that flags any screen booked for two showings at
+      * the same time on the same day. MRS-3100's add-schedule screen
+      * only checks for a same-screen clash against whatever is still
+      * staged in its own 12-row working table, so a conflict between
+      * two separate scheduling sessions (or a schedule update made
+      * later in MRS-3300) can still slip onto MRS-SHOW-FILE. Run this
+      * before the day's first showing so the conflict can be worked
+      * out while there is still time to move one of the showings.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRS-SHOW-FILE
+               ASSIGN TO UT-SYS-MRS-SHOW
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-SHOW-ID.
+
+           SELECT MRS-MOVIE-FILE
+               ASSIGN TO UT-SYS-MRS-MOVIE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-MOVIE-KEY.
+
+           SELECT MRS-CONFLICT-REPORT
+               ASSIGN TO UT-SYS-CONFLICT-RPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-SHOW.CPY".
+       COPY "CPYBOOKS/MRS-MOVIE.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       FD  MRS-CONFLICT-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MRS-CONFLICT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WS-FILENAMES.
+           05  UT-SYS-MRS-SHOW       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-SHOW-INDEX.dat".
+           05  UT-SYS-MRS-MOVIE      PIC X(50)
+                               VALUE "C:\COBOL\MRS-MOVIE-INDEX.dat".
+           05  UT-SYS-CONFLICT-RPT   PIC X(50)
+                           VALUE "C:\COBOL\MRS-SCREEN-CONFLICT.RPT".
+           05  UT-SYS-FILE-CFG       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-CFG-EOF            PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  SHOW-EOF              PIC X.
+
+       01  WS-COUNTERS.
+           05  WS-CONFLICT-COUNT     PIC 9(5) VALUE ZERO.
+
+       01  WS-TODAY-WORK.
+           05  WS-TODAY-NUM          PIC 9(8).
+
+      * One row per showing scheduled for today, loaded once so every
+      * showing can be checked against every other without disturbing
+      * the sequential read position on MRS-SHOW-FILE itself.
+       01  WS-SHOW-TABLE.
+           05  WS-SHOW-COUNT         PIC 9(3) VALUE ZERO.
+           05  WS-SHOW-ROW OCCURS 50 TIMES INDEXED BY SHOW-I SHOW-J.
+               10  WT-SHOW-ID        PIC 9(4).
+               10  WT-SHOW-SCREEN    PIC 99.
+               10  WT-SHOW-TIME      PIC X(7).
+               10  WT-SHOW-MOVIE-KEY PIC X(6).
+
+       01  WS-J-START                PIC 9(3).
+
+       01  WS-REPORT-HEADER1.
+           05                PIC X(20) VALUE "MRS SCREEN CONFLICT".
+           05                PIC X(8)  VALUE "REPORT: ".
+           05  RH-MONTH              PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-DAY                PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-YEAR                PIC 9999.
+           05                PIC X(34) VALUE SPACES.
+
+       01  WS-REPORT-HEADER2.
+           05  PIC X(6)  VALUE "SCREEN".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(7)  VALUE "TIME".
+           05  PIC X(2)  VALUE SPACES.
+           05  PIC X(20) VALUE "SHOWING 1".
+           05  PIC X(20) VALUE "SHOWING 2".
+
+       01  WS-DETAIL-LINE.
+           05  DL-SCREEN             PIC Z9.
+           05                PIC X(5)   VALUE SPACES.
+           05  DL-TIME               PIC X(7).
+           05                PIC X(2)   VALUE SPACES.
+           05  DL-MOVIE-1            PIC X(20).
+           05  DL-MOVIE-2            PIC X(20).
+
+       01  WS-FOOTER-LINE.
+           05                PIC X(30) VALUE "TOTAL CONFLICTS FOUND:".
+           05  FL-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           COMPUTE WS-TODAY-NUM =
+               (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+           PERFORM 200-PRINT-HEADERS THRU 200-EXIT
+           PERFORM 300-LOAD-SHOWS THRU 300-EXIT
+           PERFORM 400-FIND-CONFLICTS THRU 400-EXIT
+           PERFORM 500-PRINT-FOOTER THRU 500-EXIT
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-HEADERS.
+           MOVE WS-MONTH TO RH-MONTH
+           MOVE WS-DAY TO RH-DAY
+           MOVE WS-YEAR TO RH-YEAR
+           WRITE MRS-CONFLICT-LINE FROM WS-REPORT-HEADER1
+           WRITE MRS-CONFLICT-LINE FROM WS-REPORT-HEADER2.
+       200-EXIT.
+           EXIT.
+
+      * Loads every showing scheduled for today into WS-SHOW-TABLE.
+       300-LOAD-SHOWS.
+           MOVE "N" TO SHOW-EOF
+           MOVE LOW-VALUES TO MRS-SHOW-ID
+           START MRS-SHOW-FILE KEY IS NOT LESS THAN MRS-SHOW-ID
+               INVALID KEY
+                   MOVE "Y" TO SHOW-EOF
+           END-START
+
+           PERFORM UNTIL SHOW-EOF = "Y"
+               READ MRS-SHOW-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO SHOW-EOF
+                   NOT AT END
+                       PERFORM 350-STORE-ROW THRU 350-EXIT
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       350-STORE-ROW.
+           IF MRS-SHOW-DATE = WS-TODAY-NUM
+               AND WS-SHOW-COUNT < 50
+               ADD 1 TO WS-SHOW-COUNT
+               SET SHOW-I TO WS-SHOW-COUNT
+               MOVE MRS-SHOW-ID TO WT-SHOW-ID(SHOW-I)
+               MOVE MRS-SCREEN-NUMBER TO WT-SHOW-SCREEN(SHOW-I)
+               MOVE MRS-SHOW-TIME TO WT-SHOW-TIME(SHOW-I)
+               MOVE MRS-RENTAL-ID(1:6) TO WT-SHOW-MOVIE-KEY(SHOW-I)
+           END-IF.
+       350-EXIT.
+           EXIT.
+
+      * Checks every loaded showing against every showing that comes
+      * after it in the table so each pair is only compared once.
+       400-FIND-CONFLICTS.
+           PERFORM 420-CHECK-ROW THRU 420-EXIT
+               VARYING SHOW-I FROM 1 BY 1 UNTIL SHOW-I > WS-SHOW-COUNT.
+       400-EXIT.
+           EXIT.
+
+       420-CHECK-ROW.
+           SET WS-J-START TO SHOW-I
+           ADD 1 TO WS-J-START
+           PERFORM 430-CHECK-PAIR THRU 430-EXIT
+               VARYING SHOW-J FROM WS-J-START BY 1
+               UNTIL SHOW-J > WS-SHOW-COUNT.
+       420-EXIT.
+           EXIT.
+
+       430-CHECK-PAIR.
+           IF WT-SHOW-SCREEN(SHOW-I) = WT-SHOW-SCREEN(SHOW-J)
+               AND WT-SHOW-TIME(SHOW-I) = WT-SHOW-TIME(SHOW-J)
+               PERFORM 440-PRINT-CONFLICT THRU 440-EXIT
+           END-IF.
+       430-EXIT.
+           EXIT.
+
+       440-PRINT-CONFLICT.
+           MOVE WT-SHOW-SCREEN(SHOW-I) TO DL-SCREEN
+           MOVE WT-SHOW-TIME(SHOW-I) TO DL-TIME
+
+           MOVE WT-SHOW-MOVIE-KEY(SHOW-I) TO MRS-MOVIE-KEY
+           READ MRS-MOVIE-FILE
+               INVALID KEY
+                   MOVE SPACES TO DL-MOVIE-1
+               NOT INVALID KEY
+                   MOVE MRS-MOVIE-NAME TO DL-MOVIE-1
+           END-READ
+
+           MOVE WT-SHOW-MOVIE-KEY(SHOW-J) TO MRS-MOVIE-KEY
+           READ MRS-MOVIE-FILE
+               INVALID KEY
+                   MOVE SPACES TO DL-MOVIE-2
+               NOT INVALID KEY
+                   MOVE MRS-MOVIE-NAME TO DL-MOVIE-2
+           END-READ
+
+           WRITE MRS-CONFLICT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-CONFLICT-COUNT.
+       440-EXIT.
+           EXIT.
+
+       500-PRINT-FOOTER.
+           MOVE WS-CONFLICT-COUNT TO FL-COUNT
+           WRITE MRS-CONFLICT-LINE FROM WS-FOOTER-LINE.
+       500-EXIT.
+           EXIT.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN INPUT MRS-SHOW-FILE.
+           OPEN INPUT MRS-MOVIE-FILE.
+           OPEN OUTPUT MRS-CONFLICT-REPORT.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MRS-SHOW"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SHOW
+               WHEN "MRS-MOVIE"
+                   MOVE CFG-PATH TO UT-SYS-MRS-MOVIE
+               WHEN "CONFLICT-RPT"
+                   MOVE CFG-PATH TO UT-SYS-CONFLICT-RPT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-SHOW-FILE
+                 MRS-MOVIE-FILE
+                 MRS-CONFLICT-REPORT.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-7500.
