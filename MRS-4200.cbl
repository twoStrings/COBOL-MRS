@@ -15,10 +15,30 @@
                    ACCESS IS DYNAMIC
                    RECORD KEY IS MRS-MOVIE-KEY.
 
+               SELECT MRS-SCH-INFO-FILE
+                   ASSIGN TO UT-SYS-MRS-SCH
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MRS-SCH-MOVIE-ID
+                   ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER
+                       WITH DUPLICATES.
+
+               SELECT MRS-AUDIT-FILE
+                   ASSIGN TO UT-SYS-AUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
        data division.
        FILE SECTION.
          COPY "./CPYBOOKS/MRS-MOVIE.CPY".
+         COPY "./CPYBOOKS/MRS-SCH-INFO.CPY".
          COPY "./CPYBOOKS/MRS-RENTAL.CPY".
+         COPY "./CPYBOOKS/MRS-AUDIT.CPY".
+         COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
 
        working-storage section.
        COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
@@ -28,13 +48,25 @@
          05 UT-SYS-MSTERFILE PIC X(50) VALUE "C:\COBOL\MRS-RENTAL.DAT".
          05 UT-SYS-DETAILFILE PIC X(50)
            VALUE "C:\COBOL\MRS-MOVIE-INDEX.DAT".
+         05 UT-SYS-MRS-SCH PIC X(50)
+           VALUE "C:\COBOL\MRS-SCH-INFO.DAT".
+         05 UT-SYS-AUDIT PIC X(50) VALUE "C:\COBOL\MRS-AUDIT.LOG".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
 
          05 WS-CONFIRM PIC X.
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
        01 WS-SEARCH.
          05 ERRMSG PIC X(30).
          05 WS-QUERY PIC X(20).
          05 WS-RENTAL-FOUND PIC X.
          05 WS-DELETED PIC X.
+         05 WS-HAS-SCHEDULE PIC X.
+         05 WS-OPERATOR-ID PIC X(8).
 
        01 WS-CURRENT-DATE.
          05 WS-YEAR PIC 9(4).
@@ -45,6 +77,8 @@
          05 DNE PIC X(42) VALUE "INVALID ID: DOES NOT EXIST".
          05 SUCCESS-DELETE PIC X(42) VALUE "RENTAL HAS BEEN DELETED!".
          05 RENTAL-NOT-FOUND PIC X(42) VALUE "RENTAL NOT FOUND!".
+         05 HAS-SCHEDULE-MSG PIC X(42)
+           VALUE "MOVIE IS SCHEDULED: CANNOT DELETE RENTAL".
          05 ERR-MSG PIC X(42).
 
 
@@ -75,6 +109,8 @@
          05 LINE 22 COL 9 PIC X(20) VALUE "ENTER ALL THE FIELDS".
          05 LINE 5 COL 20 PIC X(10) VALUE "RENTAL ID:".
          05 COL 32 PIC 9(6) TO MRS-RENT-ID REVERSE-VIDEO.
+         05 LINE 6 COL 16 PIC X(14) VALUE "OPERATOR ID:".
+         05 COL 32 PIC X(8) TO WS-OPERATOR-ID REVERSE-VIDEO.
        01 SCR-DETAIL.
          05 LINE 2 COL 20
          VALUE "MOVIE RENTALS AND SCHEDULING: DELETE MOVIE".            
@@ -127,32 +163,84 @@
        procedure division.
 
        100-MAIN.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            MOVE SPACE TO WS-DELETED
            OPEN I-O MRS-RENTAL-FILE
+           OPEN INPUT MRS-SCH-INFO-FILE
+           OPEN EXTEND MRS-AUDIT-FILE
            DISPLAY CLEAR
 
            PERFORM 200-DELETE-RENTAL THRU 200-EXIT
                UNTIL (WS-DELETED = 'Y' OR F3 OR F4)
            MOVE 'N' TO WS-DELETED
            CLOSE MRS-RENTAL-FILE
+           CLOSE MRS-SCH-INFO-FILE
+           CLOSE MRS-AUDIT-FILE
            GOBACK.
        100-END.
            EXIT.
 
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "MRS-SCH"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCH
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
        200-DELETE-RENTAL.
            DISPLAY SCR-DEL
            ACCEPT SCR-DEL
 
            PERFORM 250-COMPARE-ID THRU 250-EXIT
-           IF WS-RENTAL-FOUND EQUALS "Y"
-               PERFORM 300-DELETE THRU 300-EXIT
-               IF WS-CONFIRM EQUALS "Y"
-                   MOVE "Y" TO WS-DELETED
-               END-IF
-               IF WS-CONFIRM EQUALS "N" 
+           IF WS-RENTAL-FOUND = "Y"
+               PERFORM 260-CHECK-SCHEDULE THRU 260-EXIT
+               IF WS-HAS-SCHEDULE = "Y"
+                   MOVE HAS-SCHEDULE-MSG TO ERR-MSG
+                   DISPLAY ERR-ID
+                   ACCEPT ERR-ID
                    DISPLAY CLEAR
-                   DISPLAY SCR-DEL
+                   DISPLAY CONFIRM-EXIT
+                   ACCEPT CONFIRM-EXIT
+                   IF WS-CONFIRM = "Y"
+                       MOVE "Y" TO WS-DELETED
+                   END-IF
+               ELSE
+                   PERFORM 300-DELETE THRU 300-EXIT
+                   IF WS-CONFIRM = "Y"
+                       MOVE "Y" TO WS-DELETED
+                   END-IF
+                   IF WS-CONFIRM = "N"
+                       DISPLAY CLEAR
+                       DISPLAY SCR-DEL
+                   END-IF
                END-IF
            ELSE
                MOVE RENTAL-NOT-FOUND TO ERR-MSG
@@ -161,7 +249,7 @@
                DISPLAY CLEAR
                DISPLAY CONFIRM-EXIT
                ACCEPT CONFIRM-EXIT
-               IF WS-CONFIRM EQUALS "Y"
+               IF WS-CONFIRM = "Y"
                    MOVE "Y" TO WS-DELETED
                END-IF
            END-IF.
@@ -178,6 +266,21 @@
        250-EXIT.
            EXIT.
 
+      * Blocks the delete when the rental's movie still has a live
+      * schedule entry, since the ticketing feed is built from that
+      * schedule row and would be left pointing at a deleted rental.
+       260-CHECK-SCHEDULE.
+           MOVE "N" TO WS-HAS-SCHEDULE
+           MOVE MRS-MOVIE-ID TO MRS-SCH-MOVIE-ID
+           READ MRS-SCH-INFO-FILE KEY IS MRS-SCH-MOVIE-ID
+               INVALID KEY
+                   MOVE "N" TO WS-HAS-SCHEDULE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-HAS-SCHEDULE
+           END-READ.
+       260-EXIT.
+           EXIT.
+
        300-DELETE.
            DISPLAY CLEAR
            DISPLAY SCR-DETAIL
@@ -186,10 +289,25 @@
            IF WS-CONFIRM = "Y"
                DELETE MRS-RENTAL-FILE
                END-DELETE
+               PERFORM 900-WRITE-AUDIT THRU 900-EXIT
                MOVE SUCCESS-DELETE TO ERR-MSG
                DISPLAY SUCCESS-ID
                DISPLAY CONFIRM-EXIT
                ACCEPT CONFIRM-EXIT
            END-IF.
        300-EXIT.
+           EXIT.
+
+      * Appends one line to the audit trail for this delete so there
+      * is a record of which operator removed the rental.
+       900-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS4200" TO MRS-AUD-PROGRAM
+           MOVE "DELETE" TO MRS-AUD-ACTION
+           MOVE MRS-RENT-ID TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       900-EXIT.
            EXIT.
\ No newline at end of file
