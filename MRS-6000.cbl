@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-6000.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * Nightly batch job that reconciles MRS-SCH-INFO-FILE (what the
+      * schedule says is playing on each screen) against
+      * MRS-TICKET-INFO (the mirror copy the box office sells tickets
+      * against). Only schedule entries dated for the day this job is
+      * run are synced - the schedule is a calendar of many days, but
+      * the ticket file only ever mirrors the one day the box office
+      * is currently selling. Every matching schedule entry gets a
+      * ticket record kept in step on name/rating/show time, and every
+      * ticket record whose screen no longer has a schedule entry for
+      * the day is removed.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRS-SCH-INFO-FILE
+               ASSIGN TO UT-SYS-MRS-SCH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-SCH-MOVIE-ID
+               ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER
+               WITH DUPLICATES.
+
+           SELECT MRS-TICKET-INFO
+               ASSIGN TO UT-SYS-MRS-TIC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-TIC-SCREEN-NUMBER.
+
+      *    Flat, comma-delimited mirror of MRS-TICKET-INFO handed off
+      *    to the external ticketing system, which used to read
+      *    MRS-TICKET-INFO's indexed format directly. This is only a
+      *    read-only feed for that outside system - MRS-3500, our own
+      *    live ticket-selling screen, still opens MRS-TICKET-INFO
+      *    itself I-O, since it has to decrement seats sold in real
+      *    time and a nightly flat file can't be written back to.
+           SELECT MRS-TICKET-EXPORT-FILE
+               ASSIGN TO UT-SYS-TIC-EXPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-SCH-INFO.CPY".
+       COPY "CPYBOOKS/MRS-TICKET-INFO.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       FD  MRS-TICKET-EXPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MRS-TICKET-EXPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WS-FILENAMES.
+           05  UT-SYS-MRS-SCH        PIC X(50)
+                                   VALUE "C:\COBOL\MRS-SCH-INDEX.dat".
+           05  UT-SYS-MRS-TIC        PIC X(50)
+                                   VALUE "C:\COBOL\MRS-TICKET-INFO.DAT".
+           05  UT-SYS-TIC-EXPORT     PIC X(50)
+                               VALUE "C:\COBOL\MRS-BOXOFFICE-FEED.TXT".
+           05  UT-SYS-FILE-CFG       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-CFG-EOF            PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  SCH-EOF               PIC X.
+           05  TIC-EOF               PIC X.
+           05  WS-FOUND-TODAY        PIC X.
+
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT          PIC 9(5) VALUE ZERO.
+           05  WS-SYNC-COUNT         PIC 9(5) VALUE ZERO.
+           05  WS-PURGE-COUNT        PIC 9(5) VALUE ZERO.
+           05  WS-EXPORT-COUNT       PIC 9(5) VALUE ZERO.
+
+       01  WS-DATE-CALC.
+           05  WS-TODAY-NUM          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           COMPUTE WS-TODAY-NUM =
+               (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+
+           PERFORM 200-SYNC-FROM-SCHEDULE THRU 200-EXIT
+           PERFORM 300-PURGE-ORPHAN-TICKETS THRU 300-EXIT
+           PERFORM 400-EXPORT-TICKET-FEED THRU 400-EXIT
+
+           DISPLAY "MRS-6000 RECONCILE: " WS-ADD-COUNT
+               " TICKET RECORD(S) ADDED, " WS-SYNC-COUNT
+               " RESYNCED, " WS-PURGE-COUNT " ORPHAN(S) REMOVED, "
+               WS-EXPORT-COUNT " EXPORTED TO BOX OFFICE FEED."
+
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+      * Walks every schedule entry and makes sure a matching ticket
+      * record exists for that screen, with the same name/rating/show
+      * time. Seats available is left alone since that count is
+      * maintained live by the box office, not by the schedule.
+       200-SYNC-FROM-SCHEDULE.
+           MOVE "N" TO SCH-EOF
+           MOVE LOW-VALUES TO MRS-SCH-MOVIE-ID
+           START MRS-SCH-INFO-FILE KEY IS NOT LESS THAN MRS-SCH-MOVIE-ID
+               INVALID KEY
+                   MOVE "Y" TO SCH-EOF
+           END-START
+
+           PERFORM UNTIL SCH-EOF = "Y"
+               READ MRS-SCH-INFO-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO SCH-EOF
+                   NOT AT END
+                       IF MRS-SCH-MOVIE-ID NOT = SPACES
+                          AND MRS-SCH-DATE = WS-TODAY-NUM
+                           PERFORM 250-SYNC-ONE-TICKET THRU 250-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       250-SYNC-ONE-TICKET.
+           MOVE MRS-SCH-SCREEN-NUMBER TO MRS-TIC-SCREEN-NUMBER
+           READ MRS-TICKET-INFO KEY IS MRS-TIC-SCREEN-NUMBER
+               INVALID KEY
+                   MOVE MRS-SCH-MOVIE-NAME TO MRS-TIC-MOVIE-NAME
+                   MOVE MRS-SCH-SHOW-TIME  TO MRS-TIC-SHOW-TIME
+                   MOVE MRS-SCH-RATING     TO MRS-TIC-RATING
+                   MOVE MRS-SCH-SCREEN-NUMBER TO MRS-TIC-SCREEN-NUMBER
+                   WRITE MRS-TICK-REC
+                   END-WRITE
+                   ADD 1 TO WS-ADD-COUNT
+               NOT INVALID KEY
+                   IF MRS-TIC-MOVIE-NAME NOT = MRS-SCH-MOVIE-NAME
+                      OR MRS-TIC-SHOW-TIME NOT = MRS-SCH-SHOW-TIME
+                      OR MRS-TIC-RATING NOT = MRS-SCH-RATING
+                       MOVE MRS-SCH-MOVIE-NAME TO MRS-TIC-MOVIE-NAME
+                       MOVE MRS-SCH-SHOW-TIME  TO MRS-TIC-SHOW-TIME
+                       MOVE MRS-SCH-RATING     TO MRS-TIC-RATING
+                       REWRITE MRS-TICK-REC
+                       END-REWRITE
+                       ADD 1 TO WS-SYNC-COUNT
+                   END-IF
+           END-READ.
+       250-EXIT.
+           EXIT.
+
+      * Walks every ticket record and removes the ones whose screen
+      * has no schedule entry dated for today. A screen can carry
+      * schedule entries for several different days now that
+      * MRS-SCH-SCREEN-NUMBER allows duplicates, so a single random
+      * read on that key can land on some other day's entry for the
+      * screen - 350-CHECK-SCREEN-TODAY scans every entry for the
+      * screen the same way 200-SYNC-FROM-SCHEDULE scans the whole
+      * file, so the purge decision is based on all of today's
+      * entries for the screen, not just whichever one the index
+      * happened to hand back first.
+       300-PURGE-ORPHAN-TICKETS.
+           MOVE "N" TO TIC-EOF
+           MOVE LOW-VALUES TO MRS-TIC-SCREEN-NUMBER
+           START MRS-TICKET-INFO
+               KEY IS NOT LESS THAN MRS-TIC-SCREEN-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO TIC-EOF
+           END-START
+
+           PERFORM UNTIL TIC-EOF = "Y"
+               READ MRS-TICKET-INFO NEXT RECORD
+                   AT END
+                       MOVE "Y" TO TIC-EOF
+                   NOT AT END
+                       PERFORM 350-CHECK-SCREEN-TODAY THRU 350-EXIT
+                       IF WS-FOUND-TODAY = "N"
+                           DELETE MRS-TICKET-INFO
+                           END-DELETE
+                           ADD 1 TO WS-PURGE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+      * Scans every MRS-SCH-INFO-FILE entry for the ticket's screen
+      * number and sets WS-FOUND-TODAY to "Y" as soon as one of them
+      * is dated for today, "N" if the screen has no entry for today
+      * at all.
+       350-CHECK-SCREEN-TODAY.
+           MOVE "N" TO WS-FOUND-TODAY
+           MOVE "N" TO SCH-EOF
+           MOVE MRS-TIC-SCREEN-NUMBER TO MRS-SCH-SCREEN-NUMBER
+           START MRS-SCH-INFO-FILE
+               KEY IS NOT LESS THAN MRS-SCH-SCREEN-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO SCH-EOF
+           END-START
+
+           PERFORM UNTIL SCH-EOF = "Y"
+               READ MRS-SCH-INFO-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO SCH-EOF
+                   NOT AT END
+                       IF MRS-SCH-SCREEN-NUMBER NOT =
+                          MRS-TIC-SCREEN-NUMBER
+                           MOVE "Y" TO SCH-EOF
+                       ELSE
+                           IF MRS-SCH-DATE = WS-TODAY-NUM
+                               MOVE "Y" TO WS-FOUND-TODAY
+                               MOVE "Y" TO SCH-EOF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+       350-EXIT.
+           EXIT.
+
+      * Dumps the now-reconciled ticket file to a flat, comma-
+      * delimited feed for the box office, one line per screen
+      * currently on the schedule.
+       400-EXPORT-TICKET-FEED.
+           MOVE "N" TO TIC-EOF
+           MOVE LOW-VALUES TO MRS-TIC-SCREEN-NUMBER
+           START MRS-TICKET-INFO
+               KEY IS NOT LESS THAN MRS-TIC-SCREEN-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO TIC-EOF
+           END-START
+
+           PERFORM UNTIL TIC-EOF = "Y"
+               READ MRS-TICKET-INFO NEXT RECORD
+                   AT END
+                       MOVE "Y" TO TIC-EOF
+                   NOT AT END
+                       PERFORM 450-EXPORT-ONE-TICKET THRU 450-EXIT
+               END-READ
+           END-PERFORM.
+       400-EXIT.
+           EXIT.
+
+       450-EXPORT-ONE-TICKET.
+           MOVE SPACES TO MRS-TICKET-EXPORT-LINE
+           STRING
+               MRS-TIC-SCREEN-NUMBER         DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(MRS-TIC-MOVIE-NAME) DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(MRS-TIC-RATING) DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               MRS-TIC-SHOW-TIME             DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               MRS-TIC-SEATS-AVALIBLE        DELIMITED BY SIZE
+               INTO MRS-TICKET-EXPORT-LINE
+           END-STRING
+           WRITE MRS-TICKET-EXPORT-LINE
+           ADD 1 TO WS-EXPORT-COUNT.
+       450-EXIT.
+           EXIT.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN I-O MRS-SCH-INFO-FILE
+                    MRS-TICKET-INFO.
+           OPEN OUTPUT MRS-TICKET-EXPORT-FILE.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MRS-SCH"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCH
+               WHEN "MRS-TIC"
+                   MOVE CFG-PATH TO UT-SYS-MRS-TIC
+               WHEN "TIC-EXPORT"
+                   MOVE CFG-PATH TO UT-SYS-TIC-EXPORT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-SCH-INFO-FILE
+                 MRS-TICKET-INFO
+                 MRS-TICKET-EXPORT-FILE.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-6000.
