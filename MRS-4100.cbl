@@ -14,18 +14,43 @@
                    ORGANIZATION IS INDEXED
                    ACCESS IS DYNAMIC
                    RECORD KEY IS MRS-MOVIE-KEY.
+               SELECT MRS-AUDIT-FILE
+                   ASSIGN TO UT-SYS-AUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+
        data division.
        FILE SECTION.
          COPY "./CPYBOOKS/MRS-MOVIE.CPY".
          COPY "./CPYBOOKS/MRS-RENTAL.CPY".
+         COPY "./CPYBOOKS/MRS-AUDIT.CPY".
+         COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
        working-storage section.
        COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
     
        01 WS-MOVIE-ID PIC 9(4).
+       01 WS-SUBTOTAL-CALC.
+         05 WS-START-NUM       PIC 9(8).
+         05 WS-END-NUM         PIC 9(8).
+         05 WS-EARLIER         PIC 9(8).
+         05 WS-LATER           PIC 9(8).
+         05 WS-DAYDIF          PIC 9(8).
        01 WS-FILENAMES.
          05 UT-SYS-MSTERFILE PIC X(50) VALUE "C:\COBOL\MRS-RENTAL.DAT".
          05 UT-SYS-DETAILFILE PIC X(50)
            VALUE "C:\COBOL\MRS-MOVIE-INDEX.DAT".
+         05 UT-SYS-AUDIT PIC X(50) VALUE "C:\COBOL\MRS-AUDIT.LOG".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
 
        01 WS-SEARCH.
          05 ERRMSG PIC X(30).
@@ -34,6 +59,17 @@
          05 WS-MOVIE-FOUND PIC X.
          05 WS-CONFIRM PIC X.
          05 WS-ADDED PIC X.
+         05 WS-DATES-VALID PIC X.
+         05 WS-DATE-TEST-RESULT PIC S9(4).
+         05 WS-COPY-CONFLICT PIC X.
+         05 EOF-RENTAL-SCAN PIC X.
+         05 WS-OPERATOR-ID PIC X(8).
+       01 WS-NEW-RENTAL.
+         05 WS-NEW-RENT-ID          PIC X(6).
+         05 WS-NEW-MOVIE-ID         PIC 9(4).
+         05 WS-NEW-COPY-ID          PIC 99.
+         05 WS-NEW-START-DATE       PIC X(8).
+         05 WS-NEW-END-DATE         PIC X(8).
        01 WS-CURRENT-DATE.
          05 WS-YEAR PIC 9(4).
          05 WS-MONTH PIC 9(2).
@@ -46,6 +82,16 @@
          05 RENTAL-EXISTS PIC X(40) VALUE "RENTAL ALREADY EXISTS!".
          05 MOVIE-NOT-FOUND PIC X(40)
            VALUE "MOVIE DOES NOT EXITS!".
+         05 BAD-DATE PIC X(40)
+           VALUE "INVALID START OR END DATE (YYYYMMDD)".
+         05 DATE-ORDER PIC X(40)
+           VALUE "END DATE CANNOT BE BEFORE START DATE".
+         05 COPY-CONFLICT PIC X(40)
+           VALUE "THIS COPY IS ALREADY RENTED OUT THEN".
+         05 MOVIE-INACTIVE PIC X(40)
+           VALUE "THIS MOVIE IS NOT ACTIVE FOR RENTAL".
+         05 MOVIE-DISCONTINUED PIC X(40)
+           VALUE "THIS MOVIE HAS BEEN DISCONTINUED".
          05 ERR-MSG PIC X(42).
 
 
@@ -77,6 +123,8 @@
          05 COL 32 PIC X(2) TO MRS-VENDOR-NO REVERSE-VIDEO.
          05 LINE 6 COL 21 PIC X(10) VALUE "MOVIE ID:".
          05 COL 32 PIC X(4) TO MRS-MOVIE-NO REVERSE-VIDEO.
+         05 LINE 7 COL 17 PIC X(14) VALUE "OPERATOR ID:".
+         05 COL 32 PIC X(8) TO WS-OPERATOR-ID REVERSE-VIDEO.
 
        01 SCR-DETAIL.
          05 LINE 2 COL 20
@@ -99,7 +147,7 @@
            10 COL 36 PIC X(8) TO MRS-END-DATE REVERSE-VIDEO.
          05 SCR1-R11.
            10 LINE 11 COL 26 VALUE "SUBTOTAL:".
-           10 COL 36 PIC S9(5)V99 TO MRS-SUBTOTAL REVERSE-VIDEO.
+           10 COL 36 PIC S9(5)V99 FROM MRS-SUBTOTAL.
          05 SCR1-R12.
            10 LINE 12 COL 20 VALUE "JOURNAL NUMBER:".
            10 COL 36 PIC X(10) FROM MRS-JOURNAL-NUMBER.
@@ -140,6 +188,8 @@
          05 SCR1-R13.
            10 LINE 14 COL 23 VALUE "ACTIVE FLAG:".
            10 COL 36 PIC X FROM MRS-ACTIVE-FLAG.
+           10 COL 50 VALUE "DISCONTINUED:".
+           10 COL 64 PIC X FROM MRS-DISCONTINUED-FLAG.
 
 
        01 MSG.
@@ -162,39 +212,80 @@
        procedure division.
 
        100-MAIN.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            MOVE SPACE TO WS-ADDED
            OPEN I-O MRS-RENTAL-FILE
            OPEN I-O MRS-MOVIE-FILE
+           OPEN EXTEND MRS-AUDIT-FILE
            DISPLAY CLEAR
            PERFORM 200-ADD THRU 200-END
                UNTIL (WS-ADDED = 'Y' OR F3 OR F4)
            CLOSE MRS-RENTAL-FILE
            CLOSE MRS-MOVIE-FILE
+           CLOSE MRS-AUDIT-FILE
            GOBACK.
        100-END.
            EXIT.
 
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
        200-ADD.
            DISPLAY CLEAR
            DISPLAY SCR-ADD
            ACCEPT SCR-ADD
            PERFORM 250-COMPARE-MOVIE-ID THRU 250-END
-           IF WS-MOVIE-FOUND EQUALS "Y"
+           IF WS-MOVIE-FOUND = "Y"
                PERFORM 400-VIEW-MOVIE THRU 400-EXIT
-               MOVE MRS-MOVIE-KEY TO MRS-RENT-ID
-               PERFORM 270-COMPARE-RENTAL-ID THRU 270-END
-               IF WS-RENTAL-FOUND EQUALS "N"
-                   PERFORM 300-CREATE THRU 300-EXIT
-                   IF (WS-CONFIRM EQUALS "Y" OR F3 OR F4)
-                       MOVE "Y" TO WS-ADDED
-                   END-IF
-               ELSE
-                   MOVE RENTAL-EXISTS TO ERR-MSG
+               IF MRS-DISCONTINUED-FLAG = "Y"
+                   MOVE MOVIE-DISCONTINUED TO ERR-MSG
                    DISPLAY ERR-ID
                    ACCEPT ERR-ID
                    DISPLAY CLEAR
                    PERFORM 450-CONFIRM-EXIT THRU 450-EXIT
+               ELSE
+                   IF MRS-ACTIVE-FLAG NOT = "Y"
+                       MOVE MOVIE-INACTIVE TO ERR-MSG
+                       DISPLAY ERR-ID
+                       ACCEPT ERR-ID
+                       DISPLAY CLEAR
+                       PERFORM 450-CONFIRM-EXIT THRU 450-EXIT
+                   ELSE
+                       PERFORM 300-CREATE THRU 300-EXIT
+                       IF (WS-CONFIRM = "Y" OR F3 OR F4)
+                           MOVE "Y" TO WS-ADDED
+                       END-IF
+                   END-IF
                END-IF
            ELSE
                MOVE MOVIE-NOT-FOUND TO ERR-MSG
@@ -226,26 +317,149 @@
        270-END.
            EXIT.
 
+      * The rental key (MRS-RENT-ID) is built from the movie ID and the
+      * copy ID once both are keyed in, so two different physical
+      * copies of the same movie get distinct keys instead of
+      * colliding on the movie ID alone.
        300-CREATE.
-           MOVE MRS-MOVIE-KEY TO MRS-RENT-ID
            MOVE ZEROES TO MRS-JOURNAL-NUMBER
            MOVE 'N' TO MRS-RETURN-FLAG
            DISPLAY CLEAR
 
-           DISPLAY SCR-DETAIL
-           ACCEPT SCR-DETAIL
+           MOVE "N" TO WS-DATES-VALID
+           PERFORM UNTIL WS-DATES-VALID = "Y" OR F3 OR F4
+               DISPLAY SCR-DETAIL
+               ACCEPT SCR-DETAIL
+               MOVE MRS-MOVIE-NO TO MRS-MOVIE-ID
+               MOVE MRS-MOVIE-ID TO WS-NEW-MOVIE-ID
+               MOVE MRS-COPY-ID TO WS-NEW-COPY-ID
+               MOVE MRS-START-DATE TO WS-NEW-START-DATE
+               MOVE MRS-END-DATE TO WS-NEW-END-DATE
+               STRING WS-NEW-MOVIE-ID WS-NEW-COPY-ID DELIMITED BY SIZE
+                   INTO WS-NEW-RENT-ID
+               PERFORM 280-VALIDATE-DATES THRU 280-EXIT
+               IF WS-DATES-VALID = "Y"
+                   MOVE WS-NEW-RENT-ID TO MRS-RENT-ID
+      * MRS-RENT-ID is derived from movie-id+copy-id, so the same
+      * physical copy always keys to the same record; whether this
+      * copy can be rented again is decided by 290-CHECK-COPY-AVAIL
+      * (date overlap against an unreturned rental), not by whether
+      * a record already happens to exist under that key. WS-RENTAL-
+      * FOUND is kept so 300-CREATE knows to REWRITE that one record
+      * instead of WRITE-ing a second record with a colliding key.
+                   PERFORM 270-COMPARE-RENTAL-ID THRU 270-END
+                   PERFORM 290-CHECK-COPY-AVAIL THRU 290-EXIT
+                   IF WS-COPY-CONFLICT = "Y"
+                       MOVE "N" TO WS-DATES-VALID
+                       MOVE COPY-CONFLICT TO ERR-MSG
+                   END-IF
+               END-IF
+               IF WS-DATES-VALID = "N"
+                   DISPLAY ERR-ID
+                   ACCEPT ERR-ID
+               END-IF
+           END-PERFORM
 
-           MOVE MRS-MOVIE-NO TO MRS-MOVIE-ID
-           PERFORM 460-CONFIRM-ADD THRU 460-EXIT
-           IF WS-CONFIRM = 'Y'
-               WRITE MRS-RENTAL-REC
-               MOVE SUCCESS-ADDED TO ERR-MSG
-               DISPLAY SUCCESS-ID
+           IF WS-DATES-VALID = "Y"
+               MOVE WS-NEW-RENT-ID TO MRS-RENT-ID
+               MOVE WS-NEW-MOVIE-ID TO MRS-MOVIE-ID
+               MOVE WS-NEW-COPY-ID TO MRS-COPY-ID
+               MOVE WS-NEW-START-DATE TO MRS-START-DATE
+               MOVE WS-NEW-END-DATE TO MRS-END-DATE
+               MOVE ZEROES TO MRS-JOURNAL-NUMBER
+               MOVE 'N' TO MRS-RETURN-FLAG
+               PERFORM 310-COMPUTE-SUB THRU 310-EXIT
+               DISPLAY SCR1-R11 OF SCR-DETAIL
+               PERFORM 460-CONFIRM-ADD THRU 460-EXIT
+               IF WS-CONFIRM = 'Y'
+                   IF WS-RENTAL-FOUND = "Y"
+                       REWRITE MRS-RENTAL-REC
+                   ELSE
+                       WRITE MRS-RENTAL-REC
+                   END-IF
+                   PERFORM 900-WRITE-AUDIT THRU 900-EXIT
+                   MOVE SUCCESS-ADDED TO ERR-MSG
+                   DISPLAY SUCCESS-ID
+               END-IF
            END-IF
            PERFORM 450-CONFIRM-EXIT THRU 450-EXIT.
        300-EXIT.
            EXIT.
 
+      * Scans the rental file for any rental on the same movie/copy
+      * that is still outstanding (not returned) and whose date range
+      * overlaps the one just keyed in. Uses working copies of the
+      * new rental's fields since the scan reads into the same record
+      * area. MRS-RENT-ID is derived from movie-id+copy-id, so this
+      * movie/copy can only ever match one record in the file - there
+      * is no second "other" rental row to tell apart from this one by
+      * ID, so availability is decided purely by return flag and date
+      * overlap, not by comparing record keys.
+       290-CHECK-COPY-AVAIL.
+           MOVE "N" TO WS-COPY-CONFLICT
+           MOVE "N" TO EOF-RENTAL-SCAN
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE "Y" TO EOF-RENTAL-SCAN
+           END-START
+           PERFORM UNTIL EOF-RENTAL-SCAN = "Y"
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF-RENTAL-SCAN
+                   NOT AT END
+                       IF MRS-MOVIE-ID = WS-NEW-MOVIE-ID
+                          AND MRS-COPY-ID = WS-NEW-COPY-ID
+                          AND MRS-RETURN-FLAG NOT = "Y"
+                          AND MRS-START-DATE <= WS-NEW-END-DATE
+                          AND MRS-END-DATE >= WS-NEW-START-DATE
+                           MOVE "Y" TO WS-COPY-CONFLICT
+                           MOVE "Y" TO EOF-RENTAL-SCAN
+                       END-IF
+           END-PERFORM.
+       290-EXIT.
+           EXIT.
+
+      * Rejects a rental whose start/end dates aren't real calendar
+      * dates (YYYYMMDD) or where the end date is before the start
+       280-VALIDATE-DATES.
+           MOVE "Y" TO WS-DATES-VALID
+           MOVE MRS-START-DATE TO WS-START-NUM
+           MOVE MRS-END-DATE TO WS-END-NUM
+           COMPUTE WS-DATE-TEST-RESULT =
+               FUNCTION TEST-DATE-YYYYMMDD (WS-START-NUM)
+           IF WS-DATE-TEST-RESULT NOT = 0
+               MOVE "N" TO WS-DATES-VALID
+               MOVE BAD-DATE TO ERR-MSG
+           END-IF
+           IF WS-DATES-VALID = "Y"
+               COMPUTE WS-DATE-TEST-RESULT =
+                   FUNCTION TEST-DATE-YYYYMMDD (WS-END-NUM)
+               IF WS-DATE-TEST-RESULT NOT = 0
+                   MOVE "N" TO WS-DATES-VALID
+                   MOVE BAD-DATE TO ERR-MSG
+               END-IF
+           END-IF
+           IF WS-DATES-VALID = "Y" AND WS-END-NUM < WS-START-NUM
+               MOVE "N" TO WS-DATES-VALID
+               MOVE DATE-ORDER TO ERR-MSG
+           END-IF.
+       280-EXIT.
+           EXIT.
+
+      * Derives MRS-SUBTOTAL from the number of days rented times the
+      * movie's per-day rental cost instead of letting the clerk key
+      * it in by hand
+       310-COMPUTE-SUB.
+           MOVE MRS-START-DATE TO WS-START-NUM
+           MOVE MRS-END-DATE TO WS-END-NUM
+           COMPUTE WS-EARLIER = FUNCTION INTEGER-OF-DATE (WS-START-NUM)
+           COMPUTE WS-LATER = FUNCTION INTEGER-OF-DATE (WS-END-NUM)
+           COMPUTE WS-DAYDIF = WS-LATER - WS-EARLIER
+           COMPUTE MRS-SUBTOTAL = WS-DAYDIF * MRS-RENTAL-COST.
+       310-EXIT.
+           EXIT.
+
        400-VIEW-MOVIE.
            DISPLAY CLEAR
            DISPLAY SCR-MOVIE
@@ -262,7 +476,7 @@
                DISPLAY CONFIRM-EXIT
                ACCEPT CONFIRM-EXIT
            END-IF
-           IF WS-CONFIRM EQUALS "Y"
+           IF WS-CONFIRM = "Y"
                MOVE 'Y' TO WS-ADDED
            ELSE
                EXIT
@@ -277,7 +491,7 @@
                DISPLAY CONFIRM-ADD
                ACCEPT CONFIRM-ADD
            END-IF
-           IF WS-CONFIRM EQUALS "Y"
+           IF WS-CONFIRM = "Y"
                MOVE 'Y' TO WS-ADDED
 
            ELSE
@@ -285,3 +499,17 @@
            END-IF.
        460-EXIT.
            EXIT.
+
+      * Appends one line to the audit trail for this add so there is
+      * a record of which operator entered the rental.
+       900-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-4100" TO MRS-AUD-PROGRAM
+           MOVE "ADD" TO MRS-AUD-ACTION
+           MOVE MRS-RENT-ID TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       900-EXIT.
+           EXIT.
