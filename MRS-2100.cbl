@@ -16,18 +16,30 @@
                SELECT MRS-VENDOR-FILE
                    ASSIGN TO UT-SYS-DETAILFILE
                    ORGANIZATION IS INDEXED
-                   ACCESS IS DYNAMIC 
+                   ACCESS IS DYNAMIC
                    RECORD KEY IS MRS-VENDOR-ID.
+               SELECT MRS-AUDIT-FILE
+                   ASSIGN TO UT-SYS-AUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
        data division.
        FILE SECTION.
        COPY "./CPYBOOKS/MRS-MOVIE.CPY".
        COPY "./CPYBOOKS/MRS-VENDOR.CPY".
+       COPY "./CPYBOOKS/MRS-AUDIT.CPY".
+       COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
        working-storage section.
        COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
        01  WORKING-VARIABLES.
            05  WV-VENDOR-VALID    PIC X.
            05  WV-VEN-EOF         PIC X.
            05  WV-ENTER           PIC X.
+           05  WV-RATING-VALID    PIC X.
+           05  WV-COST-VALID      PIC X.
+           05  WS-OPERATOR-ID     PIC X(8).
            05  WV-DESCRIPTION.
                10  WV-DES1        PIC X(40).
                10  WV-DES2        PIC X(40).
@@ -40,6 +52,15 @@
            VALUE "C:\COBOL\MRS-MOVIE-INDEX.dat".
          05 UT-SYS-DETAILFILE PIC X(50)
            VALUE "C:\COBOL\VENDOR-INDEXED.DAT".
+         05 UT-SYS-AUDIT PIC X(50)
+           VALUE "C:\COBOL\MRS-AUDIT.LOG".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
 
        01 WORKING-OUTPUT.
           05  WO-MOVIE-KEY.
@@ -49,10 +70,13 @@
           05 WO-PRODUCTION-CO                     PIC X(15).
           05 WO-DIRECTORS                         PIC X(20).
           05 WO-RATING                            PIC X(4).
-          05 WO-GENRE                             PIC X(20).
+          05 WO-GENRE.
+              10 WO-GENRE-1                       PIC X(10).
+              10 WO-GENRE-2                       PIC X(10).
           05 WO-DESCRIPTION                       PIC X(200).
           05 WO-RENTAL-COST                       PIC S9(4)V99.
           05 WO-ACTIVE-FLAG                       PIC X.
+          05 WO-DISCONTINUED-FLAG                  PIC X.
 
        01 WS-SEARCH.
          05 ERRMSG PIC X(30).
@@ -69,8 +93,16 @@
          05 DNE PIC X(42) VALUE "INVALID ID: ALREADY EXISTS".
          05 INACTIVE PIC X(40) VALUE "INVALID ID:".
          05 SUCCESS-ADDED PIC X(40) VALUE "MOVIE HAS BEEN ADDED!".
+         05 BAD-RATING PIC X(42) VALUE
+             "INVALID RATING: USE G/PG/PG13/R/NC17".
+         05 BAD-COST PIC X(42) VALUE
+             "INVALID COST: MUST BE 0.50 TO 99.99".
          05 ERR-MSG PIC X(42).
 
+       01 WS-LIMITS.
+         05 WS-COST-MIN PIC S9(4)V99 VALUE 0.50.
+         05 WS-COST-MAX PIC S9(4)V99 VALUE 99.99.
+
 
        SCREEN SECTION.
        01 CLEAR BLANK SCREEN PROMPT AUTO REQUIRED BACKGROUND-COLOR 0 
@@ -97,6 +129,8 @@
          05 COL 32 PIC X(2) TO MRS-VENDOR-NO REVERSE-VIDEO.
          05 LINE 6 COL 21 PIC X(10) VALUE "MOVIE ID:".
          05 COL 32 PIC X(4) TO MRS-MOVIE-NO REVERSE-VIDEO.
+         05 LINE 7 COL 16 PIC X(14) VALUE "OPERATOR ID:".
+         05 COL 32 PIC X(8) TO WS-OPERATOR-ID REVERSE-VIDEO.
 
        01 SCR-DETAIL.
          05 SCR1-R8.
@@ -113,13 +147,17 @@
            10 COL 32 PIC X(4) TO WO-RATING REVERSE-VIDEO.
          05 SCR1-R12.
            10 LINE 12 COL 24 VALUE "GENRE:".
-           10 COL 32 PIC X(20) TO WO-GENRE REVERSE-VIDEO.
+           10 COL 32 PIC X(10) TO WO-GENRE-1 REVERSE-VIDEO.
+           10 COL 46 VALUE "GENRE 2:".
+           10 COL 55 PIC X(10) TO WO-GENRE-2 REVERSE-VIDEO.
          05 SCR1-R13.
            10 LINE 13 COL 18 VALUE "RENTAL COST:".
            10 COL 32 PIC S9(4)V99 TO WO-RENTAL-COST REVERSE-VIDEO.
          05 SCR1-R14.
            10 LINE 14 COL 18 VALUE "ACTIVE FLAG:".
            10 COL 32 PIC X FROM WO-ACTIVE-FLAG.
+           10 COL 50 VALUE "DISCONTINUED:".
+           10 COL 64 PIC X FROM WO-DISCONTINUED-FLAG.
          05  SCR1-R15.
            10  LINE 15 COL 18 VALUE "DESCRIPTION:".
            10          COL 32 PIC X(40) TO WV-DES1 REVERSE-VIDEO.
@@ -147,6 +185,12 @@
            10  LINE 24 COL 1 BLANK LINE.
            10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
            10          COL 70 PIC X TO WV-ENTER.
+         05  ADD-VENDOR-PROMPT   FOREGROUND-COLOR 4.
+           10  LINE 23 COL 1 BLANK LINE.
+           10          COL 10  VALUE "VENDOR CODE WAS INVALID.".
+           10  LINE 24 COL 1 BLANK LINE.
+           10          COL 10 VALUE "ADD THIS VENDOR NOW? Y/N".
+           10  REVERSE-VIDEO COL 36 PIC X TO WS-CONFIRM.
 
          05 CONFIRM-EXIT.
            10 LINE 23 COL 16 PIC X(17) VALUE "CONFIRM EXIT? Y/N".
@@ -156,8 +200,10 @@
        100-MAIN.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            MOVE SPACE TO WS-ADDED
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
            OPEN I-O MRS-MOVIE-FILE
            OPEN I-O MRS-VENDOR-FILE
+           OPEN EXTEND MRS-AUDIT-FILE
            DISPLAY CLEAR
            ACCEPT CLEAR
            MOVE MRS-VENDOR-NO TO WO-VENDOR-NO
@@ -170,19 +216,54 @@
 
            CLOSE MRS-MOVIE-FILE
            CLOSE MRS-VENDOR-FILE
+           CLOSE MRS-AUDIT-FILE
            goback.
        100-END.
            EXIT.
        
+      *****************************************************************
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
        200-ADD.
            MOVE MRS-VENDOR-NO TO MRS-VENDOR-ID
            PERFORM 250-COMPARE-ID THRU 250-END
-           IF WS-MOVIE-FOUND EQUALS "N"
+           IF WS-MOVIE-FOUND = "N"
                PERFORM 300-CREATE THRU 300-END
-               IF WS-CONFIRM EQUALS "Y"
+               IF WS-CONFIRM = "Y"
                    MOVE "Y" TO WS-ADDED
                END-IF
-               IF WS-CONFIRM EQUALS "N"
+               IF WS-CONFIRM = "N"
                    DISPLAY CLEAR
                    ACCEPT CLEAR
                    MOVE MRS-VENDOR-NO TO WO-VENDOR-NO
@@ -214,13 +295,38 @@
            EXIT.
 
        300-CREATE.
-           PERFORM 400-CHECK-VENDOR THRU 400-EXIT  
+           PERFORM 400-CHECK-VENDOR THRU 400-EXIT
+
+           IF (WV-VENDOR-VALID = "N")
+               DISPLAY ADD-VENDOR-PROMPT
+               ACCEPT ADD-VENDOR-PROMPT
+               IF (WS-CONFIRM = "Y")
+                   CLOSE MRS-VENDOR-FILE
+                   CALL "MRS-2600"
+                   OPEN I-O MRS-VENDOR-FILE
+                   PERFORM 400-CHECK-VENDOR THRU 400-EXIT
+               END-IF
+           END-IF
 
            IF(WV-VENDOR-VALID = "Y")
                MOVE "N" TO MRS-ACTIVE-FLAG
                MOVE "N" TO WO-ACTIVE-FLAG
-               DISPLAY SCR-DETAIL
-               ACCEPT SCR-DETAIL
+               MOVE "N" TO MRS-DISCONTINUED-FLAG
+               MOVE "N" TO WO-DISCONTINUED-FLAG
+               MOVE "N" TO WV-RATING-VALID
+               MOVE "N" TO WV-COST-VALID
+               PERFORM UNTIL (WV-RATING-VALID = "Y" AND
+                              WV-COST-VALID = "Y") OR F3
+                   DISPLAY SCR-DETAIL
+                   ACCEPT SCR-DETAIL
+                   PERFORM 425-VALIDATE-RATING THRU 425-EXIT
+                   PERFORM 430-VALIDATE-COST THRU 430-EXIT
+                   IF (WV-RATING-VALID = "N" OR WV-COST-VALID = "N")
+                           AND NOT F3
+                       DISPLAY ERR-ID
+                       ACCEPT ERR-ID
+                   END-IF
+               END-PERFORM
                IF(F3)
                    MOVE "Y" TO WS-CONFIRM
                ELSE
@@ -236,6 +342,7 @@
                IF (WS-CONFIRM = 'Y' AND NOT F3)
                    MOVE WV-DESCRIPTION TO WO-DESCRIPTION
                    WRITE MRS-MOVIE-REC FROM WORKING-OUTPUT
+                   PERFORM 900-WRITE-AUDIT THRU 900-EXIT
                    MOVE SUCCESS-ADDED TO ERR-MSG
                    DISPLAY SUCCESS-ID
                    DISPLAY CONFIRM-EXIT
@@ -244,6 +351,45 @@
        300-END.
            EXIT.
 
+      * Appends one line to the audit trail for this add so there is
+      * a record of which operator entered the movie.
+       900-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-2100" TO MRS-AUD-PROGRAM
+           MOVE "ADD" TO MRS-AUD-ACTION
+           MOVE MRS-MOVIE-KEY TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       900-EXIT.
+           EXIT.
+
+      * Only the standard MPAA codes are allowed; PG-13 and NC-17 are
+      * entered without the dash since the field is only 4 characters
+       425-VALIDATE-RATING.
+           IF WO-RATING = "G" OR WO-RATING = "PG" OR
+              WO-RATING = "PG13" OR WO-RATING = "R" OR
+              WO-RATING = "NC17"
+               MOVE "Y" TO WV-RATING-VALID
+           ELSE
+               MOVE "N" TO WV-RATING-VALID
+               MOVE BAD-RATING TO ERR-MSG
+           END-IF.
+       425-EXIT.
+           EXIT.
+
+       430-VALIDATE-COST.
+           IF WO-RENTAL-COST >= WS-COST-MIN AND
+              WO-RENTAL-COST <= WS-COST-MAX
+               MOVE "Y" TO WV-COST-VALID
+           ELSE
+               MOVE "N" TO WV-COST-VALID
+               MOVE BAD-COST TO ERR-MSG
+           END-IF.
+       430-EXIT.
+           EXIT.
+
        400-CHECK-VENDOR.
            MOVE MRS-VENDOR-NO TO MRS-VENDOR-ID
            READ MRS-VENDOR-FILE KEY IS MRS-VENDOR-ID
