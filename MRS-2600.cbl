@@ -0,0 +1,283 @@
+       program-id. MRS-2600.
+
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           CURSOR IS CRPT
+          CRT STATUS IS SCR-STAT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT MRS-VENDOR-FILE
+                   ASSIGN TO UT-SYS-DETAILFILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS MRS-VENDOR-ID.
+               SELECT MRS-AUDIT-FILE
+                   ASSIGN TO UT-SYS-AUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT MRS-FILE-CONFIG-FILE
+                   ASSIGN TO UT-SYS-FILE-CFG
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CFG-STATUS.
+       data division.
+       FILE SECTION.
+       COPY "./CPYBOOKS/MRS-VENDOR.CPY".
+       COPY "./CPYBOOKS/MRS-AUDIT.CPY".
+       COPY "./CPYBOOKS/MRS-FILE-CFG.CPY".
+       working-storage section.
+       COPY "./CPYBOOKS/FUNCTION-KEYS.CPY".
+       01  WORKING-VARIABLES.
+           05  WV-ENTER           PIC X.
+           05  WS-OPERATOR-ID     PIC X(8).
+
+       01 WS-FILENAMES.
+         05 UT-SYS-DETAILFILE PIC X(50)
+           VALUE "C:\COBOL\VENDOR-INDEXED.DAT".
+         05 UT-SYS-AUDIT PIC X(50)
+           VALUE "C:\COBOL\MRS-AUDIT.LOG".
+         05 UT-SYS-FILE-CFG PIC X(50)
+           VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01 WS-FILE-CFG-CTL.
+         05 WS-CFG-STATUS PIC XX.
+         05 WS-CFG-EOF PIC X.
+           88 CFG-EOF VALUE 'Y'.
+
+       01 WORKING-OUTPUT.
+          05 WO-VENDOR-ID                          PIC X(2).
+          05 WO-VENDOR-COMPANY                     PIC X(15).
+          05 WO-VENDOR-CONTACT-NAME                PIC X(20).
+          05 WO-VENDOR-PHONE                       PIC X(12).
+          05 WO-VENDOR-EMAIL                       PIC X(30).
+          05 WO-VENDOR-CONTRACT-START              PIC X(8).
+          05 WO-VENDOR-CONTRACT-EXPIRE             PIC X(8).
+          05 WO-VENDOR-REVENUE-SHARE-PCT           PIC 9(2)V99.
+          05 WO-VENDOR-ACTIVE-FLAG                 PIC X.
+
+       01 WS-SEARCH.
+         05 ERRMSG PIC X(30).
+         05 WS-VENDOR-FOUND PIC X.
+         05 WS-CONFIRM PIC X.
+         05 WS-ADDED PIC X.
+       01 WS-CURRENT-DATE.
+         05 WS-YEAR PIC 9(4).
+         05 WS-MONTH PIC 9(2).
+         05 WS-DAY PIC 9(2).
+
+       01 WS-MSG.
+         05 DNE PIC X(42) VALUE "INVALID ID: ALREADY EXISTS".
+         05 SUCCESS-ADDED PIC X(40) VALUE "VENDOR HAS BEEN ADDED!".
+         05 ERR-MSG PIC X(42).
+
+
+       SCREEN SECTION.
+       01 CLEAR BLANK SCREEN PROMPT AUTO REQUIRED BACKGROUND-COLOR 0
+       FOREGROUND-COLOR 7.
+         05 MV-TITLE-LINE.
+           10 LINE 1 COL 1 VALUE "MRS260".
+           10 COL 30 VALUE "MOVIE THEATER SYSTEM".
+           10 COL 70 PIC 99 FROM WS-MONTH.
+           10 COL 72 VALUE "/".
+           10 COL 73 PIC 99 FROM WS-DAY.
+           10 COL 75 VALUE "/".
+           10 COL 76 PIC 9999 FROM WS-YEAR.
+
+         05 VENDORS-TITLE.
+          10 LINE 2 COL 19
+          VALUE "MOVIE RENTALS AND SCHEDULING: VENDORS".
+         05 SCH-FUNCTION.
+           10 LINE 25 COL 1 VALUE "F1 = HELP     F3 = END     ".
+           10 COL 27 VALUE " F4 = RETURN     F12 = CANCEL".
+
+         05 LINE 2 COL 20
+         VALUE "MOVIE RENTALS AND SCHEDULING: ADD VENDOR".
+         05 LINE 22 COL 9 PIC X(20) VALUE "ENTER ALL THE FIELDS".
+         05 LINE 5 COL 20 PIC X(10) VALUE "VENDOR ID:".
+         05 COL 32 PIC X(2) TO MRS-VENDOR-ID REVERSE-VIDEO.
+         05 LINE 6 COL 16 PIC X(14) VALUE "OPERATOR ID:".
+         05 COL 32 PIC X(8) TO WS-OPERATOR-ID REVERSE-VIDEO.
+
+       01 SCR-DETAIL.
+         05 SCR1-R8.
+           10 LINE 8 COL 14 VALUE "COMPANY NAME:".
+           10 COL 32 PIC X(15) TO WO-VENDOR-COMPANY REVERSE-VIDEO.
+         05 SCR1-R9.
+           10 LINE 9 COL 13 VALUE "CONTACT NAME:".
+           10 COL 32 PIC X(20) TO WO-VENDOR-CONTACT-NAME
+              REVERSE-VIDEO.
+         05 SCR1-R10.
+           10 LINE 10 COL 24 VALUE "PHONE:".
+           10 COL 32 PIC X(12) TO WO-VENDOR-PHONE REVERSE-VIDEO.
+         05 SCR1-R11.
+           10 LINE 11 COL 24 VALUE "EMAIL:".
+           10 COL 32 PIC X(30) TO WO-VENDOR-EMAIL REVERSE-VIDEO.
+         05 SCR1-R12.
+           10 LINE 12 COL 12 VALUE "CONTRACT START:".
+           10 COL 32 PIC X(8) TO WO-VENDOR-CONTRACT-START
+              REVERSE-VIDEO.
+         05 SCR1-R13.
+           10 LINE 13 COL 11 VALUE "CONTRACT EXPIRE:".
+           10 COL 32 PIC X(8) TO WO-VENDOR-CONTRACT-EXPIRE
+              REVERSE-VIDEO.
+         05 SCR1-R14.
+           10 LINE 14 COL 6 VALUE "REVENUE SHARE PCT:".
+           10 COL 32 PIC 9(2)V99 TO WO-VENDOR-REVENUE-SHARE-PCT
+              REVERSE-VIDEO.
+         05 SCR1-R15.
+           10 LINE 15 COL 18 VALUE "ACTIVE FLAG:".
+           10 COL 32 PIC X FROM WO-VENDOR-ACTIVE-FLAG.
+
+
+       01 MSG.
+         05 ERR-ID FOREGROUND-COLOR 4.
+           10 LINE 22 COL 9 PIC X(20) VALUE "ERROR MESSAGE:".
+           10 LINE 23 COL 16 PIC X(42) FROM ERR-MSG.
+           10 COL 60 PIC X TO WS-CONFIRM.
+         05 SUCCESS-ID FOREGROUND-COLOR 2.
+           10 LINE 22 COL 9 PIC X(42) FROM ERR-MSG.
+           10 COL 60 PIC X TO WS-CONFIRM.
+
+         05 CONFIRM-ADD.
+           10 LINE 23 COL 16 PIC X(17) VALUE "CONFIRM ADD? Y/N".
+           10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
+
+         05 CONFIRM-EXIT.
+           10 LINE 23 COL 16 PIC X(17) VALUE "CONFIRM EXIT? Y/N".
+           10 REVERSE-VIDEO COL 38 PIC X TO WS-CONFIRM.
+       procedure division.
+
+       100-MAIN.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-END
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE SPACE TO WS-ADDED
+           OPEN I-O MRS-VENDOR-FILE
+           OPEN EXTEND MRS-AUDIT-FILE
+           DISPLAY CLEAR
+           ACCEPT CLEAR
+           MOVE MRS-VENDOR-ID TO WO-VENDOR-ID
+           PERFORM 200-ADD THRU 200-END
+               UNTIL (WS-ADDED = 'Y' OR F3 OR F4)
+
+           MOVE 'N' TO WS-CONFIRM
+           MOVE 'N' TO WS-ADDED
+
+           CLOSE MRS-VENDOR-FILE
+           CLOSE MRS-AUDIT-FILE
+           goback.
+       100-END.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-END
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-END.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-END.
+           EXIT.
+
+       200-ADD.
+           PERFORM 250-COMPARE-ID THRU 250-END
+           IF WS-VENDOR-FOUND = "N"
+               PERFORM 300-CREATE THRU 300-END
+               IF WS-CONFIRM = "Y"
+                   MOVE "Y" TO WS-ADDED
+               END-IF
+               IF WS-CONFIRM = "N"
+                   DISPLAY CLEAR
+                   ACCEPT CLEAR
+                   MOVE MRS-VENDOR-ID TO WO-VENDOR-ID
+               END-IF
+           ELSE
+               MOVE DNE TO ERR-MSG
+               DISPLAY ERR-ID
+               ACCEPT ERR-ID
+
+               DISPLAY CLEAR
+               ACCEPT CLEAR
+               MOVE MRS-VENDOR-ID TO WO-VENDOR-ID
+           END-IF.
+
+       200-END.
+           EXIT.
+
+       250-COMPARE-ID.
+           READ MRS-VENDOR-FILE KEY IS MRS-VENDOR-ID
+               INVALID KEY
+                   MOVE "N" TO WS-VENDOR-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-VENDOR-FOUND
+           END-READ.
+       250-END.
+           EXIT.
+
+       300-CREATE.
+           MOVE "N" TO MRS-VENDOR-ACTIVE-FLAG
+           MOVE "N" TO WO-VENDOR-ACTIVE-FLAG
+           DISPLAY SCR-DETAIL
+           ACCEPT SCR-DETAIL
+           IF(F3)
+               MOVE "Y" TO WS-CONFIRM
+           ELSE
+               DISPLAY CONFIRM-ADD
+               ACCEPT CONFIRM-ADD
+           END-IF
+           IF (WS-CONFIRM = 'Y' AND NOT F3)
+               MOVE WO-VENDOR-ID TO MRS-VENDOR-ID
+               MOVE WO-VENDOR-COMPANY TO MRS-VENDOR-COMPANY
+               MOVE WO-VENDOR-CONTACT-NAME TO MRS-VENDOR-CONTACT-NAME
+               MOVE WO-VENDOR-PHONE TO MRS-VENDOR-PHONE
+               MOVE WO-VENDOR-EMAIL TO MRS-VENDOR-EMAIL
+               MOVE WO-VENDOR-CONTRACT-START
+                   TO MRS-VENDOR-CONTRACT-START
+               MOVE WO-VENDOR-CONTRACT-EXPIRE
+                   TO MRS-VENDOR-CONTRACT-EXPIRE
+               MOVE WO-VENDOR-REVENUE-SHARE-PCT
+                   TO MRS-VENDOR-REVENUE-SHARE-PCT
+               WRITE MRS-VENDOR-REC
+               PERFORM 900-WRITE-AUDIT THRU 900-EXIT
+               MOVE SUCCESS-ADDED TO ERR-MSG
+               DISPLAY SUCCESS-ID
+               DISPLAY CONFIRM-EXIT
+               ACCEPT CONFIRM-EXIT
+           END-IF.
+       300-END.
+           EXIT.
+
+      * Appends one line to the audit trail for this add so there is
+      * a record of which operator entered the vendor.
+       900-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-2600" TO MRS-AUD-PROGRAM
+           MOVE "ADD" TO MRS-AUD-ACTION
+           MOVE MRS-VENDOR-ID TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       900-EXIT.
+           EXIT.
+
+       end program MRS-2600.
