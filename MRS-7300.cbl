@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-7300.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * Batch report that ranks vendor activity: for every vendor on
+      * file, how many movies they have on the catalog, how many
+      * rentals those movies have ever generated, and the total rental
+      * revenue those movies have brought in. Run this whenever
+      * purchasing needs to see which vendors are actually earning
+      * their shelf space.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRS-VENDOR-FILE
+               ASSIGN TO UT-SYS-DETAILFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-VENDOR-ID.
+
+           SELECT MRS-MOVIE-FILE
+               ASSIGN TO UT-SYS-MSTERFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-MOVIE-KEY.
+
+           SELECT MRS-RENTAL-FILE
+               ASSIGN TO UT-SYS-MRS-RENT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-RENT-ID.
+
+           SELECT MRS-VENDOR-REPORT
+               ASSIGN TO UT-SYS-VENDOR-RPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-VENDOR.CPY".
+       COPY "CPYBOOKS/MRS-MOVIE.CPY".
+       COPY "CPYBOOKS/MRS-RENTAL.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       FD  MRS-VENDOR-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MRS-VENDOR-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WS-FILENAMES.
+           05  UT-SYS-DETAILFILE     PIC X(50)
+                                   VALUE "C:\COBOL\VENDOR-INDEXED.DAT".
+           05  UT-SYS-MSTERFILE      PIC X(50)
+                                   VALUE "C:\COBOL\MRS-MOVIE-INDEX.DAT".
+           05  UT-SYS-MRS-RENT       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-RENTAL.DAT".
+           05  UT-SYS-VENDOR-RPT     PIC X(50)
+                               VALUE "C:\COBOL\MRS-VENDOR-ACTIVITY.RPT".
+           05  UT-SYS-FILE-CFG       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-CFG-EOF            PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  VENDOR-EOF            PIC X.
+           05  MOVIE-EOF             PIC X.
+           05  MOVIE-DONE-FOR-VENDOR PIC X.
+           05  RENTAL-EOF            PIC X.
+
+       01  WS-COUNTERS.
+           05  WS-VENDOR-COUNT       PIC 9(5) VALUE ZERO.
+
+       01  WS-VENDOR-TOTALS.
+           05  WS-MOVIE-CNT          PIC 9(5).
+           05  WS-RENTAL-CNT         PIC 9(5).
+           05  WS-REVENUE-TOT        PIC S9(7)V99.
+
+       01  WS-MOVIE-NUM              PIC 9(4).
+
+       01  WS-REPORT-HEADER1.
+           05                PIC X(20) VALUE "MRS VENDOR ACTIVITY".
+           05                PIC X(10) VALUE SPACES.
+           05                PIC X(5)  VALUE "DATE:".
+           05  RH-MONTH              PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-DAY                PIC Z9.
+           05                PIC X      VALUE "/".
+           05  RH-YEAR                PIC 9999.
+           05                PIC X(30) VALUE SPACES.
+
+       01  WS-REPORT-HEADER2.
+           05  PIC X(6)  VALUE "VEN-ID".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(15) VALUE "COMPANY".
+           05  PIC X(1)  VALUE SPACES.
+           05  PIC X(7)  VALUE "MOVIES".
+           05  PIC X(8)  VALUE "RENTALS".
+           05  PIC X(14) VALUE "REVENUE".
+           05  PIC X(6)  VALUE "ACTIVE".
+
+       01  WS-DETAIL-LINE.
+           05  DL-VENDOR-ID          PIC X(6).
+           05                PIC X      VALUE SPACES.
+           05  DL-COMPANY            PIC X(15).
+           05                PIC X      VALUE SPACES.
+           05  DL-MOVIE-CNT          PIC ZZZZ9.
+           05                PIC X(2)   VALUE SPACES.
+           05  DL-RENTAL-CNT         PIC ZZZZ9.
+           05                PIC X(1)   VALUE SPACES.
+           05  DL-REVENUE            PIC ---,---,--9.99.
+           05                PIC X(1)   VALUE SPACES.
+           05  DL-ACTIVE             PIC X(6).
+
+       01  WS-FOOTER-LINE.
+           05                PIC X(20) VALUE "TOTAL VENDORS:".
+           05  FL-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 900-OPEN-FILES THRU 900-EXIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           PERFORM 200-PRINT-HEADERS THRU 200-EXIT
+           PERFORM 300-PRINT-VENDORS THRU 300-EXIT
+           PERFORM 400-PRINT-FOOTER THRU 400-EXIT
+           PERFORM 910-CLOSE-FILES THRU 910-EXIT
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-HEADERS.
+           MOVE WS-MONTH TO RH-MONTH
+           MOVE WS-DAY TO RH-DAY
+           MOVE WS-YEAR TO RH-YEAR
+           WRITE MRS-VENDOR-LINE FROM WS-REPORT-HEADER1
+           WRITE MRS-VENDOR-LINE FROM WS-REPORT-HEADER2.
+       200-EXIT.
+           EXIT.
+
+       300-PRINT-VENDORS.
+           MOVE "N" TO VENDOR-EOF
+           MOVE LOW-VALUES TO MRS-VENDOR-ID
+           START MRS-VENDOR-FILE KEY IS NOT LESS THAN MRS-VENDOR-ID
+               INVALID KEY
+                   MOVE "Y" TO VENDOR-EOF
+           END-START
+
+           PERFORM UNTIL VENDOR-EOF = "Y"
+               READ MRS-VENDOR-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO VENDOR-EOF
+                   NOT AT END
+                       PERFORM 350-PRINT-ONE-VENDOR THRU 350-EXIT
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       350-PRINT-ONE-VENDOR.
+           MOVE ZERO TO WS-MOVIE-CNT
+           MOVE ZERO TO WS-RENTAL-CNT
+           MOVE ZERO TO WS-REVENUE-TOT
+           PERFORM 360-TALLY-VENDOR-MOVIES THRU 360-EXIT
+           MOVE MRS-VENDOR-ID TO DL-VENDOR-ID
+           MOVE MRS-VENDOR-COMPANY TO DL-COMPANY
+           MOVE WS-MOVIE-CNT TO DL-MOVIE-CNT
+           MOVE WS-RENTAL-CNT TO DL-RENTAL-CNT
+           MOVE WS-REVENUE-TOT TO DL-REVENUE
+           IF MRS-VENDOR-ACTIVE-FLAG = "Y"
+               MOVE "ACTIVE" TO DL-ACTIVE
+           ELSE
+               MOVE "NOT-AC" TO DL-ACTIVE
+           END-IF
+           WRITE MRS-VENDOR-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-VENDOR-COUNT.
+       350-EXIT.
+           EXIT.
+
+      * Walks every movie this vendor has on file and folds its
+      * rental activity into the vendor's running totals. MRS-VENDOR-ID
+      * lives in a different record area than MRS-MOVIE-REC, so it
+      * keeps its value across the whole movie/rental scan below.
+       360-TALLY-VENDOR-MOVIES.
+           MOVE "N" TO MOVIE-EOF
+           MOVE "N" TO MOVIE-DONE-FOR-VENDOR
+           MOVE MRS-VENDOR-ID TO MRS-VENDOR-NO
+           MOVE LOW-VALUES TO MRS-MOVIE-NO
+           START MRS-MOVIE-FILE KEY IS NOT LESS THAN MRS-MOVIE-KEY
+               INVALID KEY
+                   MOVE "Y" TO MOVIE-EOF
+           END-START
+
+           PERFORM UNTIL MOVIE-EOF = "Y" OR MOVIE-DONE-FOR-VENDOR = "Y"
+               READ MRS-MOVIE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO MOVIE-EOF
+                   NOT AT END
+                       IF MRS-VENDOR-NO NOT = MRS-VENDOR-ID
+                           MOVE "Y" TO MOVIE-DONE-FOR-VENDOR
+                       ELSE
+                           ADD 1 TO WS-MOVIE-CNT
+                           PERFORM 370-TALLY-MOVIE-RENTALS
+                               THRU 370-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       360-EXIT.
+           EXIT.
+
+      * Scans every rental on file for ones against this one movie and
+      * folds them into the vendor's running rental count and revenue
+      * total.
+       370-TALLY-MOVIE-RENTALS.
+           MOVE MRS-MOVIE-NO TO WS-MOVIE-NUM
+           MOVE "N" TO RENTAL-EOF
+           MOVE LOW-VALUES TO MRS-RENT-ID
+           START MRS-RENTAL-FILE KEY IS NOT LESS THAN MRS-RENT-ID
+               INVALID KEY
+                   MOVE "Y" TO RENTAL-EOF
+           END-START
+
+           PERFORM UNTIL RENTAL-EOF = "Y"
+               READ MRS-RENTAL-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO RENTAL-EOF
+                   NOT AT END
+                       IF MRS-MOVIE-ID = WS-MOVIE-NUM
+                           ADD 1 TO WS-RENTAL-CNT
+                           ADD MRS-SUBTOTAL TO WS-REVENUE-TOT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       370-EXIT.
+           EXIT.
+
+       400-PRINT-FOOTER.
+           MOVE WS-VENDOR-COUNT TO FL-COUNT
+           WRITE MRS-VENDOR-LINE FROM WS-FOOTER-LINE.
+       400-EXIT.
+           EXIT.
+
+      * Opens the files
+       900-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN INPUT MRS-VENDOR-FILE.
+           OPEN INPUT MRS-MOVIE-FILE.
+           OPEN INPUT MRS-RENTAL-FILE.
+           OPEN OUTPUT MRS-VENDOR-REPORT.
+       900-EXIT.
+           EXIT.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "DETAILFILE"
+                   MOVE CFG-PATH TO UT-SYS-DETAILFILE
+               WHEN "MSTERFILE"
+                   MOVE CFG-PATH TO UT-SYS-MSTERFILE
+               WHEN "MRS-RENT"
+                   MOVE CFG-PATH TO UT-SYS-MRS-RENT
+               WHEN "VENDOR-RPT"
+                   MOVE CFG-PATH TO UT-SYS-VENDOR-RPT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+      * Closes the files
+       910-CLOSE-FILES.
+           CLOSE MRS-VENDOR-FILE
+                 MRS-MOVIE-FILE
+                 MRS-RENTAL-FILE
+                 MRS-VENDOR-REPORT.
+       910-EXIT.
+           EXIT.
+
+       end program MRS-7300.
