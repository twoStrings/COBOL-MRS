@@ -1,397 +1,748 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MRS-3300.
-       AUTHOR.  JOHN BELLEK.
-      *****************************************************************
-      * This subprogram will have the user enter a movie id and then 
-      * search the file to see if that movie is there.
-      * If it is, it will then ask the user if they wish to delete the 
-      * file.
-      *  
-      * 
-      *****************************************************************
-
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES.
-          CURSOR IS CRPT
-          CRT STATUS IS SCR-STAT.
-
-       FILE-CONTROL.
-           SELECT MRS-SCH-INFO-FILE
-               ASSIGN TO UT-SYS-MRS-SCH
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS MRS-SCH-MOVIE-ID
-               ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "CPYBOOKS/MRS-SCH-INFO.CPY".
-
-       WORKING-STORAGE SECTION.
-       COPY "CPYBOOKS/FUNCTION-KEYS.CPY".
-       COPY "CPYBOOKS/DATETIME.CPY".
-
-       01  WORKING-VARIABLES.
-           05  WV-SCR-NUM            PIC 9.
-           05  WV-SHOW-TIMES.
-               10  WV-SHOW-1         PIC 9(4).
-               10  WV-SHOW-2         PIC 9(4).
-               10  WV-SHOW-3         PIC 9(4).
-               10  WV-SHOW-4         PIC 9(4).
-               10  WV-SHOW-5         PIC 9(4).
-           05  WV-DESCRIPTION.
-               10  WV-DES-1          PIC X(40).
-               10  WV-DES-2          PIC X(40).
-               10  WV-DES-3          PIC X(40).
-               10  WV-DES-4          PIC X(40).
-               10  WV-DES-5          PIC X(40).
-           05  WV-CONFIRM            PIC X.
-           05  SCH-EOF               PIC X.
-           05  WV-ENTER              PIC X.
-           05  WV-AGAIN              PIC X.
-           05  WV-HOLDING-TIME       PIC 9999.
-           05  WV-HOLDING-SCREEN     PIC 9.
-           05  WV-FUNC-PRESS         PIC X.
-
-       01  WORKING-CHANGE.
-           05  WC-MOVIE-ID           PIC XXXX.
-           05  WC-MOVIE-NAME         PIC X(20).
-           05  WC-MOVIE-VENDOR       PIC X(15).
-           05  WC-SHOW-TIMES.
-               10  WC-SHOW-1         PIC 9(4).
-               10  WC-SHOW-2         PIC 9(4).
-               10  WC-SHOW-3         PIC 9(4).
-               10  WC-SHOW-4         PIC 9(4).
-               10  WC-SHOW-5         PIC 9(4).
-           05  WC-SEATS              PIC 99.
-           05  WC-RATING             PIC XXXX.
-           05  WC-DESC               PIC X(200).
-           05  WC-NEW-SCREEN         PIC 99.
-
-       01  WORKING-INPUT.
-           05 WI-MOVIE-ID            PIC X(4).
-           05 WI-MOVIE-NAME          PIC X(20).
-		   05 WI-MOVIE-VENDOR        PIC X(15).
-           05 WI-SHOW-TIME           PIC X(20).
-           05 WI-SEATS               PIC 99.
-           05 WI-RATING              PIC X(4).
-		   05 WI-DESCRIPTION         PIC X(200).
-           05 WI-SCREEN-NUMBER       PIC 9.
-
-       01  WORKING-SCREEN-CHECK.
-           05 WSC-MOVIE-ID            PIC X(4).
-           05 WSC-MOVIE-NAME          PIC X(20).
-		   05 WSC-MOVIE-VENDOR        PIC X(15).
-           05 WSC-SHOW-TIME           PIC X(20).
-           05 WSC-SEATS               PIC 99.
-           05 WSC-RATING              PIC X(4).
-		   05 WSC-DESCRIPTION         PIC X(200).
-           05 WSC-SCREEN-NUMBER       PIC 9.
-
-      * File path(s)
-           05  UT-SYS-MRS-SCH         PIC X(50)
-                                   VALUE "C:\COBOL\MRS-SCH-INDEX.dat".
-
-
-       SCREEN SECTION.
-       01  MOVIE-SCHEDULE-UP                BLANK SCREEN
-                                            PROMPT
-                                            AUTO
-                                            REQUIRED
-                                            BACKGROUND-COLOR 0
-                                            FOREGROUND-COLOR 7.
-           05  MV-TITLE-LINE.
-               10  LINE 1 COL 1            VALUE "MRS330".
-               10         COL 30           VALUE "MOVIE THEATER SYSTEM".
-               10         COL 70           PIC Z9 FROM WS-MONTH.
-               10         COL 72           VALUE "/".
-               10         COL 73           PIC Z9 FROM WS-DAY.
-               10         COL 75           VALUE "/".
-               10         COL 76           PIC 9999 FROM WS-YEAR.
-
-           05  SCHEDULE-ADD-TITLE.
-               10  LINE 2 COL 17
-                   VALUE "MOVIE RENTALS AND SCHEDULING: ".
-               10         COL 47 VALUE "MOVIE SCHEDULE UPDATE".
-   
-           05  CHECK-ID.
-               10  LINE 6 COL 17 VALUE "SCREEN NUMBER:".
-               10  LINE 6 COL 32 PIC 9 TO WV-SCR-NUM REVERSE-VIDEO.
-
-           05 SCH-FUNCTION.
-             10  LINE 25   COL 1  VALUE "F1 = HELP     F3 = END     ".
-             10            COL 27 VALUE " F4 = RETURN     F12 = CLEAR".
-
-       01  SCHEDULE-UPDATE.
-           05  UPDATE-SCHEDULE.
-               10  LINE 6 COL 21 VALUE "MOVIE ID:".
-               10  LINE 7 COL 20  VALUE "MOVIE NAME:".
-               10  LINE 8 COL 19  VALUE "VENDOR NAME:".
-               10  LINE 9 COL 17  VALUE "SCREEN NUMBER:".
-               10  LINE 10 COL 20 VALUE "SHOW TIMES:".
-               10  LINE 11 COL 19 VALUE "SEAT NUMBER:".
-               10  LINE 12 COL 24 VALUE "RATING:".
-               10  LINE 13 COL 19 VALUE "DESCRIPTION:".
-
-           05  UPDATE-GET-DATA.
-               10  LINE 6 COL 32 PIC 9999 FROM WI-MOVIE-ID.
-               10  LINE 7 COL 32  PIC X(15) FROM WI-MOVIE-NAME.
-               10  LINE 8 COL 32  PIC 9  FROM WI-MOVIE-VENDOR.
-               10  LINE 9 COL 32  PIC 9
-                                   USING WI-SCREEN-NUMBER REVERSE-VIDEO.
-               10  LINE 10 COL 32  PIC 9999
-                                    USING WV-SHOW-1 REVERSE-VIDEO. 
-               10  LINE 11 COL 32  PIC 99 FROM WI-SEATS.
-               10  LINE 12 COL 32 PIC X(4) FROM WI-RATING.
-               10  LINE 13 COL 32 PIC X(40) FROM WV-DES-1.
-               10  LINE 14 COL 32 PIC X(40) FROM WV-DES-2.
-               10  LINE 15 COL 32 PIC X(40) FROM WV-DES-3.
-               10  LINE 16 COL 32 PIC X(40) FROM WV-DES-4.
-               10  LINE 17 COL 32 PIC X(40) FROM WV-DES-5.
-
-           05  SCH-UPDATE-CONFIRM.
-               10  LINE 23 COL 1 BLANK LINE.
-               10          COL 15 VALUE "CONFIRM UPDATE:  Y/N".
-               10          COL 39 PIC X TO WV-CONFIRM REVERSE-VIDEO.
-           05  SCH-UPDATE-HELPFUL-TIP.
-               10  LINE 24 COL 1 BLANK LINE.
-               10          COL 10
-                    VALUE "HIT TAB TO MOVE TO THE NEXT FIELD"
-                    FOREGROUND-COLOR 3.
-
-       01  MESSAGE-BOX.
-           05  UPDATE-SUCCESS           FOREGROUND-COLOR 2.
-               10  LINE 23 COL 1 BLANK LINE.
-               10  LINE 24 COL 1 BLANK LINE.
-               10          COL 10 VALUE "UPDATE SUCCESSFUL!".
-               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
-               10          COL 70 PIC X TO WV-ENTER.
-
-           05  UPDATE-FAILED            FOREGROUND-COLOR 4.
-               10  LINE 23 COL 1 BLANK LINE.
-               10  LINE 24 COL 1 BLANK LINE.
-               10          COL 10 VALUE "DATA WAS NOT UPDATED".
-               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
-               10          COL 70 PIC X TO WV-ENTER.
-
-           05  MOVIE-UPDATE-AGAIN       FOREGROUND-COLOR 7.
-               10  LINE 23 COL 1 BLANK LINE.
-               10          COL 10 VALUE "WOULD YOU LIKE TO UPDATE".
-               10          COL 35 VALUE "ANOTHER RECORD:  Y/N".
-               10          COL 60 PIC X TO WV-AGAIN REVERSE-VIDEO.
-               10  LINE 24 COL 1 BLANK LINE.
-
-           05  MOVIE-NOT-FOUND          FOREGROUND-COLOR 4.
-               10  LINE 23 COL 1 BLANK LINE.
-               10          COL 10 VALUE "MOVIE WAS NOT FOUND IN THE ".
-               10          COL 37 VALUE "SCHEDULE".
-               10  LINE 24 COL 1 BLANK LINE.
-               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
-               10          COL 70 PIC X TO WV-ENTER.
-
-           05  UPDATE-HELP             FOREGROUND-COLOR 3.
-               10  LINE 23 COL 1 BLANK LINE.
-               10          COL 10 VALUE "ENTER A SCREEN NUMBER 1-6".
-               10  LINE 24 COL 1 BLANK LINE.
-               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
-               10          COL 70 PIC X TO WV-ENTER.
-
-           05  UPDATE-DATA-HELP             FOREGROUND-COLOR 3.
-               10  LINE 23 COL 1 BLANK LINE.
-               10          COL 10 VALUE "YOU CAN CHANGE THE SCREEN AND".
-               10          COL 39 VALUE " TIME.".
-               10  LINE 24 COL 1 BLANK LINE.
-               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
-               10          COL 70 PIC X TO WV-ENTER.
-
-           05  SAME-SCREEN                  FOREGROUND-COLOR 4.
-               10  LINE 23 COL 1 BLANK LINE.
-               10          COL 10 VALUE "A MOVIE IS ALREADY SCHEDULED".
-               10          COL 38 VALUE " FOR THIS SCREEN.".
-               10  LINE 24 COL 1 BLANK LINE.
-               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
-               10          COL 70 PIC X TO WV-ENTER.
-
-
-       procedure division.
-
-           OPEN I-O MRS-SCH-INFO-FILE.
-           COPY "CPYBOOKS/ENABLE-KEYS.CPY".
-
-           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
-           MOVE SPACES TO WV-AGAIN
-           PERFORM 200-LOOP-UPDATE THRU 200-EXIT
-           UNTIL (WV-AGAIN = "N" OR F3 OR F4)
-           
-
-           CLOSE MRS-SCH-INFO-FILE.
-           goback.
-
-       200-LOOP-UPDATE.
-           MOVE "N" TO WV-FUNC-PRESS
-
-           DISPLAY MOVIE-SCHEDULE-UP
-           ACCEPT MOVIE-SCHEDULE-UP
-
-           IF (F3 OR F4)
-               MOVE "N" TO WV-AGAIN
-           ELSE IF (F1)
-                    DISPLAY UPDATE-HELP
-                    ACCEPT UPDATE-HELP
-           else
-               PERFORM 300-READ-FILE THRU 300-EXIT
-               if(WV-FUNC-PRESS = "N")
-                   DISPLAY MOVIE-UPDATE-AGAIN
-                   ACCEPT MOVIE-UPDATE-AGAIN
-
-                   if(WV-AGAIN = "Y")
-                       CLOSE MRS-SCH-INFO-FILE
-                       OPEN I-O MRS-SCH-INFO-FILE
-                       MOVE "N" TO SCH-EOF
-                   end-if
-               end-if
-           END-IF.
-       200-EXIT.
-           exit.
-
-       300-READ-FILE.
-           PERFORM UNTIL (SCH-EOF = "Y")
-               MOVE WV-SCR-NUM TO MRS-SCH-SCREEN-NUMBER
-               READ MRS-SCH-INFO-FILE KEY IS MRS-SCH-SCREEN-NUMBER
-               INVALID KEY
-                   DISPLAY MOVIE-NOT-FOUND
-                   ACCEPT MOVIE-NOT-FOUND
-
-                   MOVE "Y" TO SCH-EOF
-               NOT INVALID KEY
-                   PERFORM 400-UPDATE THRU 400-EXIT
-               end-read
-           END-PERFORM.
-       300-EXIT.
-           exit.
-
-       
-       400-UPDATE.
-           MOVE MRS-SCH-INFO-REC TO WORKING-INPUT
-           MOVE WI-DESCRIPTION TO WV-DESCRIPTION
-           MOVE WI-SHOW-TIME TO WV-SHOW-TIMES
-           MOVE WV-SHOW-1 TO WV-HOLDING-TIME
-           MOVE WI-SCREEN-NUMBER TO WV-HOLDING-SCREEN
-
-           PERFORM 450-ACCEPT-UPDATE THRU 450-EXIT
-           UNTIL (WV-CONFIRM = "Y" OR
-                  WV-CONFIRM = "N")
-
-           if(WV-CONFIRM = "Y")
-               PERFORM 500-NEW-INFO THRU 500-EXIT
-
-               PERFORM 600-REWRITE-FILE THRU 600-EXIT
-
-               DISPLAY UPDATE-SUCCESS
-               ACCEPT UPDATE-SUCCESS
-           ELSE
-               if(WV-CONFIRM = "N" AND WV-FUNC-PRESS = "N")
-                   DISPLAY UPDATE-FAILED
-                   ACCEPT UPDATE-FAILED
-               end-IF
-           end-if.
-       400-EXIT.
-           EXIT.
-
-       450-ACCEPT-UPDATE.
-           DISPLAY SCHEDULE-UPDATE
-           ACCEPT SCHEDULE-UPDATE
-
-           IF (F1)
-               DISPLAY UPDATE-DATA-HELP
-               ACCEPT UPDATE-DATA-HELP
-
-               DISPLAY SCH-UPDATE-HELPFUL-TIP
-           END-IF
-
-           IF (F4 OR F3)
-               MOVE "N" TO WV-CONFIRM
-               MOVE "Y" TO WV-FUNC-PRESS
-               MOVE "N" TO WV-AGAIN
-           END-IF
-
-           if(F12)
-               MOVE WV-SCR-NUM TO MRS-SCH-SCREEN-NUMBER
-               READ MRS-SCH-INFO-FILE KEY IS MRS-SCH-SCREEN-NUMBER
-               INVALID KEY 
-
-               NOT INVALID KEY
-                   MOVE MRS-SCH-INFO-REC TO WORKING-INPUT
-               END-READ
-           end-if
-
-           PERFORM 475-SCREEN-CHECK THRU 475-EXIT.
-       450-EXIT.
-           exit.
-
-       475-SCREEN-CHECK.
-           MOVE "N" TO SCH-EOF
-           CLOSE MRS-SCH-INFO-FILE
-           OPEN I-O MRS-SCH-INFO-FILE
-           PERFORM UNTIL SCH-EOF = "Y"
-           READ MRS-SCH-INFO-FILE NEXT RECORD INTO WORKING-SCREEN-CHECK
-               AT END
-                   MOVE "Y" TO SCH-EOF
-               NOT AT END
-                   if(WI-SCREEN-NUMBER = WSC-SCREEN-NUMBER)
-                       MOVE "N" TO WV-CONFIRM
-                       MOVE "Y" TO SCH-EOF
-
-                       DISPLAY SAME-SCREEN
-                       ACCEPT SAME-SCREEN
-                   end-iF
-           END-READ
-           END-PERFORM.
-       475-EXIT.
-           exit.
-           
-       500-NEW-INFO.
-           if(WI-SCREEN-NUMBER NOT EQUAL WV-HOLDING-SCREEN)
-               MOVE WI-SCREEN-NUMBER TO WC-NEW-SCREEN
-           end-if
-
-           if(WV-SHOW-1 NOT EQUAL WV-HOLDING-TIME)
-               PERFORM 700-CALCULATE-TIME THRU 700-EXIT
-           end-if.
-       500-EXIT.
-           EXIT.
-
-       600-REWRITE-FILE.
-           PERFORM 750-MOVE-VARS THRU 750-EXIT
-
-           REWRITE MRS-SCH-INFO-REC FROM WORKING-CHANGE
-           END-REWRITE.
-       600-EXIT.
-           EXIT.
-
-         
-      * Calculates and stores the times for all of the showing of a 
-      * movie for one day
-       700-CALCULATE-TIME.
-           MOVE WV-SHOW-1 TO WC-SHOW-1
-
-           ADD 300 TO WC-SHOW-1 GIVING WC-SHOW-2
-           ADD 300 TO WC-SHOW-2 GIVING WC-SHOW-3
-           ADD 300 TO WC-SHOW-3 GIVING WC-SHOW-4
-           ADD 300 TO WC-SHOW-4 GIVING WC-SHOW-5
-
-           MOVE WC-SHOW-TIMES TO MRS-SCH-SHOW-TIME.
-       700-EXIT.
-           exit.
-
-       750-MOVE-VARS.
-           MOVE WI-MOVIE-ID TO WC-MOVIE-ID
-           MOVE WI-MOVIE-NAME TO WC-MOVIE-NAME
-           MOVE WI-MOVIE-VENDOR TO WC-MOVIE-VENDOR
-           MOVE WI-RATING TO WC-RATING
-           MOVE WI-DESCRIPTION TO WC-DESC.
-       750-EXIT.
-           EXIT.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MRS-3300.
+       AUTHOR.  JOHN BELLEK.
+      *****************************************************************
+      * This subprogram will have the user enter a movie id and then 
+      * search the file to see if that movie is there.
+      * If it is, it will then ask the user if they wish to delete the 
+      * file.
+      *  
+      * 
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+          CURSOR IS CRPT
+          CRT STATUS IS SCR-STAT.
+
+       FILE-CONTROL.
+           SELECT MRS-SCH-INFO-FILE
+               ASSIGN TO UT-SYS-MRS-SCH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-SCH-MOVIE-ID
+               ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER
+               WITH DUPLICATES.
+
+           SELECT MRS-SCREEN-FILE
+               ASSIGN TO UT-SYS-MRS-SCREEN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-SCR-NUMBER.
+
+           SELECT MRS-MOVIE-FILE
+               ASSIGN TO UT-SYS-MRS-MOVIE
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS MRS-MOVIE-KEY.
+
+           SELECT MRS-VENDOR-FILE
+               ASSIGN TO UT-SYS-MRS-VEN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-VENDOR-ID.
+
+           SELECT MRS-TICKET-INFO
+               ASSIGN TO UT-SYS-MRS-TIC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-TIC-SCREEN-NUMBER.
+
+           SELECT MRS-AUDIT-FILE
+               ASSIGN TO UT-SYS-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CPYBOOKS/MRS-SCH-INFO.CPY".
+       COPY "CPYBOOKS/MRS-SCREEN.CPY".
+       COPY "CPYBOOKS/MRS-MOVIE.CPY".
+       COPY "CPYBOOKS/MRS-VENDOR.CPY".
+       COPY "CPYBOOKS/MRS-TICKET-INFO.CPY".
+       COPY "CPYBOOKS/MRS-AUDIT.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "CPYBOOKS/FUNCTION-KEYS.CPY".
+       COPY "CPYBOOKS/DATETIME.CPY".
+
+       01  WORKING-VARIABLES.
+           05  WV-SCR-NUM            PIC 9.
+           05  WV-MOVIE-ID           PIC X(4).
+           05  WV-SHOW-TIMES.
+               10  WV-SHOW-1         PIC 9(4).
+               10  WV-SHOW-2         PIC 9(4).
+               10  WV-SHOW-3         PIC 9(4).
+               10  WV-SHOW-4         PIC 9(4).
+               10  WV-SHOW-5         PIC 9(4).
+           05  WV-DESCRIPTION.
+               10  WV-DES-1          PIC X(40).
+               10  WV-DES-2          PIC X(40).
+               10  WV-DES-3          PIC X(40).
+               10  WV-DES-4          PIC X(40).
+               10  WV-DES-5          PIC X(40).
+           05  WV-CONFIRM            PIC X.
+           05  SCH-EOF               PIC X.
+           05  WV-ENTER              PIC X.
+           05  WV-AGAIN              PIC X.
+           05  WV-HOLDING-TIME       PIC 9999.
+           05  WV-HOLDING-SCREEN     PIC 9.
+           05  WV-HOLDING-MOVIE      PIC X(4).
+           05  WV-FUNC-PRESS         PIC X.
+           05  WS-OPERATOR-ID        PIC X(8).
+           05  WV-SCREEN-VALID       PIC X.
+           05  WV-MOVIE-VALID        PIC X.
+           05  WO-SEAT-NUM           PIC 99.
+           05  MOVIE-EOF             PIC X.
+           05  VENDOR-EOF            PIC X.
+           05  TIC-EOF               PIC X.
+           05  WS-TODAY-NUM          PIC 9(8).
+
+       01  WORKING-CHANGE.
+           05  WC-MOVIE-ID           PIC XXXX.
+           05  WC-MOVIE-NAME         PIC X(20).
+           05  WC-MOVIE-VENDOR       PIC X(15).
+           05  WC-SHOW-TIMES.
+               10  WC-SHOW-1         PIC 9(4).
+               10  WC-SHOW-2         PIC 9(4).
+               10  WC-SHOW-3         PIC 9(4).
+               10  WC-SHOW-4         PIC 9(4).
+               10  WC-SHOW-5         PIC 9(4).
+           05  WC-SEATS              PIC 99.
+           05  WC-RATING             PIC XXXX.
+           05  WC-DESC               PIC X(200).
+           05  WC-NEW-SCREEN         PIC 9.
+           05  WC-SCH-DATE           PIC 9(8).
+
+       01  WORKING-INPUT.
+           05 WI-MOVIE-ID            PIC X(4).
+           05 WI-MOVIE-NAME          PIC X(20).
+                   05 WI-MOVIE-VENDOR        PIC X(15).
+           05 WI-SHOW-TIME           PIC X(20).
+           05 WI-SEATS               PIC 99.
+           05 WI-RATING              PIC X(4).
+                   05 WI-DESCRIPTION         PIC X(200).
+           05 WI-SCREEN-NUMBER       PIC 9.
+           05 WI-SCH-DATE            PIC 9(8).
+
+       01  WORKING-SCREEN-CHECK.
+           05 WSC-MOVIE-ID            PIC X(4).
+           05 WSC-MOVIE-NAME          PIC X(20).
+                   05 WSC-MOVIE-VENDOR        PIC X(15).
+           05 WSC-SHOW-TIME           PIC X(20).
+           05 WSC-SEATS               PIC 99.
+           05 WSC-RATING              PIC X(4).
+                   05 WSC-DESCRIPTION         PIC X(200).
+           05 WSC-SCREEN-NUMBER       PIC 9.
+           05 WSC-SCH-DATE            PIC 9(8).
+
+      * File path(s)
+           05  UT-SYS-MRS-SCH         PIC X(50)
+                                   VALUE "C:\COBOL\MRS-SCH-INDEX.dat".
+           05  UT-SYS-MRS-SCREEN      PIC X(50)
+                               VALUE "C:\COBOL\MRS-SCREEN-INDEX.dat".
+           05  UT-SYS-MRS-MOVIE       PIC X(50)
+                                   VALUE "C:\COBOL\MRS-MOVIE-INDEX.dat".
+           05  UT-SYS-MRS-VEN      PIC X(50)
+                                   VALUE "C:\COBOL\VENDOR-INDEXED.DAT".
+           05  UT-SYS-MRS-TIC         PIC X(50)
+                                   VALUE "C:\COBOL\MRS-TICKET-INFO.DAT".
+           05  UT-SYS-AUDIT           PIC X(50)
+                                   VALUE "C:\COBOL\MRS-AUDIT.LOG".
+           05  UT-SYS-FILE-CFG        PIC X(50)
+                               VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS          PIC XX.
+           05  WS-CFG-EOF             PIC X.
+               88  CFG-EOF VALUE 'Y'.
+
+       SCREEN SECTION.
+       01  MOVIE-SCHEDULE-UP                BLANK SCREEN
+                                            PROMPT
+                                            AUTO
+                                            REQUIRED
+                                            BACKGROUND-COLOR 0
+                                            FOREGROUND-COLOR 7.
+           05  MV-TITLE-LINE.
+               10  LINE 1 COL 1            VALUE "MRS330".
+               10         COL 30           VALUE "MOVIE THEATER SYSTEM".
+               10         COL 70           PIC Z9 FROM WS-MONTH.
+               10         COL 72           VALUE "/".
+               10         COL 73           PIC Z9 FROM WS-DAY.
+               10         COL 75           VALUE "/".
+               10         COL 76           PIC 9999 FROM WS-YEAR.
+
+           05  SCHEDULE-ADD-TITLE.
+               10  LINE 2 COL 17
+                   VALUE "MOVIE RENTALS AND SCHEDULING: ".
+               10         COL 47 VALUE "MOVIE SCHEDULE UPDATE".
+   
+           05  CHECK-ID.
+               10  LINE 6 COL 17 VALUE "SCREEN NUMBER:".
+               10  LINE 6 COL 32 PIC 9 TO WV-SCR-NUM REVERSE-VIDEO.
+               10  LINE 7 COL 17 VALUE "OPERATOR ID:".
+               10  LINE 7 COL 32 PIC X(8) TO WS-OPERATOR-ID
+                                    REVERSE-VIDEO.
+               10  LINE 8 COL 20 VALUE "MOVIE ID:".
+               10  LINE 8 COL 32 PIC X(4) TO WV-MOVIE-ID REVERSE-VIDEO.
+
+           05 SCH-FUNCTION.
+             10  LINE 25   COL 1  VALUE "F1 = HELP     F3 = END     ".
+             10            COL 27 VALUE " F4 = RETURN     F12 = CLEAR".
+
+       01  SCHEDULE-UPDATE.
+           05  UPDATE-SCHEDULE.
+               10  LINE 6 COL 21 VALUE "MOVIE ID:".
+               10  LINE 7 COL 20  VALUE "MOVIE NAME:".
+               10  LINE 8 COL 19  VALUE "VENDOR NAME:".
+               10  LINE 9 COL 17  VALUE "SCREEN NUMBER:".
+               10  LINE 10 COL 20 VALUE "SHOW TIMES:".
+               10  LINE 11 COL 19 VALUE "SEAT NUMBER:".
+               10  LINE 12 COL 24 VALUE "RATING:".
+               10  LINE 13 COL 19 VALUE "DESCRIPTION:".
+
+           05  UPDATE-GET-DATA.
+               10  LINE 6 COL 32 PIC 9999
+                                   USING WI-MOVIE-ID REVERSE-VIDEO.
+               10  LINE 7 COL 32  PIC X(15) FROM WI-MOVIE-NAME.
+               10  LINE 8 COL 32  PIC 9  FROM WI-MOVIE-VENDOR.
+               10  LINE 9 COL 32  PIC 9
+                                   USING WI-SCREEN-NUMBER REVERSE-VIDEO.
+               10  LINE 10 COL 32  PIC 9999
+                                    USING WV-SHOW-1 REVERSE-VIDEO. 
+               10  LINE 11 COL 32  PIC 99 FROM WI-SEATS.
+               10  LINE 12 COL 32 PIC X(4) FROM WI-RATING.
+               10  LINE 13 COL 32 PIC X(40) FROM WV-DES-1.
+               10  LINE 14 COL 32 PIC X(40) FROM WV-DES-2.
+               10  LINE 15 COL 32 PIC X(40) FROM WV-DES-3.
+               10  LINE 16 COL 32 PIC X(40) FROM WV-DES-4.
+               10  LINE 17 COL 32 PIC X(40) FROM WV-DES-5.
+
+           05  SCH-UPDATE-CONFIRM.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 15 VALUE "CONFIRM UPDATE:  Y/N".
+               10          COL 39 PIC X TO WV-CONFIRM REVERSE-VIDEO.
+           05  SCH-UPDATE-HELPFUL-TIP.
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 10
+                    VALUE "HIT TAB TO MOVE TO THE NEXT FIELD"
+                    FOREGROUND-COLOR 3.
+
+       01  MESSAGE-BOX.
+           05  UPDATE-SUCCESS           FOREGROUND-COLOR 2.
+               10  LINE 23 COL 1 BLANK LINE.
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 10 VALUE "UPDATE SUCCESSFUL!".
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  UPDATE-FAILED            FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 10 VALUE "DATA WAS NOT UPDATED".
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  MOVIE-UPDATE-AGAIN       FOREGROUND-COLOR 7.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "WOULD YOU LIKE TO UPDATE".
+               10          COL 35 VALUE "ANOTHER RECORD:  Y/N".
+               10          COL 60 PIC X TO WV-AGAIN REVERSE-VIDEO.
+               10  LINE 24 COL 1 BLANK LINE.
+
+           05  MOVIE-NOT-FOUND          FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "MOVIE WAS NOT FOUND IN THE ".
+               10          COL 37 VALUE "SCHEDULE".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  SCREEN-MISMATCH         FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "THAT MOVIE IS NOT ON SCREEN".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  UPDATE-HELP             FOREGROUND-COLOR 3.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "ENTER A VALID SCREEN NUMBER".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  INVALID-SCREEN          FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "THAT SCREEN DOES NOT EXIST".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  INVALID-MOVIE           FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "THAT MOVIE DOES NOT EXIST".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  UPDATE-DATA-HELP             FOREGROUND-COLOR 3.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "YOU CAN CHANGE THE MOVIE, ".
+               10          COL 37 VALUE "SCREEN, AND TIME.".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+           05  SAME-SCREEN                  FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "A MOVIE IS ALREADY SCHEDULED".
+               10          COL 38 VALUE " FOR THIS SCREEN.".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
+
+       procedure division.
+
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
+           OPEN I-O MRS-SCH-INFO-FILE.
+           OPEN INPUT MRS-SCREEN-FILE.
+           OPEN INPUT MRS-MOVIE-FILE.
+           OPEN INPUT MRS-VENDOR-FILE.
+           OPEN I-O MRS-TICKET-INFO.
+           OPEN EXTEND MRS-AUDIT-FILE.
+           COPY "CPYBOOKS/ENABLE-KEYS.CPY".
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           COMPUTE WS-TODAY-NUM =
+               (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+           MOVE SPACES TO WV-AGAIN
+           PERFORM 200-LOOP-UPDATE THRU 200-EXIT
+           UNTIL (WV-AGAIN = "N" OR F3 OR F4)
+           
+
+           CLOSE MRS-SCH-INFO-FILE.
+           CLOSE MRS-SCREEN-FILE.
+           CLOSE MRS-MOVIE-FILE.
+           CLOSE MRS-VENDOR-FILE.
+           CLOSE MRS-TICKET-INFO.
+           CLOSE MRS-AUDIT-FILE.
+           goback.
+
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MRS-SCH"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCH
+               WHEN "MRS-SCREEN"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCREEN
+               WHEN "MRS-MOVIE"
+                   MOVE CFG-PATH TO UT-SYS-MRS-MOVIE
+               WHEN "MRS-VEN"
+                   MOVE CFG-PATH TO UT-SYS-MRS-VEN
+               WHEN "MRS-TIC"
+                   MOVE CFG-PATH TO UT-SYS-MRS-TIC
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
+       200-LOOP-UPDATE.
+           MOVE "N" TO WV-FUNC-PRESS
+
+           DISPLAY MOVIE-SCHEDULE-UP
+           ACCEPT MOVIE-SCHEDULE-UP
+
+           IF (F3 OR F4)
+               MOVE "N" TO WV-AGAIN
+           ELSE IF (F1)
+                    DISPLAY UPDATE-HELP
+                    ACCEPT UPDATE-HELP
+           else
+               PERFORM 300-READ-FILE THRU 300-EXIT
+               if(WV-FUNC-PRESS = "N")
+                   DISPLAY MOVIE-UPDATE-AGAIN
+                   ACCEPT MOVIE-UPDATE-AGAIN
+
+                   if(WV-AGAIN = "Y")
+                       CLOSE MRS-SCH-INFO-FILE
+                       OPEN I-O MRS-SCH-INFO-FILE
+                       MOVE "N" TO SCH-EOF
+                   end-if
+               end-if
+           END-IF.
+       200-EXIT.
+           exit.
+
+      * Looks the record up by movie id, its RECORD KEY - a screen can
+      * now carry more than one schedule slot (matinee and evening),
+      * so the screen number alone (an alternate key that now permits
+      * duplicates) can no longer identify a single record on its own.
+       300-READ-FILE.
+           PERFORM UNTIL (SCH-EOF = "Y")
+               MOVE WV-MOVIE-ID TO MRS-SCH-MOVIE-ID
+               READ MRS-SCH-INFO-FILE
+               INVALID KEY
+                   DISPLAY MOVIE-NOT-FOUND
+                   ACCEPT MOVIE-NOT-FOUND
+
+                   MOVE "Y" TO SCH-EOF
+               NOT INVALID KEY
+                   MOVE MRS-SCH-INFO-REC TO WORKING-INPUT
+                   IF WV-SCR-NUM NOT EQUAL WI-SCREEN-NUMBER
+                       DISPLAY SCREEN-MISMATCH
+                       ACCEPT SCREEN-MISMATCH
+                       MOVE "Y" TO SCH-EOF
+                   ELSE
+                       PERFORM 400-UPDATE THRU 400-EXIT
+                   END-IF
+               end-read
+           END-PERFORM.
+       300-EXIT.
+           exit.
+
+       
+       400-UPDATE.
+           MOVE MRS-SCH-INFO-REC TO WORKING-INPUT
+           MOVE WI-DESCRIPTION TO WV-DESCRIPTION
+           MOVE WI-SHOW-TIME TO WV-SHOW-TIMES
+           MOVE WV-SHOW-1 TO WV-HOLDING-TIME
+           MOVE WI-SCREEN-NUMBER TO WV-HOLDING-SCREEN
+           MOVE WI-MOVIE-ID TO WV-HOLDING-MOVIE
+
+           PERFORM 450-ACCEPT-UPDATE THRU 450-EXIT
+           UNTIL (WV-CONFIRM = "Y" OR
+                  WV-CONFIRM = "N")
+
+           if(WV-CONFIRM = "Y")
+               PERFORM 500-NEW-INFO THRU 500-EXIT
+
+               PERFORM 600-REWRITE-FILE THRU 600-EXIT
+
+               PERFORM 625-SYNC-TICKET-INFO THRU 625-EXIT
+
+               IF WI-SCREEN-NUMBER NOT EQUAL WV-HOLDING-SCREEN
+                   PERFORM 626-SYNC-VACATED-SCREEN THRU 626-EXIT
+               END-IF
+
+               PERFORM 650-WRITE-AUDIT THRU 650-EXIT
+
+               DISPLAY UPDATE-SUCCESS
+               ACCEPT UPDATE-SUCCESS
+           ELSE
+               if(WV-CONFIRM = "N" AND WV-FUNC-PRESS = "N")
+                   DISPLAY UPDATE-FAILED
+                   ACCEPT UPDATE-FAILED
+               end-IF
+           end-if.
+
+           MOVE "Y" TO SCH-EOF.
+       400-EXIT.
+           EXIT.
+
+       450-ACCEPT-UPDATE.
+           DISPLAY SCHEDULE-UPDATE
+           ACCEPT SCHEDULE-UPDATE
+
+           IF (F1)
+               DISPLAY UPDATE-DATA-HELP
+               ACCEPT UPDATE-DATA-HELP
+
+               DISPLAY SCH-UPDATE-HELPFUL-TIP
+           END-IF
+
+           IF (F4 OR F3)
+               MOVE "N" TO WV-CONFIRM
+               MOVE "Y" TO WV-FUNC-PRESS
+               MOVE "N" TO WV-AGAIN
+           END-IF
+
+           if(F12)
+               MOVE WV-MOVIE-ID TO MRS-SCH-MOVIE-ID
+               READ MRS-SCH-INFO-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE MRS-SCH-INFO-REC TO WORKING-INPUT
+               END-READ
+           end-if
+
+      * Looks the screen number up in the screen master so a bogus
+      * screen can't be saved and the real seating capacity for
+      * whichever screen is on the record gets carried into the
+      * rewrite instead of being left blank. Scanning the rest of the
+      * file for a conflict is only worth doing when the clerk is
+      * actually moving the movie to a different screen - otherwise
+      * the record would always collide with itself
+           IF (NOT F3) AND (NOT F4)
+               PERFORM 478-GET-SCREEN-CAPACITY THRU 478-EXIT
+               IF WV-SCREEN-VALID = "Y"
+                   IF WI-SCREEN-NUMBER NOT EQUAL WV-HOLDING-SCREEN
+                       PERFORM 475-SCREEN-CHECK THRU 475-EXIT
+                   END-IF
+               ELSE
+                   MOVE "N" TO WV-CONFIRM
+                   DISPLAY INVALID-SCREEN
+                   ACCEPT INVALID-SCREEN
+               END-IF
+           END-IF
+
+      * Only re-looks the movie up when it actually changed - the
+      * clerk retyping the same ID shouldn't be treated as a swap
+           IF (NOT F3) AND (NOT F4) AND (WV-CONFIRM NOT = "N")
+               IF WI-MOVIE-ID NOT EQUAL WV-HOLDING-MOVIE
+                   PERFORM 479-GET-MOVIE-INFO THRU 479-EXIT
+                   IF WV-MOVIE-VALID NOT = "Y"
+                       MOVE "N" TO WV-CONFIRM
+                       DISPLAY INVALID-MOVIE
+                       ACCEPT INVALID-MOVIE
+                   END-IF
+               END-IF
+           END-IF.
+       450-EXIT.
+           exit.
+
+      * Swapping in a different movie means the name/vendor/rating/
+      * description shown on the schedule have to come from the new
+      * movie's own record instead of staying as whatever the old
+      * movie had - rental records carry only a 4 digit movie number
+      * with no vendor, so the movie master is walked in key order to
+      * the matching MOVIE-NO rather than a direct keyed READ.
+       479-GET-MOVIE-INFO.
+           MOVE "N" TO WV-MOVIE-VALID
+           MOVE "N" TO MOVIE-EOF
+           MOVE LOW-VALUES TO MRS-MOVIE-KEY
+           START MRS-MOVIE-FILE KEY IS NOT LESS THAN MRS-MOVIE-KEY
+               INVALID KEY
+                   MOVE "Y" TO MOVIE-EOF
+           END-START
+           PERFORM UNTIL WV-MOVIE-VALID = "Y" OR MOVIE-EOF = "Y"
+               READ MRS-MOVIE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO MOVIE-EOF
+                   NOT AT END
+                       IF MRS-MOVIE-NO = WI-MOVIE-ID
+                           MOVE "Y" TO WV-MOVIE-VALID
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WV-MOVIE-VALID = "Y"
+               MOVE MRS-MOVIE-NAME TO WI-MOVIE-NAME
+               MOVE MRS-RATING TO WI-RATING
+               MOVE MRS-DESCRIPTION TO WI-DESCRIPTION
+               PERFORM 480-GET-VENDOR-NAME THRU 480-EXIT
+           END-IF.
+       479-EXIT.
+           exit.
+
+      * Pulls the vendor's company name for the new movie the same
+      * way MRS-3100 does when a movie is first put on the schedule
+       480-GET-VENDOR-NAME.
+           MOVE "N" TO VENDOR-EOF
+           MOVE MRS-VENDOR-NO TO MRS-VENDOR-ID
+           READ MRS-VENDOR-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE MRS-VENDOR-COMPANY TO WI-MOVIE-VENDOR
+           END-READ.
+       480-EXIT.
+           exit.
+
+      * Looks the entered screen number up in the screen master so
+      * the real seating capacity for that auditorium is used instead
+      * of a hardcoded number
+       478-GET-SCREEN-CAPACITY.
+           MOVE "N" TO WV-SCREEN-VALID
+           MOVE WI-SCREEN-NUMBER TO MRS-SCR-NUMBER
+           READ MRS-SCREEN-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WV-SCREEN-VALID
+                   MOVE MRS-SCR-CAPACITY TO WO-SEAT-NUM
+           END-READ.
+       478-EXIT.
+           exit.
+
+      * Makes sure the screen the clerk is reassigning this movie to
+      * isn't already showing a different movie
+       475-SCREEN-CHECK.
+           MOVE "N" TO SCH-EOF
+           CLOSE MRS-SCH-INFO-FILE
+           OPEN I-O MRS-SCH-INFO-FILE
+           PERFORM UNTIL SCH-EOF = "Y"
+           READ MRS-SCH-INFO-FILE NEXT RECORD INTO WORKING-SCREEN-CHECK
+               AT END
+                   MOVE "Y" TO SCH-EOF
+               NOT AT END
+                   if(WI-SCREEN-NUMBER = WSC-SCREEN-NUMBER
+                      AND WSC-MOVIE-ID NOT = WI-MOVIE-ID)
+                       MOVE "N" TO WV-CONFIRM
+                       MOVE "Y" TO SCH-EOF
+
+                       DISPLAY SAME-SCREEN
+                       ACCEPT SAME-SCREEN
+                   end-iF
+           END-READ
+           END-PERFORM.
+       475-EXIT.
+           exit.
+           
+       500-NEW-INFO.
+           MOVE WI-SCREEN-NUMBER TO WC-NEW-SCREEN
+
+           if(WV-SHOW-1 NOT EQUAL WV-HOLDING-TIME)
+               PERFORM 700-CALCULATE-TIME THRU 700-EXIT
+           end-if.
+       500-EXIT.
+           EXIT.
+
+       600-REWRITE-FILE.
+           PERFORM 750-MOVE-VARS THRU 750-EXIT
+
+           REWRITE MRS-SCH-INFO-REC FROM WORKING-CHANGE
+           END-REWRITE.
+       600-EXIT.
+           EXIT.
+
+      * Keeps the box office's ticket record for this screen in step
+      * with the schedule right away instead of waiting on MRS-6000's
+      * nightly resync, the same way MRS-3200 updates it immediately
+      * on a delete rather than leaving it for the batch purge.
+       625-SYNC-TICKET-INFO.
+           MOVE "N" TO TIC-EOF
+           MOVE WC-NEW-SCREEN TO MRS-TIC-SCREEN-NUMBER
+           READ MRS-TICKET-INFO KEY IS MRS-TIC-SCREEN-NUMBER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WC-MOVIE-NAME TO MRS-TIC-MOVIE-NAME
+                   MOVE MRS-SCH-SHOW-TIME TO MRS-TIC-SHOW-TIME
+                   MOVE WC-RATING TO MRS-TIC-RATING
+                   REWRITE MRS-TICK-REC
+                   END-REWRITE
+           END-READ.
+       625-EXIT.
+           EXIT.
+
+      * When the update moves a movie off of its old screen, that
+      * screen's box office ticket record can't just be left showing
+      * the movie that just left. The rest of today's schedule is
+      * searched for another slot still on the old screen - if one is
+      * found the ticket record is resynced to it, otherwise it is
+      * cleared so the box office doesn't keep selling seats to a show
+      * that is no longer scheduled there.
+       626-SYNC-VACATED-SCREEN.
+           MOVE "N" TO SCH-EOF
+           MOVE "N" TO WV-SCREEN-VALID
+           MOVE LOW-VALUES TO MRS-SCH-MOVIE-ID
+           START MRS-SCH-INFO-FILE KEY IS NOT LESS THAN MRS-SCH-MOVIE-ID
+               INVALID KEY
+                   MOVE "Y" TO SCH-EOF
+           END-START
+
+           PERFORM UNTIL SCH-EOF = "Y" OR WV-SCREEN-VALID = "Y"
+               READ MRS-SCH-INFO-FILE NEXT RECORD
+                   INTO WORKING-SCREEN-CHECK
+                   AT END
+                       MOVE "Y" TO SCH-EOF
+                   NOT AT END
+                       IF WSC-SCREEN-NUMBER = WV-HOLDING-SCREEN
+                          AND WSC-SCH-DATE = WS-TODAY-NUM
+                          AND WSC-MOVIE-ID NOT = SPACES
+                           MOVE "Y" TO WV-SCREEN-VALID
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE "N" TO TIC-EOF
+           MOVE WV-HOLDING-SCREEN TO MRS-TIC-SCREEN-NUMBER
+           READ MRS-TICKET-INFO KEY IS MRS-TIC-SCREEN-NUMBER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WV-SCREEN-VALID = "Y"
+                       MOVE WSC-MOVIE-NAME TO MRS-TIC-MOVIE-NAME
+                       MOVE WSC-SHOW-TIME  TO MRS-TIC-SHOW-TIME
+                       MOVE WSC-RATING     TO MRS-TIC-RATING
+                   ELSE
+                       MOVE SPACES TO MRS-TIC-MOVIE-NAME
+                       MOVE ZEROS TO MRS-TIC-SHOW-TIME
+                       MOVE SPACES TO MRS-TIC-RATING
+                   END-IF
+                   REWRITE MRS-TICK-REC
+                   END-REWRITE
+           END-READ.
+       626-EXIT.
+           EXIT.
+
+      * Appends one line to the audit trail for this update so there
+      * is a record of which operator changed the schedule entry.
+       650-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-3300" TO MRS-AUD-PROGRAM
+           MOVE "UPDATE" TO MRS-AUD-ACTION
+           MOVE WI-MOVIE-ID TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       650-EXIT.
+           EXIT.
+
+
+      * Calculates and stores the times for all of the showing of a 
+      * movie for one day
+       700-CALCULATE-TIME.
+           MOVE WV-SHOW-1 TO WC-SHOW-1
+
+           ADD 300 TO WC-SHOW-1 GIVING WC-SHOW-2
+           ADD 300 TO WC-SHOW-2 GIVING WC-SHOW-3
+           ADD 300 TO WC-SHOW-3 GIVING WC-SHOW-4
+           ADD 300 TO WC-SHOW-4 GIVING WC-SHOW-5
+
+           MOVE WC-SHOW-TIMES TO MRS-SCH-SHOW-TIME.
+       700-EXIT.
+           exit.
+
+       750-MOVE-VARS.
+           MOVE WI-MOVIE-ID TO WC-MOVIE-ID
+           MOVE WI-MOVIE-NAME TO WC-MOVIE-NAME
+           MOVE WI-MOVIE-VENDOR TO WC-MOVIE-VENDOR
+           MOVE WO-SEAT-NUM TO WC-SEATS
+           MOVE WI-RATING TO WC-RATING
+           MOVE WI-DESCRIPTION TO WC-DESC
+           MOVE WI-SCH-DATE TO WC-SCH-DATE.
+       750-EXIT.
+           EXIT.
+
        end program MRS-3300.
\ No newline at end of file
