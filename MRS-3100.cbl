@@ -28,7 +28,8 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC 
                RECORD KEY IS MRS-SCH-MOVIE-ID
-               ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER.
+               ALTERNATE KEY IS MRS-SCH-SCREEN-NUMBER
+               WITH DUPLICATES.
 
            SELECT MRS-RENTAL-FILE
                ASSIGN TO UT-SYS-MRS-RENT
@@ -48,6 +49,27 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS MRS-TIC-SCREEN-NUMBER.
 
+           SELECT MRS-SHOW-FILE
+               ASSIGN TO UT-SYS-MRS-SHOW
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-SHOW-ID.
+
+           SELECT MRS-SCREEN-FILE
+               ASSIGN TO UT-SYS-MRS-SCREEN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRS-SCR-NUMBER.
+
+           SELECT MRS-AUDIT-FILE
+               ASSIGN TO UT-SYS-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MRS-FILE-CONFIG-FILE
+               ASSIGN TO UT-SYS-FILE-CFG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "CPYBOOKS/MRS-MOVIE.CPY".
@@ -55,6 +77,10 @@
        COPY "CPYBOOKS/MRS-RENTAL.CPY".
        COPY "CPYBOOKS/MRS-VENDOR.CPY".
        COPY "CPYBOOKS/MRS-TICKET-INFO.CPY".
+       COPY "CPYBOOKS/MRS-SHOW.CPY".
+       COPY "CPYBOOKS/MRS-SCREEN.CPY".
+       COPY "CPYBOOKS/MRS-AUDIT.CPY".
+       COPY "CPYBOOKS/MRS-FILE-CFG.CPY".
 
 
        WORKING-STORAGE SECTION.
@@ -69,6 +95,8 @@
            05  WV-MOVIE-TITLE           PIC X(20).
            05  WV-MOVIE-VENDOR          PIC X(15).
            05  WV-START-TIME            PIC 9999.
+           05  WV-NUM-SHOWS             PIC 9 VALUE 5.
+           05  WV-GAP-TIME              PIC 9999 VALUE 300.
            05  WV-RATING                PIC X(4).
            05  WV-DESCRIPTION.
                10  WV-DESC1             PIC X(40).
@@ -79,6 +107,7 @@
            05  WV-SCREEN-NUM            PIC 9.
            05  WV-READY-TO-SCH          PIC X.
            05  WS-VENDOR-EXISTS         PIC X.
+           05  WS-OPERATOR-ID           PIC X(8).
 
        01  WORKING-OUTPUT.
            05  WO-MOVIE-ID              PIC X(4).
@@ -112,9 +141,14 @@
            05  WI-RATING                PIC X(4).
            05  WI-DESCRIPTION           PIC X(200).
            05  WI-SCREEN-NUM            PIC 9.
+           05  WI-SCH-DATE              PIC 9(8).
+           05  WI-SCH-DATE-GRP REDEFINES WI-SCH-DATE.
+               10  WI-SD-YEAR           PIC 9(4).
+               10  WI-SD-MONTH          PIC 9(2).
+               10  WI-SD-DAY            PIC 9(2).
 
        01  WORKING-TICKET-TABLE.
-           05  WT-TICKET-TABLE OCCURS 6 TIMES INDEXED BY TIC-I.
+           05  WT-TICKET-TABLE OCCURS 12 TIMES INDEXED BY TIC-I.
                10  WT-TIC-MOVIE-NAME        PIC X(20).
                10  WT-TIC-SHOW-TIME         PIC 9(20).
                10  WT-TIC-SEATS-AVALIBLE    PIC 99 VALUE 40.
@@ -140,21 +174,51 @@
            05  MOVIE-EOF                PIC X.
            05  EOF-RENTAL               PIC X.
            05  TIC-EOF                  PIC X.
-           05  WV-TIC-COUNTER           PIC 9 VALUE 1.
-           05  WV-SCH-COUNTER           PIC 9 VALUE 0.
+           05  WV-SCH-COUNTER           PIC 99 VALUE 0.
            05  WC-SHOW-TIMES.
                10  WC-TIME1             PIC 9999.
                10  WC-TIME2             PIC 9999.
                10  WC-TIME3             PIC 9999.
                10  WC-TIME4             PIC 9999.
                10  WC-TIME5             PIC 9999.
-           05  WV-SCH-COUNT             PIC 9 VALUE 0.
+           05  WC-TIME-ARR REDEFINES WC-SHOW-TIMES
+                                    PIC 9999 OCCURS 5 TIMES
+                                    INDEXED BY WC-I.
+           05  WC-EXIST-SHOW-TIMES      PIC 9(20).
+           05  WC-EXIST-TIME-ARR REDEFINES WC-EXIST-SHOW-TIMES
+                                    PIC 9999 OCCURS 5 TIMES
+                                    INDEXED BY WC-J.
+           05  WV-GAP-MINS              PIC 9999.
+           05  WV-NEW-MINS              PIC 9999.
+           05  WV-EXIST-MINS            PIC 9999.
+           05  WV-CALC-DIFF             PIC S9999.
+           05  WV-SCH-COUNT             PIC 99 VALUE 0.
            05  WV-SCH-TAB-WRITE         PIC X VALUE 'N'.
            05  WV-TIC-TAB-WRITE         PIC X VALUE 'N'.
-           05  WV-SCH-HOLDER            PIC 9 VALUE 1.
+           05  WV-SCH-WRITE-SLOT        PIC 99 VALUE 0.
+           05  WV-TIC-WRITE-SLOT        PIC 99 VALUE 0.
+           05  WV-SHOW-TIMES-VALID      PIC X.
+           05  WV-CALC-HH               PIC 99.
+           05  WV-CALC-MM               PIC 99.
+           05  WV-SHOW-ID-CTR           PIC 9(4) VALUE 0.
+           05  WV-SHOW-SLOT             PIC 9.
+           05  WV-SHOW-TIME-WORK        PIC 9999.
+           05  SHOW-EOF                 PIC X.
+           05  WV-SHOW-DATE-GRP.
+               10  WV-SD-YEAR           PIC 9(4).
+               10  WV-SD-MONTH          PIC 9(2).
+               10  WV-SD-DAY            PIC 9(2).
+           05  WV-SHOW-DATE-NUM REDEFINES WV-SHOW-DATE-GRP PIC 9(8).
+           05  WV-TODAY-DATE-GRP.
+               10  WV-TD-YEAR           PIC 9(4).
+               10  WV-TD-MONTH          PIC 9(2).
+               10  WV-TD-DAY            PIC 9(2).
+           05  WV-TODAY-DATE-NUM REDEFINES WV-TODAY-DATE-GRP PIC 9(8).
+           05  WV-SCH-DATE-VALID        PIC X.
+           05  WV-SCREEN-VALID          PIC X.
 
        01  WORKING-TABLE.
-           05  WT-SCH-TABLE OCCURS 6 TIMES INDEXED BY SCH-I.
+           05  WT-SCH-TABLE OCCURS 12 TIMES INDEXED BY SCH-I.
                10  WT-SCH-MOVIE-ID      PIC X(4).
                10  WT-SCH-MOVIE-TITLE   PIC X(20).
                10  WT-SCH-MOVIE-VENDOR  PIC X(15).
@@ -163,6 +227,7 @@
                10  WT-SCH-RATING        PIC X(4).
                10  WT-SCH-DESCRIPTION   PIC X(200).
                10  WT-SCH-SCREEN-NUM    PIC 9.
+               10  WT-SCH-DATE          PIC 9(8).
 
 
       * These are the files that are used
@@ -175,7 +240,20 @@
            05  UT-SYS-MRS-VEN           PIC X(50)
                                    VALUE "C:\COBOL\VENDOR-INDEXED.DAT".
            05  UT-SYS-MRS-TIC           PIC X(50)
-                                   VALUE "C:\COBOL\MRS-TICKET-INFO.DAT".
+                               VALUE "C:\COBOL\MRS-TICKET-INFO.DAT".
+           05  UT-SYS-MRS-SHOW          PIC X(50)
+                                   VALUE "C:\COBOL\MRS-SHOW-INDEX.dat".
+           05  UT-SYS-MRS-SCREEN        PIC X(50)
+                               VALUE "C:\COBOL\MRS-SCREEN-INDEX.dat".
+           05  UT-SYS-AUDIT             PIC X(50)
+                                   VALUE "C:\COBOL\MRS-AUDIT.LOG".
+           05  UT-SYS-FILE-CFG          PIC X(50)
+                               VALUE "C:\COBOL\MRS-FILE-PATHS.CFG".
+
+       01  WS-FILE-CFG-CTL.
+           05  WS-CFG-STATUS            PIC XX.
+           05  WS-CFG-EOF               PIC X.
+               88  CFG-EOF VALUE 'Y'.
 
 
 
@@ -205,7 +283,10 @@
                10  LINE 6 COL 32 PIC 99 TO WV-VENDOR-ID REVERSE-VIDEO.
                10  LINE 7 COL 21 VALUE "MOVIE ID:".
                10  LINE 7 COL 32 PIC 9999 TO WV-MOVIE-ID REVERSE-VIDEO.
-           
+               10  LINE 8 COL 17 VALUE "OPERATOR ID:".
+               10  LINE 8 COL 32 PIC X(8) TO WS-OPERATOR-ID
+                                    REVERSE-VIDEO.
+
            05 SCH-FUNCTION.
              10  LINE 25   COL 1  VALUE "F1 = HELP     F3 = END     ".
              10            COL 27 VALUE " F4 = RETURN     F12 = CLEAR".
@@ -217,10 +298,13 @@
                10  LINE 8 COL 19  VALUE "MOVIE TITLE:".
                10  LINE 9 COL 19  VALUE "VENDOR NAME:".
                10  LINE 10 COL 17  VALUE "SCREEN NUMBER:".
-               10  LINE 11 COL 20 VALUE "SHOW TIMES:".
-               10  LINE 12 COL 19 VALUE "SEAT NUMBER:".
-               10  LINE 13 COL 24 VALUE "RATING:".
-               10  LINE 14 COL 19 VALUE "DESCRIPTION:".
+               10  LINE 11 COL 19 VALUE "SEAT NUMBER:".
+               10  LINE 12 COL 20 VALUE "START TIME:".
+               10  LINE 13 COL 9  VALUE "NUMBER OF SHOWINGS:".
+               10  LINE 14 COL 6  VALUE "MINUTES BETWEEN SHOWINGS:".
+               10  LINE 15 COL 24 VALUE "RATING:".
+               10  LINE 16 COL 19 VALUE "DESCRIPTION:".
+               10  LINE 21 COL 4  VALUE "SCHEDULE DATE (YYYYMMDD):".
 
            05  ADD-GET-DATA.
                10  LINE 8 COL 32  PIC X(20) FROM MRS-MOVIE-NAME.
@@ -230,12 +314,18 @@
                10  LINE 11 COL 32  PIC 99 FROM WO-SEAT-NUM.
                10  LINE 12 COL 32  PIC 9999
                                     USING WV-START-TIME REVERSE-VIDEO.
-               10  LINE 13 COL 32 PIC X(5) FROM MRS-RATING.
-               10  LINE 14 COL 32 PIC X(40) FROM WV-DESC1.
-               10  LINE 15 COL 32 PIC X(40) FROM WV-DESC2.
-               10  LINE 16 COL 32 PIC X(40) FROM WV-DESC3.
-               10  LINE 17 COL 32 PIC X(40) FROM WV-DESC4.
-               10  LINE 18 COL 32 PIC X(40) FROM WV-DESC5.
+               10  LINE 13 COL 32  PIC 9
+                                    USING WV-NUM-SHOWS REVERSE-VIDEO.
+               10  LINE 14 COL 32  PIC 9999
+                                    USING WV-GAP-TIME REVERSE-VIDEO.
+               10  LINE 15 COL 32 PIC X(5) FROM MRS-RATING.
+               10  LINE 16 COL 32 PIC X(40) FROM WV-DESC1.
+               10  LINE 17 COL 32 PIC X(40) FROM WV-DESC2.
+               10  LINE 18 COL 32 PIC X(40) FROM WV-DESC3.
+               10  LINE 19 COL 32 PIC X(40) FROM WV-DESC4.
+               10  LINE 20 COL 32 PIC X(40) FROM WV-DESC5.
+               10  LINE 21 COL 32 PIC 9(8)
+                                    USING WI-SCH-DATE REVERSE-VIDEO.
 
            05  SCH-ADD-CONFIRM.
                10  LINE 22 COL 1 BLANK LINE.
@@ -334,12 +424,19 @@
                10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
                10          COL 70 PIC X TO WV-ENTER.
 
+           05  INVALID-SCH-DATE            FOREGROUND-COLOR 4.
+               10  LINE 23 COL 1 BLANK LINE.
+               10          COL 10 VALUE "INVALID SCHEDULE DATE. MUST".
+               10          COL 38 VALUE " BE TODAY OR LATER.".
+               10  LINE 24 COL 1 BLANK LINE.
+               10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
+               10          COL 70 PIC X TO WV-ENTER.
+
            05  INVALID-TIME                FOREGROUND-COLOR 4.
                10  LINE 23 COL 1 BLANK LINE.
-               10          COL 10 VALUE "INVALID TIME WAS ENTETED".
-               10          COL 35 VALUE "TIME SHOULD BE BETWEEN 1000".
-               10          COL 62 VALUE " AND 1059".
+               10          COL 10 VALUE "INVALID TIME OR SHOW COUNT".
                10  LINE 24 COL 1 BLANK LINE.
+               10          COL 10 VALUE "TIME: 0900-2359  SHOWS: 1-5".
                10          COL 45 VALUE "PRESS ENTER TO CONTINUE".
                10          COL 70 PIC X TO WV-ENTER.
 
@@ -358,16 +455,19 @@
            
            COPY "CPYBOOKS/ENABLE-KEYS.CPY".
            MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           MOVE WS-YEAR TO WV-SD-YEAR
+           MOVE WS-MONTH TO WV-SD-MONTH
+           MOVE WS-DAY TO WV-SD-DAY
+           MOVE WV-SHOW-DATE-GRP TO WV-TODAY-DATE-GRP
+           MOVE WV-SHOW-DATE-NUM TO WI-SCH-DATE
            MOVE SPACES TO WV-CONTINUE
            PERFORM 825-READ-SCH THRU 825-EXIT
            PERFORM 875-READ-TIC THRU 875-EXIT
+           PERFORM 880-FIND-NEXT-SHOW-ID THRU 880-EXIT
 
            PERFORM 150-ADD-REC THRU 150-EXIT
            UNTIL (WV-CONTINUE = "N")
 
-           PERFORM 800-WRITE-SCH-FILE THRU 800-EXIT
-           PERFORM 850-WRITE-TIC THRU 850-EXIT
-           
            PERFORM 900-CLOSE-FILES THRU 900-EXIT
 
            goback.
@@ -389,15 +489,15 @@
            ELSE
                PERFORM 425-DOES-IT-EXIST THRU 425-EXIT
 
-               if(WV-CONFIRM EQUALS "Y")
+               if(WV-CONFIRM = "Y")
                    PERFORM 200-WRITE-RECORD THRU 200-EXIT
 
                    DISPLAY ADD-SUCCESS
                    ACCEPT ADD-SUCCESS
                END-IF
 
-               if((WV-CONFIRM EQUALS "N" OR
-                  WV-CONFIRM EQUALS SPACES)
+               if((WV-CONFIRM = "N" OR
+                  WV-CONFIRM = SPACES)
                   AND (NOT F3 OR NOT F4))
                    DISPLAY ADD-FAILED
                    ACCEPT ADD-FAILED
@@ -419,17 +519,30 @@
            exit.
 
       * Writes the record to the scheduling file and then prompts the
-      * user to see if they wish to enter another record
+      * user to see if they wish to enter another record. The schedule
+      * and ticket records are committed to their real files as soon
+      * as this one movie is confirmed rather than held back for a
+      * single bulk write when the clerk finally exits the add screen -
+      * that way a crash or a power loss partway through a long add
+      * session only loses the record being keyed at that moment,
+      * not every movie already confirmed, and other screens reading
+      * the schedule live see this addition right away.
        200-WRITE-RECORD.
            PERFORM 300-CALCULATE-TIME THRU 300-EXIT
+           PERFORM 720-WRITE-SHOW-RECORDS THRU 720-EXIT
 
            PERFORM 700-MOVE-VARS THRU 700-EXIT
            VARYING SCH-I FROM 1 BY 1
-           UNTIL (SCH-I > 6)
+           UNTIL (SCH-I > 12)
 
            PERFORM 710-MOVE-TICK THRU 710-EXIT
            VARYING TIC-I FROM 1 BY 1
-           UNTIL (TIC-I > 6).
+           UNTIL (TIC-I > 12)
+
+           PERFORM 800-WRITE-SCH-FILE THRU 800-EXIT
+           PERFORM 850-WRITE-TIC THRU 850-EXIT
+
+           PERFORM 930-WRITE-AUDIT THRU 930-EXIT.
        200-EXIT.
            EXIT.
            
@@ -438,16 +551,110 @@
        300-CALCULATE-TIME.
            MOVE WV-START-TIME TO WV-TEMP-TIME
            MOVE WV-TEMP-TIME TO WC-TIME1
+           MOVE ZEROS TO WC-TIME2
+           MOVE ZEROS TO WC-TIME3
+           MOVE ZEROS TO WC-TIME4
+           MOVE ZEROS TO WC-TIME5
 
-           ADD 300 TO WC-TIME1 GIVING WC-TIME2
-           ADD 300 TO WC-TIME2 GIVING WC-TIME3
-           ADD 300 TO WC-TIME3 GIVING WC-TIME4
-           ADD 300 TO WC-TIME4 GIVING WC-TIME5
+           if(WV-NUM-SHOWS >= 2)
+               ADD WV-GAP-TIME TO WC-TIME1 GIVING WC-TIME2
+           end-if
+           if(WV-NUM-SHOWS >= 3)
+               ADD WV-GAP-TIME TO WC-TIME2 GIVING WC-TIME3
+           end-if
+           if(WV-NUM-SHOWS >= 4)
+               ADD WV-GAP-TIME TO WC-TIME3 GIVING WC-TIME4
+           end-if
+           if(WV-NUM-SHOWS >= 5)
+               ADD WV-GAP-TIME TO WC-TIME4 GIVING WC-TIME5
+           end-if
 
            MOVE ZEROS TO WV-TEMP-TIME.
        300-EXIT.
            exit.
 
+      * Makes sure the start time, number of showings, and gap between
+      * showings are all in range before letting 300-CALCULATE-TIME run
+       476-VALIDATE-SHOW-TIMES.
+           MOVE "Y" TO WV-SHOW-TIMES-VALID
+           DIVIDE WV-START-TIME BY 100
+               GIVING WV-CALC-HH REMAINDER WV-CALC-MM
+           if(WV-CALC-HH < 9 OR WV-CALC-HH > 23 OR WV-CALC-MM > 59)
+               MOVE "N" TO WV-SHOW-TIMES-VALID
+           end-if
+           if(WV-NUM-SHOWS < 1 OR WV-NUM-SHOWS > 5)
+               MOVE "N" TO WV-SHOW-TIMES-VALID
+           end-if
+           DIVIDE WV-GAP-TIME BY 100
+               GIVING WV-CALC-HH REMAINDER WV-CALC-MM
+           if(WV-CALC-MM > 59)
+               MOVE "N" TO WV-SHOW-TIMES-VALID
+           end-if
+           if(WV-SHOW-TIMES-VALID = "Y")
+               PERFORM 300-CALCULATE-TIME THRU 300-EXIT
+               PERFORM 477-CHECK-LAST-SHOW THRU 477-EXIT
+           end-if.
+       476-EXIT.
+           exit.
+
+      * Checks that the last showing actually computed to a valid time
+      * since the gap is entered in HHMM form and can push a showing
+      * past midnight if the clerk enters an unreasonable gap
+       477-CHECK-LAST-SHOW.
+           EVALUATE WV-NUM-SHOWS
+               WHEN 1 MOVE WC-TIME1 TO WV-TEMP-TIME
+               WHEN 2 MOVE WC-TIME2 TO WV-TEMP-TIME
+               WHEN 3 MOVE WC-TIME3 TO WV-TEMP-TIME
+               WHEN 4 MOVE WC-TIME4 TO WV-TEMP-TIME
+               WHEN 5 MOVE WC-TIME5 TO WV-TEMP-TIME
+           END-EVALUATE
+           DIVIDE WV-TEMP-TIME BY 100
+               GIVING WV-CALC-HH REMAINDER WV-CALC-MM
+           if(WV-CALC-HH > 23 OR WV-CALC-MM > 59)
+               MOVE "N" TO WV-SHOW-TIMES-VALID
+           end-if
+           MOVE ZEROS TO WV-TEMP-TIME.
+       477-EXIT.
+           exit.
+
+      * Looks the entered screen number up in the screen master so
+      * the real seating capacity for that auditorium is used instead
+      * of a hardcoded number
+       478-GET-SCREEN-CAPACITY.
+           MOVE "N" TO WV-SCREEN-VALID
+           MOVE WV-SCREEN-NUM TO MRS-SCR-NUMBER
+           READ MRS-SCREEN-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WV-SCREEN-VALID
+                   MOVE MRS-SCR-CAPACITY TO WO-SEAT-NUM
+           END-READ.
+       478-EXIT.
+           exit.
+
+      * Validates the date the clerk keyed in for this showing and,
+      * if it checks out, moves it into WV-SHOW-DATE-GRP so the rest
+      * of the add (700-MOVE-VARS, 720-WRITE-SHOW-RECORDS) uses the
+      * date the clerk picked instead of always using today - that is
+      * what lets a full week's worth of schedule be built in advance
+      * instead of one day at a time.
+       479-VALIDATE-SCH-DATE.
+           MOVE "Y" TO WV-SCH-DATE-VALID
+           if(WI-SD-MONTH < 1 OR WI-SD-MONTH > 12 OR
+              WI-SD-DAY < 1 OR WI-SD-DAY > 31)
+               MOVE "N" TO WV-SCH-DATE-VALID
+           end-if
+           if(WV-SCH-DATE-VALID = "Y" AND
+              WI-SCH-DATE < WV-TODAY-DATE-NUM)
+               MOVE "N" TO WV-SCH-DATE-VALID
+           end-if
+           if(WV-SCH-DATE-VALID = "Y")
+               MOVE WI-SCH-DATE-GRP TO WV-SHOW-DATE-GRP
+           end-if.
+       479-EXIT.
+           exit.
+
        425-DOES-IT-EXIST.
            PERFORM 525-GET-VENDOR-INFO THRU 525-EXIT
            if(WS-VENDOR-EXISTS = "Y")
@@ -489,15 +696,16 @@
       * the schedule already and to make sure that it is a valid movie
       * to enter into the schedule
        475-CHECK-MOVIE-ID.
+           MOVE 0 TO WV-SCH-COUNTER
            PERFORM 750-SCREEN-INFO THRU 750-EXIT
            PERFORM 550-READ-RENTAL THRU 550-EXIT
              UNTIL (EOF-RENTAL = "Y" OR EOF-RENTAL = "D")
       * Checks to see if the movie is ready to be added
-               if(WV-READY-TO-SCH EQUALS "Y")
+               if(WV-READY-TO-SCH = "Y")
       * Searches sch file to see if the record is already scheduled
                    PERFORM 500-READ-SCH-TABLE THRU 500-EXIT
                    VARYING SCH-I FROM 1 BY 1
-                   UNTIL (SCH-I > 6)
+                   UNTIL (SCH-I > 12)
       * The "X" means that the movie is already scheduled
                    if(SCH-EXISTS = "X")
                       DISPLAY ALREADY-EXISTS
@@ -506,23 +714,30 @@
                    else
       * Allows the user to enter the screen number and time of first
       * showing
-                       if(WV-SCH-COUNTER NOT EQUAL 6)
+                       if(WV-SCH-COUNTER NOT EQUAL 12)
                        perform 490-EVALUATE thru 490-exit
                        UNTIL (WV-CONFIRM = "Y" OR
                               WV-CONFIRM = "N")
-      * Checks to see if the time is valid
-                       if(WV-START-TIME >= 1000 AND
-                          WV-START-TIME <= 1059)
-      * Checks to make sure that the screen entered is within range
-                           if(WV-SCREEN-NUM <= 6 AND WV-SCREEN-NUM >= 1)
-                            
+      * Checks to see if the time, number of showings, and gap are
+      * all valid
+                       PERFORM 476-VALIDATE-SHOW-TIMES THRU 476-EXIT
+                       if(WV-SHOW-TIMES-VALID = "Y")
+      * Checks to make sure that the screen entered exists, and if
+      * so picks up its real seating capacity from the screen master
+                           PERFORM 478-GET-SCREEN-CAPACITY THRU 478-EXIT
+                           if(WV-SCREEN-VALID = "Y")
+                           PERFORM 479-VALIDATE-SCH-DATE THRU 479-EXIT
+                           if(WV-SCH-DATE-VALID = "Y")
+
       * Looks to see if the date is valid
                               if(EOF-RENTAL = "D")
       * Checks to see if a movie is already scheduled for the screen
-      * that was entered by the user.
+      * and date that was entered by the user, with an overlapping
+      * show time.
+                                MOVE SPACES TO SCH-SAME-SCR
                                 PERFORM 500-READ-SCH-TABLE THRU 500-EXIT
                                    VARYING SCH-I FROM 1 BY 1
-                                   UNTIL (SCH-I > 6)
+                                   UNTIL (SCH-I > 12)
                                   if(SCH-SAME-SCR = "S")
                                     MOVE "N" TO WV-CONFIRM
                                     DISPLAY SAME-SCREEN
@@ -533,6 +748,11 @@
                                 display EXPIRED
                                 ACCEPT EXPIRED
                             end-if
+                           ELSE
+                               MOVE "N" TO WV-CONFIRM
+                               DISPLAY INVALID-SCH-DATE
+                               ACCEPT INVALID-SCH-DATE
+                           end-if
                        ELSE
                            MOVE "N" TO WV-CONFIRM
                            DISPLAY INVALID-SCREEN
@@ -582,6 +802,9 @@
            if(F12)
                 MOVE ZEROS TO WV-SCREEN-NUM
                 MOVE ZEROS TO WV-START-TIME
+                MOVE 5 TO WV-NUM-SHOWS
+                MOVE 300 TO WV-GAP-TIME
+                MOVE WV-TODAY-DATE-NUM TO WI-SCH-DATE
                 DISPLAY GET-THE-DATA
                 ACCEPT GET-THE-DATA
            end-if.
@@ -591,15 +814,18 @@
       * Reads the schedule table to see if the movie has already been
       * added to the schedule
       * Returns X if the movie is already has already been added
-      * Returns S if the screen is already being used
+      * Returns S if this screen, on this date, already has a showing
+      * whose time overlaps the one being entered
        500-READ-SCH-TABLE.
            if(WT-SCH-MOVIE-ID(SCH-I) NOT EQUAL SPACES)
-               IF (WT-SCH-MOVIE-ID(SCH-I) EQUALS WV-MOVIE-ID)
+               IF (WT-SCH-MOVIE-ID(SCH-I) = WV-MOVIE-ID)
                    MOVE "X" TO SCH-EXISTS
                end-if
 
-                if(WV-SCREEN-NUM EQUALS WT-SCH-SCREEN-NUM(SCH-I))
-                    MOVE "S" TO SCH-SAME-SCR
+                if(WV-SCREEN-NUM = WT-SCH-SCREEN-NUM(SCH-I) AND
+                   WV-SHOW-DATE-NUM = WT-SCH-DATE(SCH-I))
+                    MOVE WT-SCH-SHOW-TIMES(SCH-I) TO WC-EXIST-SHOW-TIMES
+                    PERFORM 501-CHECK-TIME-OVERLAP THRU 501-EXIT
                 END-IF
 
                 ADD 1 TO WV-SCH-COUNTER
@@ -607,6 +833,46 @@
        500-EXIT.
            exit.
 
+      * Compares the new showing's computed show times (WC-TIME-ARR)
+      * against the existing schedule entry's show times for this
+      * screen/date (WC-EXIST-TIME-ARR). Two showings on the same
+      * screen and date are only a conflict if they are close enough
+      * together that one would still be playing (or cleaning up)
+      * when the other starts - WV-GAP-TIME is reused as that minimum
+      * spacing, the same way it spaces out a single movie's own
+      * showings in 300-CALCULATE-TIME.
+       501-CHECK-TIME-OVERLAP.
+           DIVIDE WV-GAP-TIME BY 100
+               GIVING WV-CALC-HH REMAINDER WV-CALC-MM
+           COMPUTE WV-GAP-MINS = (WV-CALC-HH * 60) + WV-CALC-MM
+
+           PERFORM VARYING WC-I FROM 1 BY 1 UNTIL WC-I > 5
+               if(WC-TIME-ARR(WC-I) NOT = ZEROS)
+                   DIVIDE WC-TIME-ARR(WC-I) BY 100
+                       GIVING WV-CALC-HH REMAINDER WV-CALC-MM
+                   COMPUTE WV-NEW-MINS = (WV-CALC-HH * 60) + WV-CALC-MM
+
+                   PERFORM VARYING WC-J FROM 1 BY 1 UNTIL WC-J > 5
+                       if(WC-EXIST-TIME-ARR(WC-J) NOT = ZEROS)
+                           DIVIDE WC-EXIST-TIME-ARR(WC-J) BY 100
+                               GIVING WV-CALC-HH REMAINDER WV-CALC-MM
+                           COMPUTE WV-EXIST-MINS =
+                               (WV-CALC-HH * 60) + WV-CALC-MM
+                           COMPUTE WV-CALC-DIFF =
+                               WV-NEW-MINS - WV-EXIST-MINS
+                           if(WV-CALC-DIFF < 0)
+                               COMPUTE WV-CALC-DIFF = WV-CALC-DIFF * -1
+                           end-if
+                           if(WV-CALC-DIFF < WV-GAP-MINS)
+                               MOVE "S" TO SCH-SAME-SCR
+                           end-if
+                       end-if
+                   END-PERFORM
+               end-if
+           END-PERFORM.
+       501-EXIT.
+           exit.
+
       * Reads through the vendor file to find the vendor that
       * corresponds with the one for the movie
        525-GET-VENDOR-INFO.
@@ -642,7 +908,7 @@
 
       * Moves information to output variables
        700-MOVE-VARS.
-           if(WT-SCH-MOVIE-ID(SCH-I) EQUALS SPACES AND
+           if(WT-SCH-MOVIE-ID(SCH-I) = SPACES AND
               WV-SCH-TAB-WRITE = "N")
                MOVE MRS-MOVIE-NAME TO WT-SCH-MOVIE-TITLE(SCH-I)
                MOVE WO-MOVIE-VENDOR TO WT-SCH-MOVIE-VENDOR(SCH-I)
@@ -651,6 +917,8 @@
                MOVE WV-SCREEN-NUM TO WT-SCH-SCREEN-NUM(SCH-I)
                MOVE WV-MOVIE-ID TO WT-SCH-MOVIE-ID(SCH-I)
                MOVE WC-SHOW-TIMES TO WT-SCH-SHOW-TIMES(SCH-I)
+               MOVE WV-SHOW-DATE-GRP TO WT-SCH-DATE(SCH-I)
+               MOVE SCH-I TO WV-SCH-WRITE-SLOT
                MOVE "Y" TO WV-SCH-TAB-WRITE
            end-if.
        700-EXIT.
@@ -662,6 +930,9 @@
            MOVE ZEROS TO WV-MOVIE-ID
            MOVE ZEROS TO WV-SCREEN-NUM
            MOVE ZEROS TO WV-START-TIME
+           MOVE 5 TO WV-NUM-SHOWS
+           MOVE 300 TO WV-GAP-TIME
+           MOVE WV-TODAY-DATE-NUM TO WI-SCH-DATE
 
            MOVE "N" TO WV-TIC-TAB-WRITE
            MOVE "N" TO WV-SCH-TAB-WRITE
@@ -681,13 +952,14 @@
            exit.
 
        710-MOVE-TICK.
-           if(WT-TIC-SCREEN-NUMBER(TIC-I) EQUALS ZEROS and
-              WV-TIC-TAB-WRITE EQUALS "N")
+           if(WT-TIC-SCREEN-NUMBER(TIC-I) = ZEROS and
+              WV-TIC-TAB-WRITE = "N")
                MOVE MRS-MOVIE-NAME TO WT-TIC-MOVIE-NAME(TIC-I)
                MOVE WV-SCREEN-NUM TO WT-TIC-SCREEN-NUMBER(TIC-I)
                MOVE MRS-RATING TO WT-TIC-RATING(TIC-I)
                MOVE WC-SHOW-TIMES TO WT-TIC-SHOW-TIME(TIC-I)
                MOVE WO-SEAT-NUM TO WT-TIC-SEATS-AVALIBLE(TIC-I)
+               MOVE TIC-I TO WV-TIC-WRITE-SLOT
                MOVE "Y" TO WV-TIC-TAB-WRITE
            END-IF.
        710-EXIT.
@@ -699,22 +971,23 @@
        750-EXIT.
            EXIT.
 
-      * Writes the SCH-FILE from the table
+      * Writes the one schedule slot just staged by 700-MOVE-VARS
+      * straight to the real schedule file
        800-WRITE-SCH-FILE.
-           PERFORM VARYING SCH-I FROM WV-SCH-HOLDER BY 1
-           UNTIL (SCH-I > 6)
-               if(WT-SCH-MOVIE-ID(SCH-I) NOT EQUAL SPACES)
-                   WRITE MRS-SCH-INFO-REC FROM WT-SCH-TABLE(SCH-I)
-                   end-write
-               END-IF
-           END-PERFORM.
+           if(WV-SCH-TAB-WRITE = "Y")
+               WRITE MRS-SCH-INFO-REC
+                   FROM WT-SCH-TABLE(WV-SCH-WRITE-SLOT)
+               end-write
+           END-IF.
        800-EXIT.
            exit.
 
-      * Reads the SCHEDULE FILE into the table
+      * Reads the SCHEDULE FILE into the table so the movie-exists and
+      * screen/time overlap checks below can be run against everything
+      * already on file for the rest of the add session
        825-READ-SCH.
            PERFORM VARYING SCH-I FROM 1 BY 1
-           UNTIL (SCH-I > 6 OR SCH-EOF EQUALS "Y")
+           UNTIL (SCH-I > 12 OR SCH-EOF = "Y")
                READ MRS-SCH-INFO-FILE NEXT RECORD INTO WORKING-INPUT
                AT END
                    MOVE "Y" TO SCH-EOF
@@ -722,37 +995,56 @@
                    MOVE MRS-SCH-INFO-REC TO WORKING-INPUT
                    if(WI-MOVIE-ID NOT EQUAL spaces)
                        MOVE WORKING-INPUT TO WT-SCH-TABLE(SCH-I)
-                       ADD 1 TO WV-SCH-HOLDER
-                   end-if 
+                   end-if
                END-READ
            END-PERFORM.
        825-EXIT.
            exit.
-           
-      * Writes the TICKET-FILE from the ticket table
+
+      * Writes the one ticket slot just staged by 710-MOVE-TICK straight
+      * to the real ticket file - the screen may already have a ticket
+      * record from an earlier day's schedule, so the existing record is
+      * resynced with REWRITE instead of WRITE when one is found
        850-WRITE-TIC.
-           PERFORM VARYING TIC-I FROM WV-TIC-COUNTER BY 1
-           UNTIL (TIC-I > 6)
-               WRITE MRS-TICK-REC FROM WT-TICKET-TABLE(TIC-I)
-           END-PERFORM.
+           if(WV-TIC-TAB-WRITE = "Y")
+               MOVE WT-TIC-SCREEN-NUMBER(WV-TIC-WRITE-SLOT)
+                                       TO MRS-TIC-SCREEN-NUMBER
+               READ MRS-TICKET-INFO KEY IS MRS-TIC-SCREEN-NUMBER
+                   INVALID KEY
+                       WRITE MRS-TICK-REC
+                           FROM WT-TICKET-TABLE(WV-TIC-WRITE-SLOT)
+                   NOT INVALID KEY
+                       MOVE WT-TIC-MOVIE-NAME(WV-TIC-WRITE-SLOT)
+                                       TO MRS-TIC-MOVIE-NAME
+                       MOVE WT-TIC-SHOW-TIME(WV-TIC-WRITE-SLOT)
+                                       TO MRS-TIC-SHOW-TIME
+                       MOVE WT-TIC-SEATS-AVALIBLE(WV-TIC-WRITE-SLOT)
+                                       TO MRS-TIC-SEATS-AVALIBLE
+                       MOVE WT-TIC-RATING(WV-TIC-WRITE-SLOT)
+                                       TO MRS-TIC-RATING
+                       REWRITE MRS-TICK-REC
+                       END-REWRITE
+               END-READ
+           END-IF.
        850-EXIT.
            exit.
 
 
-      * Reads the TICKETING FILE into the table
+      * Reads the TICKETING FILE into the table so 710-MOVE-TICK knows
+      * which screens already have a ticket entry for the rest of the
+      * add session
        875-READ-TIC.
            PERFORM VARYING TIC-I FROM 1 BY 1
-           UNTIL (TIC-I > 6 OR TIC-EOF EQUALS "Y")
+           UNTIL (TIC-I > 12 OR TIC-EOF = "Y")
                READ MRS-TICKET-INFO NEXT RECORD
-               INTO WORKING-TICKET-INPUT 
+               INTO WORKING-TICKET-INPUT
                AT END
                    MOVE "Y" TO TIC-EOF
                NOT AT END
                    MOVE MRS-TICK-REC TO WORKING-TICKET-INPUT
                    if(WTI-SCREEN-NUMBER NOT EQUAL zeros)
-                       MOVE WORKING-TICKET-INPUT TO 
+                       MOVE WORKING-TICKET-INPUT TO
                                                WT-TICKET-TABLE(TIC-I)
-                       ADD 1 TO WV-TIC-COUNTER
                    end-if
                END-READ
            END-PERFORM.
@@ -765,17 +1057,124 @@
                  MRS-RENTAL-FILE
                  MRS-SCH-INFO-FILE
                  MRS-TICKET-INFO
-                 MRS-VENDOR-FILE.
+                 MRS-VENDOR-FILE
+                 MRS-SHOW-FILE
+                 MRS-SCREEN-FILE
+                 MRS-AUDIT-FILE.
        900-EXIT.
            EXIT.
 
+      * Lets the site override compiled-in data file paths without a
+      * recompile. Missing config file or missing key just leaves the
+      * paths this program was compiled with alone.
+       160-LOAD-FILE-CONFIG.
+           MOVE 'N' TO WS-CFG-EOF
+           OPEN INPUT MRS-FILE-CONFIG-FILE
+           IF WS-CFG-STATUS = '00'
+               PERFORM UNTIL CFG-EOF
+                   READ MRS-FILE-CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CFG-EOF
+                       NOT AT END
+                           PERFORM 170-APPLY-CONFIG-KEY THRU 170-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE MRS-FILE-CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       170-APPLY-CONFIG-KEY.
+           EVALUATE CFG-KEY
+               WHEN "MRS-MOVIE"
+                   MOVE CFG-PATH TO UT-SYS-MRS-MOVIE
+               WHEN "MRS-RENT"
+                   MOVE CFG-PATH TO UT-SYS-MRS-RENT
+               WHEN "MRS-SCH"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCH
+               WHEN "MRS-VEN"
+                   MOVE CFG-PATH TO UT-SYS-MRS-VEN
+               WHEN "MRS-TIC"
+                   MOVE CFG-PATH TO UT-SYS-MRS-TIC
+               WHEN "MRS-SHOW"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SHOW
+               WHEN "MRS-SCREEN"
+                   MOVE CFG-PATH TO UT-SYS-MRS-SCREEN
+               WHEN "AUDIT"
+                   MOVE CFG-PATH TO UT-SYS-AUDIT
+           END-EVALUATE.
+       170-EXIT.
+           EXIT.
+
        910-OPEN-FILES.
+           PERFORM 160-LOAD-FILE-CONFIG THRU 160-EXIT
            OPEN INPUT   MRS-MOVIE-FILE
                         MRS-VENDOR-FILE
-                        MRS-RENTAL-FILE.
+                        MRS-RENTAL-FILE
+                        MRS-SCREEN-FILE.
            OPEN I-O     MRS-SCH-INFO-FILE
-                        MRS-TICKET-INFO.
+                        MRS-TICKET-INFO
+                        MRS-SHOW-FILE.
+           OPEN EXTEND  MRS-AUDIT-FILE.
        910-EXIT.
-           EIXT.
+           EXIT.
+
+      * Appends one line to the audit trail for this add so there is
+      * a record of which operator scheduled the movie.
+       930-WRITE-AUDIT.
+           MOVE WS-YEAR TO MRS-AUD-YEAR
+           MOVE WS-MONTH TO MRS-AUD-MONTH
+           MOVE WS-DAY TO MRS-AUD-DAY
+           MOVE "MRS-3100" TO MRS-AUD-PROGRAM
+           MOVE "ADD" TO MRS-AUD-ACTION
+           MOVE WV-MOVIE-ID TO MRS-AUD-KEY
+           MOVE WS-OPERATOR-ID TO MRS-AUD-OPERATOR
+           WRITE MRS-AUDIT-REC.
+       930-EXIT.
+           EXIT.
+
+      * Scans the show file once at startup so new show records can be
+      * given the next unused MRS-SHOW-ID
+       880-FIND-NEXT-SHOW-ID.
+           MOVE "N" TO SHOW-EOF
+           PERFORM UNTIL SHOW-EOF = "Y"
+               READ MRS-SHOW-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO SHOW-EOF
+               NOT AT END
+                   if(MRS-SHOW-ID > WV-SHOW-ID-CTR)
+                       MOVE MRS-SHOW-ID TO WV-SHOW-ID-CTR
+                   end-if
+           END-PERFORM.
+       880-EXIT.
+           exit.
+
+      * Writes one MRS-SHOW-FILE record per actual showing just
+      * scheduled so the box office can track seats remaining for
+      * each individual show time instead of one count per movie
+       720-WRITE-SHOW-RECORDS.
+           PERFORM VARYING WV-SHOW-SLOT FROM 1 BY 1
+           UNTIL (WV-SHOW-SLOT > 5)
+               EVALUATE WV-SHOW-SLOT
+                   WHEN 1 MOVE WC-TIME1 TO WV-SHOW-TIME-WORK
+                   WHEN 2 MOVE WC-TIME2 TO WV-SHOW-TIME-WORK
+                   WHEN 3 MOVE WC-TIME3 TO WV-SHOW-TIME-WORK
+                   WHEN 4 MOVE WC-TIME4 TO WV-SHOW-TIME-WORK
+                   WHEN 5 MOVE WC-TIME5 TO WV-SHOW-TIME-WORK
+               END-EVALUATE
+               if(WV-SHOW-TIME-WORK NOT EQUAL ZEROS)
+                   ADD 1 TO WV-SHOW-ID-CTR
+                   MOVE WV-SHOW-ID-CTR TO MRS-SHOW-ID
+                   MOVE WV-ID TO MRS-RENTAL-ID
+                   MOVE WV-SHOW-DATE-GRP TO MRS-SHOW-DATE
+                   MOVE WV-SHOW-TIME-WORK TO MRS-SHOW-TIME
+                   MOVE WO-SEAT-NUM TO MRS-SEATS
+                   MOVE WV-SCREEN-NUM TO MRS-SCREEN-NUMBER
+                   WRITE MRS-SHOW-REC
+                   end-write
+               end-if
+           END-PERFORM.
+       720-EXIT.
+           exit.
 
        end program MRS-3100.
\ No newline at end of file
