@@ -0,0 +1,24 @@
+      *****************************************************************
+      * FD CGL POSTING CHECK DATASTORE
+      * Alan, John, and Taryn
+      * This file is dropped by the corporate GL system ahead of a
+      * posting run. It tells MRS-5000 which journal number to stamp
+      * on the rentals it posts, and whether that journal has already
+      * been used so a rerun doesn't double post. One record is
+      * expected per posting batch.
+      *
+      * PSTCK-CUTOFF-DATE is optional (YYYYMMDD). When corporate
+      * supplies it, this batch claims only rentals whose end date
+      * falls on or before the cutoff, leaving the rest of the file
+      * for the next batch's record. Spaces or zeros means no
+      * cutoff - the batch claims every rental still unposted, which
+      * is the old behavior for a single-batch drop.
+      *
+      * The file is Line Sequential.
+      *****************************************************************
+       FD CGL-POSTING-CHECK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CGL-POSTING-CHECK-REC.
+           05 PSTCK-JNUM                       PIC X(10).
+           05 PSTCK-MRSFLAG                    PIC X.
+           05 PSTCK-CUTOFF-DATE                PIC X(8).
